@@ -0,0 +1,73 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Chains the nightly batch programs in the order the data      *
+//* flows: HR-MASTER is rebuilt first because CONDICIONAL_IF_NOT *
+//* and IF-ANIDADO read it, and each later step is COND-gated so *
+//* a non-zero return code stops the rest of the chain instead   *
+//* of running downstream steps against bad or missing output.   *
+//*                                                                *
+//* To resume after an abend without redoing completed steps,    *
+//* resubmit with RESTART=stepname, e.g. RESTART=STEP070 picks   *
+//* the chain back up at EVALUACION-MULTIPPLE. The shell          *
+//* equivalent (nightly_run.sh) tracks the same thing itself via *
+//* jcl/CHECKPOINT.DAT since it has no JES to do it for it.       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ENVIRONMENTDIVISION
+//STEPLIB  DD DISP=SHR,DSN=NIGHTLY.LOADLIB
+//HRMAST   DD DISP=SHR,DSN=NIGHTLY.HRMAST
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=CONDICIONAL,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=NIGHTLY.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=CONDICIONAL_IF_AND,COND=(0,NE,STEP020)
+//STEPLIB  DD DISP=SHR,DSN=NIGHTLY.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=CONDICIONAL_IF_OR,COND=(0,NE,STEP030)
+//STEPLIB  DD DISP=SHR,DSN=NIGHTLY.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=CONDICIONAL_IF_NOT,COND=(0,NE,STEP040)
+//STEPLIB  DD DISP=SHR,DSN=NIGHTLY.LOADLIB
+//HRMAST   DD DISP=SHR,DSN=NIGHTLY.HRMAST
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=IF-ANIDADO,COND=(0,NE,STEP050)
+//STEPLIB  DD DISP=SHR,DSN=NIGHTLY.LOADLIB
+//HRMAST   DD DISP=SHR,DSN=NIGHTLY.HRMAST
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=EVALUACION-MULTIPPLE,COND=(0,NE,STEP060)
+//STEPLIB  DD DISP=SHR,DSN=NIGHTLY.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP080  EXEC PGM=PERFORM-VRYING,COND=(0,NE,STEP070)
+//STEPLIB  DD DISP=SHR,DSN=NIGHTLY.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP090  EXEC PGM=PERFORM-VARYING,COND=(0,NE,STEP080)
+//STEPLIB  DD DISP=SHR,DSN=NIGHTLY.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP100  EXEC PGM=NUMERO_DECIMAL,COND=(0,NE,STEP090)
+//STEPLIB  DD DISP=SHR,DSN=NIGHTLY.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP110  EXEC PGM=NUMERO_NEGATIVO,COND=(0,NE,STEP100)
+//STEPLIB  DD DISP=SHR,DSN=NIGHTLY.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP120  EXEC PGM=RETIRA-CEROS,COND=(0,NE,STEP110)
+//STEPLIB  DD DISP=SHR,DSN=NIGHTLY.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP130 has no COND parameter: it reconciles OPSLOG.TXT for the
+//* whole chain and needs to run even after an earlier step abends,
+//* otherwise the one night that needs reconciling is the one night
+//* it would get skipped.
+//STEP130  EXEC PGM=RECONCILIA-NOCTURNO
+//STEPLIB  DD DISP=SHR,DSN=NIGHTLY.LOADLIB
+//SYSOUT   DD SYSOUT=*
