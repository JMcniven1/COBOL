@@ -1,24 +1,263 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Keeps the original counter demo and adds a nested
+      *          PERFORM VARYING control-break report over a
+      *          transactions file, grouping by department and printing
+      *          a subtotal at each break, for the daily department
+      *          report. Since the break is detected by a change in the
+      *          department code as records are scanned in order, a
+      *          SORT step orders the raw input by department and date
+      *          before the control-break report drives off it, instead
+      *          of assuming the file already arrives that way.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORM-VARYING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPT-TRANSACTIONS ASSIGN TO "DEPTTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT DEPT-SORTED ASSIGN TO "DEPTTRAN.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRT-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "DEPTSORT.WRK".
+           SELECT DEPT-REPORT ASSIGN TO "DEPTRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           COPY "OPSLOGSL.cpy".
+
        DATA DIVISION.
        FILE SECTION.
+       FD  DEPT-TRANSACTIONS.
+       01  DEPT-TRAN-RECORD.
+           05  DT-DEPT-CODE         PIC X(4).
+           05  DT-FECHA             PIC 9(8).
+           05  DT-IMPORTE           PIC 9(7)V99.
+
+      *    Salida del SORT: mismas transacciones, ya ordenadas por
+      *    departamento y fecha, listas para el control-break.
+       FD  DEPT-SORTED.
+       01  DEPT-SORTED-RECORD.
+           05  DTS-DEPT-CODE        PIC X(4).
+           05  DTS-FECHA            PIC 9(8).
+           05  DTS-IMPORTE          PIC 9(7)V99.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-DEPT-CODE         PIC X(4).
+           05  SW-FECHA             PIC 9(8).
+           05  SW-IMPORTE           PIC 9(7)V99.
+
+       FD  DEPT-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       COPY "OPSLOGFD.cpy".
 
        WORKING-STORAGE SECTION.
        01 CONTADOR PIC 9 VALUE 1.
 
+       01  WS-TRAN-STATUS           PIC XX.
+           88  WS-TRAN-OK           VALUE "00".
+       01  WS-SRT-STATUS            PIC XX.
+           88  WS-SRT-OK            VALUE "00".
+       01  WS-RPT-STATUS            PIC XX.
+           88  WS-RPT-OK            VALUE "00".
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-EOF               VALUE "Y".
+
+      *    Tabla de transacciones cargada en memoria, ya ordenada por
+      *    departamento, para recorrerla con PERFORM VARYING anidado.
+       01  WS-MAX-TRANS             PIC 9(4) VALUE 500.
+       01  WS-TRANS-COUNT           PIC 9(4) VALUE 0.
+       01  WS-TRANS-TABLE.
+           05  WS-TRANS-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-I WS-J.
+               10  WS-TRANS-DEPT    PIC X(4).
+               10  WS-TRANS-FECHA   PIC 9(8).
+               10  WS-TRANS-IMPORTE PIC 9(7)V99.
+
+       01  WS-CURRENT-DEPT          PIC X(4).
+       01  WS-SUBTOTAL              PIC 9(9)V99.
+       01  WS-GRAND-TOTAL           PIC 9(9)V99 VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-DEPT          PIC X(4).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-DET-FECHA         PIC 9(8).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-DET-IMPORTE       PIC Z(6)9.99.
+
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER               PIC X(16)
+                   VALUE "SUBTOTAL DEPTO ".
+           05  WS-SUB-DEPT          PIC X(4).
+           05  FILLER               PIC X VALUE ":".
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-SUB-IMPORTE       PIC Z(6)9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER               PIC X(14) VALUE "TOTAL GENERAL:".
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-TOT-IMPORTE       PIC Z(6)9.99.
+
+       01  WS-ABEND-STATUS          PIC XX.
+       01  WS-ABEND-PARAGRAPH       PIC X(30).
+       COPY "OPSLOGWS.cpy".
+
        PROCEDURE DIVISION.
        MAIN.
+            MOVE "PERFORM-VARYING" TO WS-OPSLOG-PROGRAM.
+            MOVE "STARTED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+
             DISPLAY "INICIO".
 
             PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 5
             DISPLAY "VALOR: " CONTADOR
             END-PERFORM.
 
+            PERFORM ORDENA-TRANSACCIONES.
+            PERFORM CARGA-TRANSACCIONES.
+            PERFORM GENERA-REPORTE-DEPARTAMENTOS.
+
+            MOVE "COMPLETED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+            STOP RUN.
+
+       ORDENA-TRANSACCIONES.
+      *    El control-break solo produce subtotales correctos si el
+      *    fichero llega ordenado por el campo de ruptura; nada en la
+      *    entrada garantiza eso hoy, asi que se ordena aqui primero.
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SW-DEPT-CODE SW-FECHA
+                USING DEPT-TRANSACTIONS
+                GIVING DEPT-SORTED.
+            IF SORT-RETURN NOT = 0
+                MOVE SORT-RETURN TO WS-ABEND-STATUS
+                MOVE "ORDENA-TRANSACCIONES SORT"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+       CARGA-TRANSACCIONES.
+            OPEN INPUT DEPT-SORTED.
+            IF NOT WS-SRT-OK
+                MOVE WS-SRT-STATUS TO WS-ABEND-STATUS
+                MOVE "CARGA-TRANSACCIONES OPEN"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            PERFORM LEE-TRANSACCION.
+            PERFORM UNTIL WS-EOF OR WS-TRANS-COUNT >= WS-MAX-TRANS
+                ADD 1 TO WS-TRANS-COUNT
+                SET WS-I TO WS-TRANS-COUNT
+                MOVE DTS-DEPT-CODE TO WS-TRANS-DEPT(WS-I)
+                MOVE DTS-FECHA TO WS-TRANS-FECHA(WS-I)
+                MOVE DTS-IMPORTE TO WS-TRANS-IMPORTE(WS-I)
+                PERFORM LEE-TRANSACCION
+            END-PERFORM.
+
+      *    Si la tabla se llena antes de agotar el fichero, el resto de
+      *    transacciones se queda fuera del reporte sin que nada lo
+      *    distinga de una corrida completa; hay que dejarlo visible.
+            IF NOT WS-EOF
+                DISPLAY "ADVERTENCIA: TABLA LLENA EN " WS-MAX-TRANS
+                    " TRANSACCIONES - REGISTROS ADICIONALES DESCARTADOS"
+                MOVE 4 TO RETURN-CODE
+            END-IF.
+
+            CLOSE DEPT-SORTED.
+            IF NOT WS-SRT-OK
+                MOVE WS-SRT-STATUS TO WS-ABEND-STATUS
+                MOVE "CARGA-TRANSACCIONES CLOSE"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+       LEE-TRANSACCION.
+            READ DEPT-SORTED
+                AT END SET WS-EOF TO TRUE
+                NOT AT END
+                    IF NOT WS-SRT-OK
+                        MOVE WS-SRT-STATUS TO WS-ABEND-STATUS
+                        MOVE "LEE-TRANSACCION READ"
+                            TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+            END-READ.
+
+       GENERA-REPORTE-DEPARTAMENTOS.
+            OPEN OUTPUT DEPT-REPORT.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "GENERA-REPORTE OPEN" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-TRANS-COUNT
+                MOVE WS-TRANS-DEPT(WS-I) TO WS-CURRENT-DEPT
+                MOVE 0 TO WS-SUBTOTAL
+
+                PERFORM VARYING WS-J FROM WS-I BY 1
+                        UNTIL WS-J > WS-TRANS-COUNT
+                           OR WS-TRANS-DEPT(WS-J) NOT = WS-CURRENT-DEPT
+                    MOVE WS-TRANS-DEPT(WS-J) TO WS-DET-DEPT
+                    MOVE WS-TRANS-FECHA(WS-J) TO WS-DET-FECHA
+                    MOVE WS-TRANS-IMPORTE(WS-J) TO WS-DET-IMPORTE
+                    WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                    IF NOT WS-RPT-OK
+                        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                        MOVE "GENERA-REPORTE WRITE DETALLE"
+                            TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+                    ADD WS-TRANS-IMPORTE(WS-J) TO WS-SUBTOTAL
+                END-PERFORM
+
+                MOVE WS-CURRENT-DEPT TO WS-SUB-DEPT
+                MOVE WS-SUBTOTAL TO WS-SUB-IMPORTE
+                WRITE REPORT-LINE FROM WS-SUBTOTAL-LINE
+                IF NOT WS-RPT-OK
+                    MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                    MOVE "GENERA-REPORTE WRITE SUBTOTAL"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+                ADD WS-SUBTOTAL TO WS-GRAND-TOTAL
+
+      *         WS-J ya apunta al primer registro del siguiente grupo;
+      *         se resta 1 para que el PERFORM VARYING externo, al
+      *         sumar 1, continue justo en ese registro.
+                COMPUTE WS-I = WS-J - 1
+            END-PERFORM.
+
+            MOVE WS-GRAND-TOTAL TO WS-TOT-IMPORTE.
+            WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "GENERA-REPORTE WRITE TOTAL"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            CLOSE DEPT-REPORT.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "GENERA-REPORTE CLOSE" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+       9999-ABEND-FILE-ERROR.
+            DISPLAY "FILE ERROR - STATUS: " WS-ABEND-STATUS
+                " IN PARAGRAPH: " WS-ABEND-PARAGRAPH.
+            MOVE 16 TO RETURN-CODE.
             STOP RUN.
+
+       COPY "OPSLOGWR.cpy".
+
        END PROGRAM PERFORM-VARYING.
