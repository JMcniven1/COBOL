@@ -1,28 +1,563 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Reads a grades file carrying one line per student per
+      *          subject (GRD-MATERIA/GRD-NOTA/GRD-PESO), since a class
+      *          carries several graded subjects per student rather
+      *          than a single grade. The raw file is sorted by student
+      *          id first (ORDENA-CALIFICACIONES) so that consecutive
+      *          lines for the same GRD-STUDENT-ID form a control-break
+      *          group regardless of input order: each
+      *          subject line is printed to the transcript as it is
+      *          read, and once the student id changes (or the file
+      *          ends) FINALIZA-ESTUDIANTE closes out that student
+      *          with a PESO-weighted average across their subjects,
+      *          which is what then gets classified into the
+      *          EXCELENTE/APROBADO/SUFICIENTE/SUSPENSO bands and
+      *          tallied for the class average. Grade-band cutoffs are
+      *          read from a control file at start of run instead of
+      *          being hardcoded. When PARM-CSV-MODE is "Y" the same
+      *          tallies are also written out as CSV so they can be
+      *          loaded straight into a spreadsheet. Every run also
+      *          archives its tallies to an indexed GRADE-HISTORY file
+      *          keyed by run date, so pass-rate trends can be reported
+      *          over time instead of only ever seeing today's snapshot.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EVALUACION-MULTIPPLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARM11.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT GRADES-FILE ASSIGN TO "GRADES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRD-STATUS.
+           SELECT GRADES-SORTED ASSIGN TO "GRADES.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRT-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "GRADESORT.WRK".
+           SELECT CLASS-REPORT ASSIGN TO "CLASSRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CSV-REPORT ASSIGN TO "CLASSRPT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT GRADE-HISTORY ASSIGN TO "GRDHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GRDH-RUN-DATE
+               FILE STATUS IS WS-HIST-STATUS.
+           COPY "OPSLOGSL.cpy".
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-NOTA-EXCELENTE  PIC 9.
+           05  PARM-NOTA-APROBADO   PIC 9.
+           05  PARM-NOTA-SUFICIENTE PIC 9.
+           05  PARM-CSV-MODE        PIC X.
+
+      *    Una linea por materia cursada; varias lineas consecutivas
+      *    con el mismo GRDR-STUDENT-ID forman el expediente de un
+      *    alumno (control break sobre GRD-STUDENT-ID). El fichero
+      *    crudo no llega garantizado en ese orden, asi que solo se usa
+      *    como entrada del SORT (ver ORDENA-CALIFICACIONES); el
+      *    control-break se recorre sobre GRADES-SORTED.
+       FD  GRADES-FILE.
+       01  GRADE-RAW-RECORD.
+           05  GRDR-STUDENT-ID      PIC 9(6).
+           05  GRDR-MATERIA         PIC X(4).
+           05  GRDR-NOTA            PIC 9.
+           05  GRDR-PESO            PIC 9(2).
+
+      *    Salida del SORT: mismas calificaciones, ya ordenadas por
+      *    alumno, listas para el control-break.
+       FD  GRADES-SORTED.
+       01  GRADE-RECORD.
+           05  GRD-STUDENT-ID       PIC 9(6).
+           05  GRD-MATERIA          PIC X(4).
+           05  GRD-NOTA             PIC 9.
+           05  GRD-PESO             PIC 9(2).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-STUDENT-ID        PIC 9(6).
+           05  SW-MATERIA           PIC X(4).
+           05  SW-NOTA              PIC 9.
+           05  SW-PESO              PIC 9(2).
+
+       FD  CLASS-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       FD  CSV-REPORT.
+       01  CSV-LINE                 PIC X(80).
+
+      *    Un registro por ejecucion, para reportar tendencias de tasa
+      *    de aprobados a lo largo del tiempo.
+       FD  GRADE-HISTORY.
+       01  GRADE-HISTORY-RECORD.
+           05  GRDH-RUN-DATE          PIC 9(8).
+           05  GRDH-COUNT-EXCELENTE   PIC 9(5).
+           05  GRDH-COUNT-APROBADO    PIC 9(5).
+           05  GRDH-COUNT-SUFICIENTE  PIC 9(5).
+           05  GRDH-COUNT-SUSPENSO    PIC 9(5).
+           05  GRDH-COUNT-ALUMNOS     PIC 9(5).
+           05  GRDH-PROMEDIO          PIC 9(3)V99.
+           05  GRDH-COUNT-ERRORCAPT   PIC 9(5).
+
+       COPY "OPSLOGFD.cpy".
 
        WORKING-STORAGE SECTION.
-       01 NOTA PIC 9 VALUE 8.
+       01  WS-PARM-STATUS           PIC XX.
+           88  WS-PARM-OK           VALUE "00".
+       01  WS-GRD-STATUS            PIC XX.
+           88  WS-GRD-OK            VALUE "00".
+       01  WS-SRT-STATUS            PIC XX.
+           88  WS-SRT-OK            VALUE "00".
+       01  WS-RPT-STATUS            PIC XX.
+           88  WS-RPT-OK            VALUE "00".
+       01  WS-CSV-STATUS            PIC XX.
+           88  WS-CSV-OK            VALUE "00".
+       01  WS-HIST-STATUS           PIC XX.
+           88  WS-HIST-OK           VALUE "00".
+       01  WS-HIST-FOUND-SWITCH     PIC X VALUE "N".
+           88  WS-HIST-FOUND        VALUE "Y".
+       01  WS-HIST-TIMESTAMP        PIC X(21).
+       01  WS-HIST-TIMESTAMP-R REDEFINES WS-HIST-TIMESTAMP.
+           05  WS-HIST-TS-DATE      PIC 9(8).
+           05  FILLER               PIC X(13).
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-EOF               VALUE "Y".
+       01  WS-CSV-MODE-SWITCH       PIC X VALUE "N".
+           88  WS-CSV-MODE          VALUE "Y".
+       01  WS-FIRST-RECORD-SWITCH   PIC X VALUE "Y".
+           88  WS-FIRST-RECORD      VALUE "Y".
+
+      *    Acumuladores del control break por alumno: se van sumando
+      *    NOTA*PESO y PESO mientras las lineas leidas pertenecen al
+      *    mismo GRD-STUDENT-ID, y se liquidan en FINALIZA-ESTUDIANTE
+      *    cuando cambia el alumno o se acaba el fichero.
+       01  WS-CURRENT-STUDENT       PIC 9(6) VALUE 0.
+       01  WS-STUDENT-SUMA-PESO-NOTAS PIC 9(9) VALUE 0.
+       01  WS-STUDENT-SUMA-PESOS    PIC 9(7) VALUE 0.
+       01  WS-STUDENT-PROMEDIO      PIC 9(3)V99 VALUE 0.
+       01  WS-NOTA-EXCELENTE        PIC 9 VALUE 9.
+       01  WS-NOTA-APROBADO         PIC 9 VALUE 7.
+       01  WS-NOTA-SUFICIENTE       PIC 9 VALUE 5.
+       01  WS-COUNTERS.
+           05  WS-COUNT-EXCELENTE   PIC 9(5) VALUE 0.
+           05  WS-COUNT-APROBADO    PIC 9(5) VALUE 0.
+           05  WS-COUNT-SUFICIENTE  PIC 9(5) VALUE 0.
+           05  WS-COUNT-SUSPENSO    PIC 9(5) VALUE 0.
+           05  WS-COUNT-ALUMNOS     PIC 9(5) VALUE 0.
+      *    Notas que llegaron con el digito danado (no numerico): no son
+      *    un SUSPENSO real, sino un error de captura, y se cuentan
+      *    aparte para no inflar la tasa de suspensos.
+           05  WS-COUNT-ERROR-CAPTURA PIC 9(5) VALUE 0.
+       01  WS-SUMA-NOTAS            PIC 9(7)V99 VALUE 0.
+       01  WS-PROMEDIO              PIC 9(3)V99.
+
+      *    Renglon de detalle: una linea de expediente por materia
+      *    leida, tal como viene en GRADES-FILE.
+       01  WS-DETAIL-LINE.
+           05  WS-DET-ID            PIC ZZZZZ9.
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-DET-MATERIA       PIC X(4).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-DET-NOTA          PIC 9.
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-DET-PESO          PIC Z9.
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-DET-OBS           PIC X(12).
+
+      *    Renglon de cierre por alumno: promedio ponderado de todas
+      *    sus materias y la banda que le corresponde a ese promedio.
+       01  WS-STUDENT-SUMMARY-LINE.
+           05  FILLER               PIC X(10) VALUE "PROMEDIO -".
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-SUM-STU-ID        PIC ZZZZZ9.
+           05  FILLER               PIC X(3) VALUE " : ".
+           05  WS-SUM-STU-PROMEDIO  PIC ZZ9.99.
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-SUM-STU-BANDA     PIC X(12).
+       01  WS-SUMMARY-LINE.
+           05  WS-SUM-LABEL         PIC X(24).
+           05  WS-SUM-COUNT         PIC ZZZZ9.
+       01  WS-AVERAGE-LINE.
+           05  FILLER               PIC X(18)
+                   VALUE "PROMEDIO DE CLASE:".
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-AVG-OUT           PIC ZZ9.99.
+
+       01  WS-CSV-HEADER-LINE       PIC X(20)
+               VALUE "BANDA,CANTIDAD".
+       01  WS-CSV-DETAIL-LINE.
+           05  WS-CSV-LABEL         PIC X(15).
+           05  FILLER               PIC X VALUE ",".
+           05  WS-CSV-COUNT         PIC 9(5).
+       01  WS-CSV-AVERAGE-LINE.
+           05  FILLER               PIC X(9) VALUE "PROMEDIO,".
+           05  WS-CSV-AVG           PIC 9(3)V99.
+
+       01  WS-ABEND-STATUS          PIC XX.
+       01  WS-ABEND-PARAGRAPH       PIC X(30).
+       COPY "OPSLOGWS.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            EVALUATE TRUE
-                WHEN NOTA >= 9
-                    DISPLAY "EXCELENTE"
-                WHEN NOTA >= 7
-                    DISPLAY "APROBADO"
-                WHEN NOTA >= 5
-                    DISPLAY "SUFICIENTE"
-                WHEN OTHER
-                    DISPLAY "SUSPENSO"
-            END-EVALUATE
+            PERFORM INICIALIZA-CONTADORES.
+
+            MOVE "EVALUACION-MULTIPPLE" TO WS-OPSLOG-PROGRAM.
+            MOVE "STARTED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+
+            PERFORM LEE-PARAMETROS.
+            PERFORM ORDENA-CALIFICACIONES.
+
+            OPEN INPUT GRADES-SORTED.
+            IF NOT WS-SRT-OK
+                MOVE WS-SRT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN GRADES.SRT"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            OPEN OUTPUT CLASS-REPORT.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN CLASSRPT"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            IF WS-CSV-MODE
+                OPEN OUTPUT CSV-REPORT
+                IF NOT WS-CSV-OK
+                    MOVE WS-CSV-STATUS TO WS-ABEND-STATUS
+                    MOVE "MAIN-PROCEDURE OPEN CLASSRPT.CSV"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+                WRITE CSV-LINE FROM WS-CSV-HEADER-LINE
+                IF NOT WS-CSV-OK
+                    MOVE WS-CSV-STATUS TO WS-ABEND-STATUS
+                    MOVE "MAIN-PROCEDURE WRITE CSV HEADER"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            END-IF.
+
+            PERFORM LEE-CALIFICACION.
+            PERFORM UNTIL WS-EOF
+                IF WS-FIRST-RECORD
+                    MOVE GRD-STUDENT-ID TO WS-CURRENT-STUDENT
+                    MOVE "N" TO WS-FIRST-RECORD-SWITCH
+                ELSE
+                    IF GRD-STUDENT-ID NOT = WS-CURRENT-STUDENT
+                        PERFORM FINALIZA-ESTUDIANTE
+                        MOVE GRD-STUDENT-ID TO WS-CURRENT-STUDENT
+                    END-IF
+                END-IF
+                PERFORM PROCESA-MATERIA
+                PERFORM LEE-CALIFICACION
+            END-PERFORM.
+            IF NOT WS-FIRST-RECORD
+                PERFORM FINALIZA-ESTUDIANTE
+            END-IF.
+
+            PERFORM ESCRIBE-RESUMEN.
+            PERFORM ESCRIBE-HISTORIAL.
+
+            IF WS-CSV-MODE
+                CLOSE CSV-REPORT
+            END-IF.
+
+            CLOSE GRADES-SORTED CLASS-REPORT.
+
+            MOVE "COMPLETED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+            GOBACK.
+
+       ORDENA-CALIFICACIONES.
+      *    El control-break de FINALIZA-ESTUDIANTE solo liquida a cada
+      *    alumno una vez si las lineas de un mismo GRD-STUDENT-ID
+      *    llegan contiguas; nada en GRADES.DAT garantiza ese orden,
+      *    asi que se ordena aqui primero (mismo patron que
+      *    ORDENA-TRANSACCIONES en PERFORM-VARYING).
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SW-STUDENT-ID
+                USING GRADES-FILE
+                GIVING GRADES-SORTED.
+            IF SORT-RETURN NOT = 0
+                MOVE SORT-RETURN TO WS-ABEND-STATUS
+                MOVE "ORDENA-CALIFICACIONES SORT"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+       PROCESA-MATERIA.
+            MOVE GRD-STUDENT-ID TO WS-DET-ID.
+            MOVE GRD-MATERIA TO WS-DET-MATERIA.
+            MOVE GRD-PESO TO WS-DET-PESO.
+
+      *    Un digito de nota danado en la captura no es lo mismo que
+      *    una materia de verdad reprobada: se cuenta y se marca
+      *    aparte, y no se suma a los acumuladores del alumno para no
+      *    distorsionar su promedio ponderado.
+            IF GRD-NOTA IS NOT NUMERIC
+                MOVE ZERO TO WS-DET-NOTA
+                MOVE "ERR CAPTURA" TO WS-DET-OBS
+                ADD 1 TO WS-COUNT-ERROR-CAPTURA
+            ELSE
+                MOVE GRD-NOTA TO WS-DET-NOTA
+                MOVE SPACES TO WS-DET-OBS
+                COMPUTE WS-STUDENT-SUMA-PESO-NOTAS =
+                    WS-STUDENT-SUMA-PESO-NOTAS + GRD-NOTA * GRD-PESO
+                ADD GRD-PESO TO WS-STUDENT-SUMA-PESOS
+            END-IF.
+
+            WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "PROCESA-MATERIA WRITE"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+       FINALIZA-ESTUDIANTE.
+            MOVE WS-CURRENT-STUDENT TO WS-SUM-STU-ID.
+
+            IF WS-STUDENT-SUMA-PESOS > 0
+                COMPUTE WS-STUDENT-PROMEDIO ROUNDED =
+                    WS-STUDENT-SUMA-PESO-NOTAS / WS-STUDENT-SUMA-PESOS
+                ADD 1 TO WS-COUNT-ALUMNOS
+                ADD WS-STUDENT-PROMEDIO TO WS-SUMA-NOTAS
+
+                EVALUATE TRUE
+                    WHEN WS-STUDENT-PROMEDIO >= WS-NOTA-EXCELENTE
+                        MOVE "EXCELENTE" TO WS-SUM-STU-BANDA
+                        ADD 1 TO WS-COUNT-EXCELENTE
+                    WHEN WS-STUDENT-PROMEDIO >= WS-NOTA-APROBADO
+                        MOVE "APROBADO" TO WS-SUM-STU-BANDA
+                        ADD 1 TO WS-COUNT-APROBADO
+                    WHEN WS-STUDENT-PROMEDIO >= WS-NOTA-SUFICIENTE
+                        MOVE "SUFICIENTE" TO WS-SUM-STU-BANDA
+                        ADD 1 TO WS-COUNT-SUFICIENTE
+                    WHEN OTHER
+                        MOVE "SUSPENSO" TO WS-SUM-STU-BANDA
+                        ADD 1 TO WS-COUNT-SUSPENSO
+                END-EVALUATE
+            ELSE
+      *    Ninguna materia del alumno tenia una nota utilizable.
+                MOVE 0 TO WS-STUDENT-PROMEDIO
+                MOVE "ERR CAPTURA" TO WS-SUM-STU-BANDA
+            END-IF.
+
+            MOVE WS-STUDENT-PROMEDIO TO WS-SUM-STU-PROMEDIO.
+            WRITE REPORT-LINE FROM WS-STUDENT-SUMMARY-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "FINALIZA-ESTUDIANTE WRITE"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            MOVE 0 TO WS-STUDENT-SUMA-PESO-NOTAS.
+            MOVE 0 TO WS-STUDENT-SUMA-PESOS.
+
+       ESCRIBE-RESUMEN.
+            MOVE "TOTAL EXCELENTE: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-EXCELENTE TO WS-SUM-COUNT.
+            MOVE "EXCELENTE" TO WS-CSV-LABEL.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+            MOVE "TOTAL APROBADO: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-APROBADO TO WS-SUM-COUNT.
+            MOVE "APROBADO" TO WS-CSV-LABEL.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+            MOVE "TOTAL SUFICIENTE: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-SUFICIENTE TO WS-SUM-COUNT.
+            MOVE "SUFICIENTE" TO WS-CSV-LABEL.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+            MOVE "TOTAL SUSPENSO: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-SUSPENSO TO WS-SUM-COUNT.
+            MOVE "SUSPENSO" TO WS-CSV-LABEL.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+            MOVE "TOTAL ERROR CAPTURA: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-ERROR-CAPTURA TO WS-SUM-COUNT.
+            MOVE "ERROR CAPTURA" TO WS-CSV-LABEL.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+            IF WS-COUNT-ALUMNOS > 0
+                COMPUTE WS-PROMEDIO ROUNDED =
+                    WS-SUMA-NOTAS / WS-COUNT-ALUMNOS
+            ELSE
+                MOVE 0 TO WS-PROMEDIO
+            END-IF.
+            MOVE WS-PROMEDIO TO WS-AVG-OUT.
+            WRITE REPORT-LINE FROM WS-AVERAGE-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-RESUMEN WRITE AVG"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            IF WS-CSV-MODE
+                MOVE WS-PROMEDIO TO WS-CSV-AVG
+                WRITE CSV-LINE FROM WS-CSV-AVERAGE-LINE
+                IF NOT WS-CSV-OK
+                    MOVE WS-CSV-STATUS TO WS-ABEND-STATUS
+                    MOVE "ESCRIBE-RESUMEN WRITE CSV AVG"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            END-IF.
+
+       ESCRIBE-HISTORIAL.
+      *    OPEN I-O reanuda el archivo existente; si aun no existe se
+      *    crea con OPEN OUTPUT, igual que el patron de OPSLOG.
+            OPEN I-O GRADE-HISTORY.
+            IF NOT WS-HIST-OK
+                OPEN OUTPUT GRADE-HISTORY
+                IF NOT WS-HIST-OK
+                    MOVE WS-HIST-STATUS TO WS-ABEND-STATUS
+                    MOVE "ESCRIBE-HISTORIAL OPEN" TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            END-IF.
+
+            MOVE FUNCTION CURRENT-DATE TO WS-HIST-TIMESTAMP.
+            MOVE WS-HIST-TS-DATE TO GRDH-RUN-DATE.
+            MOVE WS-COUNT-EXCELENTE TO GRDH-COUNT-EXCELENTE.
+            MOVE WS-COUNT-APROBADO TO GRDH-COUNT-APROBADO.
+            MOVE WS-COUNT-SUFICIENTE TO GRDH-COUNT-SUFICIENTE.
+            MOVE WS-COUNT-SUSPENSO TO GRDH-COUNT-SUSPENSO.
+            MOVE WS-COUNT-ALUMNOS TO GRDH-COUNT-ALUMNOS.
+            MOVE WS-PROMEDIO TO GRDH-PROMEDIO.
+            MOVE WS-COUNT-ERROR-CAPTURA TO GRDH-COUNT-ERRORCAPT.
+
+      *    ACCESS DYNAMIC + READ por clave antes de decidir WRITE vs
+      *    REWRITE (igual que ACTUALIZA-YTD en NUMEROS_NEGATIVOS): con
+      *    ACCESS SEQUENTIAL, REWRITE opera sobre "el ultimo registro
+      *    leido", y aqui no se habia leido ninguno.
+            MOVE "N" TO WS-HIST-FOUND-SWITCH.
+            READ GRADE-HISTORY
+                INVALID KEY CONTINUE
+                NOT INVALID KEY SET WS-HIST-FOUND TO TRUE
+            END-READ.
+            IF NOT WS-HIST-OK AND WS-HIST-STATUS NOT = "23"
+                MOVE WS-HIST-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-HISTORIAL READ" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            IF WS-HIST-FOUND
+                DISPLAY "GRADE HISTORY: RUN FOR " GRDH-RUN-DATE
+                    " ALREADY ARCHIVED, REWRITING"
+                REWRITE GRADE-HISTORY-RECORD
+                IF NOT WS-HIST-OK
+                    MOVE WS-HIST-STATUS TO WS-ABEND-STATUS
+                    MOVE "ESCRIBE-HISTORIAL REWRITE"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            ELSE
+                WRITE GRADE-HISTORY-RECORD
+                IF NOT WS-HIST-OK
+                    MOVE WS-HIST-STATUS TO WS-ABEND-STATUS
+                    MOVE "ESCRIBE-HISTORIAL WRITE"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            END-IF.
+
+            CLOSE GRADE-HISTORY.
+
+       ESCRIBE-LINEA-RESUMEN.
+            WRITE REPORT-LINE FROM WS-SUMMARY-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-LINEA-RESUMEN WRITE"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            IF WS-CSV-MODE
+                MOVE WS-SUM-COUNT TO WS-CSV-COUNT
+                WRITE CSV-LINE FROM WS-CSV-DETAIL-LINE
+                IF NOT WS-CSV-OK
+                    MOVE WS-CSV-STATUS TO WS-ABEND-STATUS
+                    MOVE "ESCRIBE-LINEA-RESUMEN WRITE CSV"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            END-IF.
+
+       LEE-CALIFICACION.
+            READ GRADES-SORTED
+                AT END SET WS-EOF TO TRUE
+                NOT AT END
+                    IF NOT WS-SRT-OK
+                        MOVE WS-SRT-STATUS TO WS-ABEND-STATUS
+                        MOVE "LEE-CALIFICACION READ"
+                            TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+            END-READ.
+
+       9999-ABEND-FILE-ERROR.
+            DISPLAY "FILE ERROR - STATUS: " WS-ABEND-STATUS
+                " IN PARAGRAPH: " WS-ABEND-PARAGRAPH.
+            MOVE 16 TO RETURN-CODE.
             STOP RUN.
+
+       INICIALIZA-CONTADORES.
+      *    19_Menu_Driver.cbl puede CALLar este programa varias veces
+      *    en la misma corrida sin CANCEL de por medio (GnuCOBOL no lo
+      *    hace automaticamente), asi que todo lo que solo trae un
+      *    valor inicial por VALUE clause debe reponerse aqui para que
+      *    una segunda pasada no arrastre contadores/control-break/modo
+      *    de la previa.
+            MOVE "N" TO WS-EOF-SWITCH.
+            MOVE "N" TO WS-CSV-MODE-SWITCH.
+            MOVE "Y" TO WS-FIRST-RECORD-SWITCH.
+            MOVE 0 TO WS-CURRENT-STUDENT.
+            MOVE 0 TO WS-STUDENT-SUMA-PESO-NOTAS.
+            MOVE 0 TO WS-STUDENT-SUMA-PESOS.
+            MOVE 0 TO WS-STUDENT-PROMEDIO.
+            MOVE 9 TO WS-NOTA-EXCELENTE.
+            MOVE 7 TO WS-NOTA-APROBADO.
+            MOVE 5 TO WS-NOTA-SUFICIENTE.
+            MOVE 0 TO WS-COUNT-EXCELENTE.
+            MOVE 0 TO WS-COUNT-APROBADO.
+            MOVE 0 TO WS-COUNT-SUFICIENTE.
+            MOVE 0 TO WS-COUNT-SUSPENSO.
+            MOVE 0 TO WS-COUNT-ALUMNOS.
+            MOVE 0 TO WS-COUNT-ERROR-CAPTURA.
+            MOVE 0 TO WS-SUMA-NOTAS.
+
+       LEE-PARAMETROS.
+            OPEN INPUT PARM-FILE.
+            IF WS-PARM-OK
+                READ PARM-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE PARM-NOTA-EXCELENTE TO WS-NOTA-EXCELENTE
+                        MOVE PARM-NOTA-APROBADO TO WS-NOTA-APROBADO
+                        MOVE PARM-NOTA-SUFICIENTE
+                            TO WS-NOTA-SUFICIENTE
+                        IF PARM-CSV-MODE = "Y"
+                            SET WS-CSV-MODE TO TRUE
+                        END-IF
+                END-READ
+                CLOSE PARM-FILE
+            END-IF.
+
+       COPY "OPSLOGWR.cpy".
+
        END PROGRAM EVALUACION-MULTIPPLE.
