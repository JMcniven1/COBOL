@@ -1,7 +1,14 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Demonstrates LIMPIA-REGISTRO, the shared clear-record
+      *          paragraph in copybooks/LIMPIAWR.cpy that report-
+      *          writing programs COPY and PERFORM at the top of every
+      *          page or run so stale data from a prior pass doesn't
+      *          bleed forward (VALUE clauses alone only apply once, at
+      *          program load, so they cannot do this job on a second
+      *          pass through a long-running job). See RETIRA-CEROS
+      *          (28_Retira_Ceros.cbl) for a second caller.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -10,12 +17,26 @@
        FILE SECTION.
 
        WORKING-STORAGE SECTION.
-       01 TEXTO PIC XX VALUE SPACE.
-       01 NUMERO PIC 99 VALUE ZERO.
+       01  WS-CLEAR-RECORD.
+           05  TEXTO PIC XX VALUE SPACE.
+           05  NUMERO PIC 99 VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY TEXTO.
             DISPLAY NUMERO.
+
+      *    Se simulan varias pasadas para demostrar que el registro
+      *    queda realmente vacio en cada una, no solo en la primera.
+            MOVE "AB" TO TEXTO.
+            MOVE 42 TO NUMERO.
+            DISPLAY "ANTES DE LIMPIAR: " TEXTO " " NUMERO.
+
+            PERFORM LIMPIA-REGISTRO.
+            DISPLAY "DESPUES DE LIMPIAR: " TEXTO " " NUMERO.
+
             STOP RUN.
+
+       COPY "LIMPIAWR.cpy".
+
        END PROGRAM SPACE_EXAMPLE.
