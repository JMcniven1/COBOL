@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: PERSONAL
+      * Purpose:  Shared personnel record layout (NOMBRE/APELLIDOS/
+      *           EDAD). Included by any program that opens the
+      *           PERSONAL-MASTER indexed file. PM-NAMEKEY groups
+      *           PM-APELLIDOS and PM-NOMBRE contiguously, surname
+      *           first, so it can be used whole as a composite
+      *           ALTERNATE RECORD KEY: two records with the same
+      *           PM-APELLIDOS then sort by PM-NOMBRE instead of
+      *           landing in arbitrary WITH DUPLICATES order.
+      ******************************************************************
+       01  PERSONAL-MASTER-RECORD.
+           05  PM-ID                   PIC 9(6).
+           05  PM-NAMEKEY.
+               10  PM-APELLIDOS        PIC X(20).
+               10  PM-NOMBRE           PIC X(15).
+           05  PM-EDAD                 PIC 99.
