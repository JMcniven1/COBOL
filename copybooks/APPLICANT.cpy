@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: APPLICANT
+      * Purpose:  Shared APPLICANTS-FILE record layout for the benefit
+      *           eligibility batch run (Condicional_IF_AND).
+      ******************************************************************
+       01  APPLICANT-RECORD.
+           05  APP-ID                  PIC 9(6).
+           05  APP-NOMBRE              PIC X(20).
+           05  APP-EDAD                PIC 9(3).
+           05  APP-SALARIO             PIC 9(5).
+           05  APP-DEPTO               PIC X(4).
