@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: OPSLOGSL
+      * Purpose:  FILE-CONTROL entry for the shared consolidated daily
+      *           operations log. Pair with OPSLOGFD.cpy (FILE SECTION),
+      *           OPSLOGWS.cpy (WORKING-STORAGE) and OPSLOGWR.cpy (the
+      *           REGISTRA-OPSLOG paragraph).
+      ******************************************************************
+           SELECT OPS-LOG ASSIGN TO "OPSLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPSLOG-STATUS.
