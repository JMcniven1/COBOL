@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: OPSLOGWS
+      * Purpose:  WORKING-STORAGE for the shared consolidated daily
+      *           operations log. Set WS-OPSLOG-PROGRAM and
+      *           WS-OPSLOG-EVENT then PERFORM REGISTRA-OPSLOG
+      *           (OPSLOGWR.cpy) to append an entry.
+      ******************************************************************
+       01  WS-OPSLOG-STATUS            PIC XX.
+           88  WS-OPSLOG-OK            VALUE "00".
+       01  WS-OPSLOG-TIMESTAMP         PIC X(21).
+       01  WS-OPSLOG-TIMESTAMP-R REDEFINES WS-OPSLOG-TIMESTAMP.
+           05  WS-OPSLOG-TS-DATE       PIC 9(8).
+           05  WS-OPSLOG-TS-TIME       PIC 9(8).
+           05  FILLER                  PIC X(5).
+       01  WS-OPSLOG-RECORD.
+           05  WS-OPSLOG-DATE          PIC 9(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-OPSLOG-TIME          PIC 9(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-OPSLOG-PROGRAM       PIC X(20).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-OPSLOG-EVENT         PIC X(40).
