@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: LIMPIAWR
+      * Purpose:  Reusable clear-record paragraph for report-writing
+      *           programs. VALUE clauses only apply once, at program
+      *           load, so a long-running job that reuses a record
+      *           across many passes needs this PERFORMed (typically at
+      *           the top of every page or run) instead, so stale data
+      *           from a prior pass doesn't bleed forward. Callers
+      *           declare a WS-CLEAR-RECORD group in WORKING-STORAGE
+      *           (either directly, or as a RENAMES alias over their
+      *           existing detail-line record, same as SPACE_EXAMPLE
+      *           and RETIRA-CEROS do) before PERFORMing LIMPIA-
+      *           REGISTRO.
+      ******************************************************************
+       LIMPIA-REGISTRO.
+            INITIALIZE WS-CLEAR-RECORD.
