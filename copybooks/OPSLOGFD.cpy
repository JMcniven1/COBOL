@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: OPSLOGFD
+      * Purpose:  FD for the shared consolidated daily operations log.
+      *           See OPSLOGSL.cpy for the matching FILE-CONTROL entry.
+      ******************************************************************
+       FD  OPS-LOG.
+       01  OPS-LOG-LINE                PIC X(80).
