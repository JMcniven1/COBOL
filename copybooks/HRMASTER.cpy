@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: HRMASTER
+      * Purpose:  Shared HR-MASTER record layout. Included by any
+      *           program that opens the HR-MASTER indexed file.
+      ******************************************************************
+       01  HR-MASTER-RECORD.
+           05  HR-EMPLOYEE-ID          PIC 9(6).
+           05  HR-DEPT-CODE            PIC X(4).
+           05  HR-APELLIDOS            PIC X(20).
+           05  HR-NOMBRE               PIC X(15).
+           05  HR-EDAD                 PIC 99.
+           05  HR-SALARIO              PIC 9(7)V99.
+           05  HR-FECHA-ALTA           PIC 9(8).
