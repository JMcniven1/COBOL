@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Copybook: OPSLOGWR
+      * Purpose:  Appends one entry to the shared OPSLOG.TXT using
+      *           WS-OPSLOG-PROGRAM/WS-OPSLOG-EVENT (OPSLOGWS.cpy).
+      *           Opens in EXTEND mode so entries from every program in
+      *           the nightly chain accumulate in one file; falls back
+      *           to OUTPUT the first time the log does not yet exist.
+      ******************************************************************
+       REGISTRA-OPSLOG.
+            MOVE FUNCTION CURRENT-DATE TO WS-OPSLOG-TIMESTAMP.
+            MOVE WS-OPSLOG-TS-DATE TO WS-OPSLOG-DATE.
+            MOVE WS-OPSLOG-TS-TIME TO WS-OPSLOG-TIME.
+            OPEN EXTEND OPS-LOG.
+            IF NOT WS-OPSLOG-OK
+                OPEN OUTPUT OPS-LOG
+                IF NOT WS-OPSLOG-OK
+                    MOVE WS-OPSLOG-STATUS TO WS-ABEND-STATUS
+                    MOVE "REGISTRA-OPSLOG OPEN" TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            END-IF.
+            WRITE OPS-LOG-LINE FROM WS-OPSLOG-RECORD.
+            IF NOT WS-OPSLOG-OK
+                MOVE WS-OPSLOG-STATUS TO WS-ABEND-STATUS
+                MOVE "REGISTRA-OPSLOG WRITE" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            CLOSE OPS-LOG.
+            IF NOT WS-OPSLOG-OK
+                MOVE WS-OPSLOG-STATUS TO WS-ABEND-STATUS
+                MOVE "REGISTRA-OPSLOG CLOSE" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
