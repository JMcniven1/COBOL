@@ -1,24 +1,293 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Runs benefit eligibility (EDAD/SALARIO) for a whole
+      *          batch of applicants, producing an approved/denied
+      *          report with counts. Thresholds are read from a control
+      *          file at start of run instead of being hardcoded. The
+      *          report also breaks the approved/denied counts down by
+      *          APP-DEPTO, since department managers ask for their
+      *          own numbers every cycle and the flat overall count
+      *          does not answer that.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Condicional_IF_AND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARM07.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT APPLICANTS-FILE ASSIGN TO WS-APP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APP-STATUS.
+           SELECT ELIGIBILITY-REPORT ASSIGN TO WS-RPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           COPY "OPSLOGSL.cpy".
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-EDAD-MIN        PIC 9(3).
+           05  PARM-SALARIO-MIN     PIC 9(5).
+           05  PARM-SIM-MODE        PIC X.
+
+       FD  APPLICANTS-FILE.
+       COPY "APPLICANT.cpy".
+
+       FD  ELIGIBILITY-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       COPY "OPSLOGFD.cpy".
 
        WORKING-STORAGE SECTION.
-       01 EDAD PIC 9(3) VALUE 20.
-       01 SALARIO PIC 9(5) VALUE 1500.
+       01  WS-PARM-STATUS           PIC XX.
+           88  WS-PARM-OK           VALUE "00".
+       01  WS-APP-STATUS            PIC XX.
+           88  WS-APP-OK            VALUE "00".
+       01  WS-RPT-STATUS            PIC XX.
+           88  WS-RPT-OK            VALUE "00".
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-EOF               VALUE "Y".
+       01  WS-EDAD-MIN              PIC 9(3) VALUE 18.
+       01  WS-SALARIO-MIN           PIC 9(5) VALUE 1000.
+       01  WS-SIM-MODE-SWITCH       PIC X VALUE "N".
+           88  WS-SIM-MODE          VALUE "Y".
+       01  WS-APP-FILENAME          PIC X(20) VALUE "APPLICNT.DAT".
+       01  WS-RPT-FILENAME          PIC X(20) VALUE "ELIGRPT.TXT".
+       01  WS-COUNTERS.
+           05  WS-COUNT-APROBADOS   PIC 9(6) VALUE 0.
+           05  WS-COUNT-DENEGADOS   PIC 9(6) VALUE 0.
+       01  WS-DETAIL-LINE.
+           05  WS-DET-ID            PIC ZZZZZ9.
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-DET-NOMBRE        PIC X(20).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-DET-STATUS        PIC X(20).
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(19) VALUE "TOTAL APROBADOS: ".
+           05  WS-SUM-APROBADOS     PIC ZZZZZ9.
+       01  WS-SUMMARY-LINE2.
+           05  FILLER               PIC X(19) VALUE "TOTAL DENEGADOS: ".
+           05  WS-SUM-DENEGADOS     PIC ZZZZZ9.
+
+      *    Desglose por departamento: tabla acumulada en memoria,
+      *    localizada/creada bajo demanda segun se lee cada
+      *    solicitante, ya que los codigos de departamento presentes
+      *    en el lote no se conocen de antemano.
+       01  WS-DEPT-COUNT            PIC 9(3) VALUE 0.
+       01  WS-DEPT-FOUND-SWITCH     PIC X VALUE "N".
+           88  WS-DEPT-FOUND        VALUE "Y".
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY OCCURS 50 TIMES INDEXED BY WS-DEPT-IDX.
+               10  WS-DEPT-CODE         PIC X(4).
+               10  WS-DEPT-APROBADOS    PIC 9(6) VALUE 0.
+               10  WS-DEPT-DENEGADOS    PIC 9(6) VALUE 0.
+       01  WS-DEPT-HEADER-LINE.
+           05  FILLER               PIC X(30)
+                   VALUE "DESGLOSE POR DEPARTAMENTO".
+       01  WS-DEPT-DETAIL-LINE.
+           05  FILLER               PIC X(5) VALUE "DEPT ".
+           05  WS-DEPT-DET-CODE     PIC X(4).
+           05  FILLER               PIC X(4) VALUE SPACE.
+           05  FILLER               PIC X(10) VALUE "APROBADOS:".
+           05  WS-DEPT-DET-APROB    PIC ZZZZZ9.
+           05  FILLER               PIC X(4) VALUE SPACE.
+           05  FILLER               PIC X(10) VALUE "DENEGADOS:".
+           05  WS-DEPT-DET-DENEG    PIC ZZZZZ9.
+       01  WS-ABEND-STATUS          PIC XX.
+       01  WS-ABEND-PARAGRAPH       PIC X(30).
+       COPY "OPSLOGWS.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            IF EDAD >= 18 AND SALARIO >= 1000
-              DISPLAY "APROBADO: MAYOR DE EDAD Y SALARIO SUFICIENTE"
+            PERFORM INICIALIZA-CONTADORES.
+
+            MOVE "CONDICIONAL_IF_AND" TO WS-OPSLOG-PROGRAM.
+            MOVE "STARTED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+
+            PERFORM LEE-PARAMETROS.
+
+      *    Modo simulacion: las reglas corren igual, pero contra un
+      *    fichero de muestra y sin tocar el reporte real.
+            IF WS-SIM-MODE
+                MOVE "APPLICNT.SIM" TO WS-APP-FILENAME
+                MOVE "ELIGRPT.SIM" TO WS-RPT-FILENAME
+                DISPLAY "SIMULATION MODE: READING " WS-APP-FILENAME
+                    " WRITING " WS-RPT-FILENAME
+            END-IF.
+
+            OPEN INPUT APPLICANTS-FILE.
+            IF NOT WS-APP-OK
+                MOVE WS-APP-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN APPLICNT"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            OPEN OUTPUT ELIGIBILITY-REPORT.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN ELIGRPT"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            PERFORM LEE-SOLICITANTE.
+            PERFORM UNTIL WS-EOF
+                PERFORM EVALUA-SOLICITANTE
+                PERFORM LEE-SOLICITANTE
+            END-PERFORM.
+
+            MOVE WS-COUNT-APROBADOS TO WS-SUM-APROBADOS.
+            WRITE REPORT-LINE FROM WS-SUMMARY-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE WRITE SUMMARY1"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            MOVE WS-COUNT-DENEGADOS TO WS-SUM-DENEGADOS.
+            WRITE REPORT-LINE FROM WS-SUMMARY-LINE2.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE WRITE SUMMARY2"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            PERFORM ESCRIBE-DESGLOSE-DEPTO.
+
+            CLOSE APPLICANTS-FILE ELIGIBILITY-REPORT.
+
+            MOVE "COMPLETED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+            GOBACK.
+
+       EVALUA-SOLICITANTE.
+            MOVE APP-ID TO WS-DET-ID.
+            MOVE APP-NOMBRE TO WS-DET-NOMBRE.
+            PERFORM BUSCA-O-CREA-DEPTO.
+            IF APP-EDAD >= WS-EDAD-MIN AND APP-SALARIO >= WS-SALARIO-MIN
+                MOVE "APROBADO" TO WS-DET-STATUS
+                ADD 1 TO WS-COUNT-APROBADOS
+                ADD 1 TO WS-DEPT-APROBADOS(WS-DEPT-IDX)
             ELSE
-              DISPLAY "NO CUMPLE LAS CONDICIONES"
+                MOVE "NO CUMPLE" TO WS-DET-STATUS
+                ADD 1 TO WS-COUNT-DENEGADOS
+                ADD 1 TO WS-DEPT-DENEGADOS(WS-DEPT-IDX)
+            END-IF.
+            WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "EVALUA-SOLICITANTE WRITE" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+      *    Tabla de tamano fijo (OCCURS 50) explorada solo hasta
+      *    WS-DEPT-COUNT, ya que las entradas no usadas quedan en
+      *    blanco y SEARCH recorreria las 50 sin distinguirlas.
+       BUSCA-O-CREA-DEPTO.
+            MOVE "N" TO WS-DEPT-FOUND-SWITCH.
+            PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                    UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+                IF WS-DEPT-CODE(WS-DEPT-IDX) = APP-DEPTO
+                    MOVE "Y" TO WS-DEPT-FOUND-SWITCH
+                    EXIT PERFORM
+                END-IF
+            END-PERFORM.
+            IF NOT WS-DEPT-FOUND
+                IF WS-DEPT-COUNT >= 50
+                    DISPLAY "DEPARTMENT TABLE FULL AT 50 ENTRIES - "
+                        "DEPTO " APP-DEPTO " NO CABE"
+                    MOVE "BUSCA-O-CREA-DEPTO" TO WS-ABEND-PARAGRAPH
+                    MOVE 16 TO RETURN-CODE
+                    CLOSE APPLICANTS-FILE ELIGIBILITY-REPORT
+                    STOP RUN
+                END-IF
+                ADD 1 TO WS-DEPT-COUNT
+                SET WS-DEPT-IDX TO WS-DEPT-COUNT
+                MOVE APP-DEPTO TO WS-DEPT-CODE(WS-DEPT-IDX)
+            END-IF.
+
+       ESCRIBE-DESGLOSE-DEPTO.
+            WRITE REPORT-LINE FROM WS-DEPT-HEADER-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-DESGLOSE-DEPTO WRITE H"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
             END-IF.
+            PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                    UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+                MOVE WS-DEPT-CODE(WS-DEPT-IDX) TO WS-DEPT-DET-CODE
+                MOVE WS-DEPT-APROBADOS(WS-DEPT-IDX)
+                    TO WS-DEPT-DET-APROB
+                MOVE WS-DEPT-DENEGADOS(WS-DEPT-IDX)
+                    TO WS-DEPT-DET-DENEG
+                WRITE REPORT-LINE FROM WS-DEPT-DETAIL-LINE
+                IF NOT WS-RPT-OK
+                    MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                    MOVE "ESCRIBE-DESGLOSE-DEPTO WRITE D"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            END-PERFORM.
+
+       LEE-SOLICITANTE.
+            READ APPLICANTS-FILE
+                AT END SET WS-EOF TO TRUE
+                NOT AT END
+                    IF NOT WS-APP-OK
+                        MOVE WS-APP-STATUS TO WS-ABEND-STATUS
+                        MOVE "LEE-SOLICITANTE READ"
+                            TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+            END-READ.
+
+       9999-ABEND-FILE-ERROR.
+            DISPLAY "FILE ERROR - STATUS: " WS-ABEND-STATUS
+                " IN PARAGRAPH: " WS-ABEND-PARAGRAPH.
+            MOVE 16 TO RETURN-CODE.
             STOP RUN.
+
+       INICIALIZA-CONTADORES.
+      *    19_Menu_Driver.cbl puede CALLar este programa varias veces
+      *    en la misma corrida sin CANCEL de por medio (GnuCOBOL no lo
+      *    hace automaticamente), asi que todo lo que solo trae un
+      *    valor inicial por VALUE clause debe reponerse aqui para que
+      *    una segunda pasada no arrastre contadores/modo de la previa.
+            MOVE "N" TO WS-EOF-SWITCH.
+            MOVE "N" TO WS-SIM-MODE-SWITCH.
+            MOVE 18 TO WS-EDAD-MIN.
+            MOVE 1000 TO WS-SALARIO-MIN.
+            MOVE "APPLICNT.DAT" TO WS-APP-FILENAME.
+            MOVE "ELIGRPT.TXT" TO WS-RPT-FILENAME.
+            MOVE 0 TO WS-COUNT-APROBADOS.
+            MOVE 0 TO WS-COUNT-DENEGADOS.
+            MOVE 0 TO WS-DEPT-COUNT.
+            INITIALIZE WS-DEPT-TABLE.
+
+       LEE-PARAMETROS.
+            OPEN INPUT PARM-FILE.
+            IF WS-PARM-OK
+                READ PARM-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE PARM-EDAD-MIN TO WS-EDAD-MIN
+                        MOVE PARM-SALARIO-MIN TO WS-SALARIO-MIN
+                        IF PARM-SIM-MODE = "Y"
+                            SET WS-SIM-MODE TO TRUE
+                        END-IF
+                END-READ
+                CLOSE PARM-FILE
+            END-IF.
+
+       COPY "OPSLOGWR.cpy".
+
        END PROGRAM Condicional_IF_AND.
