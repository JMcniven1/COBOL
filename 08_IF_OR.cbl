@@ -1,24 +1,237 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Drives the entry gate off a transactions file of
+      *          access attempts keyed by badge id, writing every
+      *          grant/deny decision to a timestamped audit trail. The
+      *          special-permission flag alone no longer opens the
+      *          gate: it must also come with a PIN that matches the
+      *          badge's entry in PIN-MASTER, and the audit trail
+      *          records a PIN INVALIDO decision separately from a
+      *          flat denial so a stolen/guessed flag without the
+      *          right PIN shows up distinctly in the log.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Condicional_IF_OR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIM-PARM-FILE ASSIGN TO "SIM08.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIM-PARM-STATUS.
+           SELECT ACCESS-ATTEMPTS ASSIGN TO WS-ATT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATT-STATUS.
+           SELECT AUDIT-TRAIL ASSIGN TO WS-AUD-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+           SELECT PIN-MASTER ASSIGN TO "PINMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PIN-BADGE-ID
+               FILE STATUS IS WS-PIN-STATUS.
+           COPY "OPSLOGSL.cpy".
+
        DATA DIVISION.
        FILE SECTION.
+      *    Control opcional de modo simulacion; si no existe, el job
+      *    corre en modo normal sin necesidad de configurar nada.
+       FD  SIM-PARM-FILE.
+       01  SIM-PARM-RECORD.
+           05  SIM-PARM-MODE        PIC X.
+
+       FD  ACCESS-ATTEMPTS.
+       01  ATTEMPT-RECORD.
+           05  ATT-BADGE-ID         PIC X(8).
+           05  ATT-EDAD             PIC 9(3).
+           05  ATT-PERMISO          PIC X.
+           05  ATT-PIN              PIC X(4).
+
+       FD  AUDIT-TRAIL.
+       01  AUDIT-LINE               PIC X(80).
+
+      *    PIN valido por credencial; ATT-PERMISO = "S" ya no basta por
+      *    si solo para abrir la puerta.
+       FD  PIN-MASTER.
+       01  PIN-MASTER-RECORD.
+           05  PIN-BADGE-ID         PIC X(8).
+           05  PIN-CODE             PIC X(4).
+
+       COPY "OPSLOGFD.cpy".
 
        WORKING-STORAGE SECTION.
-       01 EDAD        PIC 9(3) VALUE 16.
-       01 PERMISO     PIC X VALUE "S".
+       01  WS-SIM-PARM-STATUS       PIC XX.
+           88  WS-SIM-PARM-OK       VALUE "00".
+       01  WS-SIM-MODE-SWITCH       PIC X VALUE "N".
+           88  WS-SIM-MODE          VALUE "Y".
+       01  WS-ATT-FILENAME          PIC X(20) VALUE "ACCESSTX.DAT".
+       01  WS-AUD-FILENAME          PIC X(20) VALUE "ACCSAUDT.TXT".
+       01  WS-ATT-STATUS            PIC XX.
+           88  WS-ATT-OK            VALUE "00".
+       01  WS-AUD-STATUS            PIC XX.
+           88  WS-AUD-OK            VALUE "00".
+       01  WS-PIN-STATUS            PIC XX.
+           88  WS-PIN-OK            VALUE "00".
+       01  WS-PIN-CODE              PIC X(4).
+       01  WS-PIN-FILE-SWITCH       PIC X VALUE "N".
+           88  WS-PIN-FILE-OPEN     VALUE "Y".
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-EOF               VALUE "Y".
+       01  WS-TIMESTAMP             PIC X(21).
+       01  WS-TIMESTAMP-R REDEFINES WS-TIMESTAMP.
+           05  WS-TS-DATE           PIC 9(8).
+           05  WS-TS-TIME           PIC 9(8).
+           05  FILLER               PIC X(5).
+       01  WS-AUDIT-LINE.
+           05  WS-AUD-DATE          PIC 9(8).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-AUD-TIME          PIC 9(8).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-AUD-BADGE         PIC X(8).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-AUD-DECISION      PIC X(16).
+       01  WS-ABEND-STATUS          PIC XX.
+       01  WS-ABEND-PARAGRAPH       PIC X(30).
+       COPY "OPSLOGWS.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            IF EDAD >= 18 OR PERMISO = "S"
-               DISPLAY "PUEDE ENTRAR"
+            PERFORM INICIALIZA-CONTADORES.
+
+            MOVE "CONDICIONAL_IF_OR" TO WS-OPSLOG-PROGRAM.
+            MOVE "STARTED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+
+            PERFORM LEE-PARAMETROS-SIMULACION.
+
+      *    Modo simulacion: las reglas corren igual, pero contra un
+      *    fichero de muestra y sin tocar la auditoria real.
+            IF WS-SIM-MODE
+                MOVE "ACCESSTX.SIM" TO WS-ATT-FILENAME
+                MOVE "ACCSAUDT.SIM" TO WS-AUD-FILENAME
+                DISPLAY "SIMULATION MODE: READING " WS-ATT-FILENAME
+                    " WRITING " WS-AUD-FILENAME
+            END-IF.
+
+            OPEN INPUT ACCESS-ATTEMPTS.
+            IF NOT WS-ATT-OK
+                MOVE WS-ATT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN ACCESSTX"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            OPEN OUTPUT AUDIT-TRAIL.
+            IF NOT WS-AUD-OK
+                MOVE WS-AUD-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN ACCSAUDT"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+      *    Si PINMAST aun no existe (primer arranque), ningun permiso
+      *    especial se acepta hasta que se den de alta credenciales.
+            OPEN INPUT PIN-MASTER.
+            IF WS-PIN-OK
+                SET WS-PIN-FILE-OPEN TO TRUE
+            END-IF.
+
+            PERFORM LEE-INTENTO.
+            PERFORM UNTIL WS-EOF
+                PERFORM EVALUA-INTENTO
+                PERFORM LEE-INTENTO
+            END-PERFORM.
+
+            IF WS-PIN-FILE-OPEN
+                CLOSE PIN-MASTER
+            END-IF.
+            CLOSE ACCESS-ATTEMPTS AUDIT-TRAIL.
+
+            MOVE "COMPLETED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+            GOBACK.
+
+       EVALUA-INTENTO.
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+            MOVE WS-TS-DATE TO WS-AUD-DATE.
+            MOVE WS-TS-TIME TO WS-AUD-TIME.
+            MOVE ATT-BADGE-ID TO WS-AUD-BADGE.
+
+            MOVE SPACES TO WS-PIN-CODE.
+            IF WS-PIN-FILE-OPEN AND ATT-PERMISO = "S"
+                MOVE ATT-BADGE-ID TO PIN-BADGE-ID
+                READ PIN-MASTER
+                    INVALID KEY CONTINUE
+                    NOT INVALID KEY MOVE PIN-CODE TO WS-PIN-CODE
+                END-READ
+            END-IF.
+
+            IF ATT-EDAD >= 18
+                MOVE "PUEDE ENTRAR" TO WS-AUD-DECISION
             ELSE
-               DISPLAY "NO PUEDE ENTRAR"
-            END-IF
+                IF ATT-PERMISO = "S"
+                    IF WS-PIN-CODE NOT = SPACES
+                            AND ATT-PIN = WS-PIN-CODE
+                        MOVE "PUEDE ENTRAR" TO WS-AUD-DECISION
+                    ELSE
+                        MOVE "PIN INVALIDO" TO WS-AUD-DECISION
+                    END-IF
+                ELSE
+                    MOVE "NO PUEDE ENTRAR" TO WS-AUD-DECISION
+                END-IF
+            END-IF.
+            WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
+            IF NOT WS-AUD-OK
+                MOVE WS-AUD-STATUS TO WS-ABEND-STATUS
+                MOVE "EVALUA-INTENTO WRITE" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+       LEE-INTENTO.
+            READ ACCESS-ATTEMPTS
+                AT END SET WS-EOF TO TRUE
+                NOT AT END
+                    IF NOT WS-ATT-OK
+                        MOVE WS-ATT-STATUS TO WS-ABEND-STATUS
+                        MOVE "LEE-INTENTO READ" TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+            END-READ.
+
+       9999-ABEND-FILE-ERROR.
+            DISPLAY "FILE ERROR - STATUS: " WS-ABEND-STATUS
+                " IN PARAGRAPH: " WS-ABEND-PARAGRAPH.
+            MOVE 16 TO RETURN-CODE.
             STOP RUN.
+
+       INICIALIZA-CONTADORES.
+      *    19_Menu_Driver.cbl puede CALLar este programa varias veces
+      *    en la misma corrida sin CANCEL de por medio (GnuCOBOL no lo
+      *    hace automaticamente), asi que todo lo que solo trae un
+      *    valor inicial por VALUE clause debe reponerse aqui para que
+      *    una segunda pasada no arrastre el EOF, el modo simulacion,
+      *    los nombres de fichero ni el estado de PIN-MASTER de la
+      *    previa.
+            MOVE "N" TO WS-EOF-SWITCH.
+            MOVE "N" TO WS-SIM-MODE-SWITCH.
+            MOVE "N" TO WS-PIN-FILE-SWITCH.
+            MOVE "ACCESSTX.DAT" TO WS-ATT-FILENAME.
+            MOVE "ACCSAUDT.TXT" TO WS-AUD-FILENAME.
+
+       LEE-PARAMETROS-SIMULACION.
+            OPEN INPUT SIM-PARM-FILE.
+            IF WS-SIM-PARM-OK
+                READ SIM-PARM-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        IF SIM-PARM-MODE = "Y"
+                            SET WS-SIM-MODE TO TRUE
+                        END-IF
+                END-READ
+                CLOSE SIM-PARM-FILE
+            END-IF.
+
+       COPY "OPSLOGWR.cpy".
+
        END PROGRAM Condicional_IF_OR.
