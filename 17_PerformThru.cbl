@@ -1,34 +1,105 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Chains the greeting sequence into an onboarding-step
+      *          checklist for a new hire, logging each step to a
+      *          timestamped audit file.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORM-TRHU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ONBOARDING-AUDIT ASSIGN TO "ONBOARDT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ONBOARDING-AUDIT.
+       01  AUDIT-LINE                PIC X(80).
 
        WORKING-STORAGE SECTION.
+       01  WS-AUD-STATUS             PIC XX.
+           88  WS-AUD-OK             VALUE "00".
+       01  WS-TIMESTAMP              PIC X(21).
+       01  WS-TIMESTAMP-R REDEFINES WS-TIMESTAMP.
+           05  WS-TS-DATE            PIC 9(8).
+           05  WS-TS-TIME            PIC 9(8).
+           05  FILLER                PIC X(5).
+       01  WS-AUDIT-LINE.
+           05  WS-AUD-DATE           PIC 9(8).
+           05  FILLER                PIC X VALUE SPACE.
+           05  WS-AUD-TIME           PIC 9(8).
+           05  FILLER                PIC X VALUE SPACE.
+           05  WS-AUD-STEP           PIC X(40).
        01 NOMBRE PIC A(20) VALUE "JUAN".
+       01  WS-ABEND-STATUS           PIC XX.
+       01  WS-ABEND-PARAGRAPH        PIC X(30).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        MAIN.
+           OPEN OUTPUT ONBOARDING-AUDIT.
+           IF NOT WS-AUD-OK
+               MOVE WS-AUD-STATUS TO WS-ABEND-STATUS
+               MOVE "MAIN OPEN" TO WS-ABEND-PARAGRAPH
+               PERFORM 9999-ABEND-FILE-ERROR
+           END-IF.
+
            DISPLAY "INICIO DEL PROGRAMA".
 
            PERFORM SALUDO THRU DESPEDIDA.
 
            DISPLAY "FIN DEL PROGRAMA".
+           CLOSE ONBOARDING-AUDIT.
+           IF NOT WS-AUD-OK
+               MOVE WS-AUD-STATUS TO WS-ABEND-STATUS
+               MOVE "MAIN CLOSE" TO WS-ABEND-PARAGRAPH
+               PERFORM 9999-ABEND-FILE-ERROR
+           END-IF.
            STOP RUN.
 
        SALUDO.
            DISPLAY "HOLA " NOMBRE.
+           MOVE "BIENVENIDA REGISTRADA" TO WS-AUD-STEP.
+           PERFORM REGISTRA-PASO.
+
+       ASIGNA-CREDENCIAL.
+           DISPLAY "ASIGNANDO CREDENCIAL DE ACCESO A " NOMBRE.
+           MOVE "CREDENCIAL ASIGNADA" TO WS-AUD-STEP.
+           PERFORM REGISTRA-PASO.
+
+       CONFIRMA-ORIENTACION.
+           DISPLAY "ORIENTACION INICIAL CONFIRMADA PARA " NOMBRE.
+           MOVE "ORIENTACION CONFIRMADA" TO WS-AUD-STEP.
+           PERFORM REGISTRA-PASO.
 
        MENSAJE.
            DISPLAY "ESTE ES UN EJEMPLO DE PERFORM THRU".
 
        DESPEDIDA.
            DISPLAY "ADIOS".
+           MOVE "PROCESO DE ALTA COMPLETADO" TO WS-AUD-STEP.
+           PERFORM REGISTRA-PASO.
+
+       REGISTRA-PASO.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE WS-TS-DATE TO WS-AUD-DATE.
+           MOVE WS-TS-TIME TO WS-AUD-TIME.
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
+           IF NOT WS-AUD-OK
+               MOVE WS-AUD-STATUS TO WS-ABEND-STATUS
+               MOVE "REGISTRA-PASO WRITE" TO WS-ABEND-PARAGRAPH
+               PERFORM 9999-ABEND-FILE-ERROR
+           END-IF.
+
+       9999-ABEND-FILE-ERROR.
+           DISPLAY "FILE ERROR - STATUS: " WS-ABEND-STATUS
+               " IN PARAGRAPH: " WS-ABEND-PARAGRAPH.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
 
        END PROGRAM PERFORM-TRHU.
