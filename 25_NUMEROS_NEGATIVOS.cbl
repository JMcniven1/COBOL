@@ -1,23 +1,483 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Grows the signed-number demo into a real ledger that
+      *          reads debit/credit entries, accumulates a running
+      *          signed balance, and flags the first point the balance
+      *          goes negative (overdraft). The first crossing also
+      *          appends a same-day alert record to ODALERT.TXT for the
+      *          operations mailer job to pick up, instead of the
+      *          overdraft only surfacing the next morning off the
+      *          ledger report. At end of day, if the account is still
+      *          overdrawn at close, an overdraft-penalty charge is
+      *          computed and posted as a new entry appended to
+      *          LEDGERTX.DAT so tomorrow's run picks it up like any
+      *          other movement. The day's closing balance also rolls
+      *          into YTDBAL, a year-to-date balance file keyed by
+      *          calendar year (the ledger itself only ever tracks one
+      *          running balance across the whole file, not one per
+      *          account, so the rolling total follows that same
+      *          shape rather than per-account YTD figures).
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NUMERO_NEGATIVO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-ENTRIES ASSIGN TO "LEDGERTX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LDG-STATUS.
+           SELECT LEDGER-REPORT ASSIGN TO "LEDGERRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT OVERDRAFT-ALERT ASSIGN TO "ODALERT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+           SELECT PENALTY-PARM-FILE ASSIGN TO "PARM25.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PPARM-STATUS.
+           SELECT LEDGER-SUSPENSE ASSIGN TO "LEDGSUSP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSP-STATUS.
+           SELECT YTD-BALANCE ASSIGN TO "YTDBAL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-YEAR
+               FILE STATUS IS WS-YTD-STATUS.
+           COPY "OPSLOGSL.cpy".
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LEDGER-ENTRIES.
+       01  LEDGER-ENTRY-RECORD.
+           05  LE-ACCOUNT-ID        PIC X(8).
+      *    Positivo = abono, negativo = cargo.
+           05  LE-AMOUNT            PIC S9(7)V99.
+      *    Espacio = movimiento normal, "P" = cargo de penalizacion
+      *    posteado por APLICA-PENALIZACION. Los registros existentes
+      *    sin esta columna se leen como espacio (movimiento normal).
+           05  LE-ENTRY-TYPE        PIC X.
+
+       FD  LEDGER-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+      *    Cola que recoge el job de correo de operaciones; se abre en
+      *    EXTEND para acumular alertas de varias ejecuciones del dia.
+       FD  OVERDRAFT-ALERT.
+       01  ALERT-LINE               PIC X(80).
+
+      *    Tasa de penalizacion opcional; si no existe, se usa la tasa
+      *    por defecto de WS-PENALTY-RATE.
+       FD  PENALTY-PARM-FILE.
+       01  PENALTY-PARM-RECORD.
+           05  PARM-PENALTY-RATE    PIC 9V999.
+
+      *    Movimientos con signo corrupto o invalido; se aparcan aqui
+      *    en vez de postearse, ya que un signo volteado descuadraria
+      *    el saldo del dia entero de forma silenciosa.
+       FD  LEDGER-SUSPENSE.
+       01  SUSPENSE-LINE            PIC X(80).
+
+      *    Un registro por ano natural; se acumula el saldo de cierre
+      *    de cada ejecucion del dia sobre el mismo registro.
+       FD  YTD-BALANCE.
+       01  YTD-BALANCE-RECORD.
+           05  YTD-YEAR             PIC 9(4).
+           05  YTD-RUN-COUNT        PIC 9(5).
+           05  YTD-TOTAL-BALANCE    PIC S9(9)V99.
+           05  YTD-LAST-UPDATE      PIC 9(8).
+
+       COPY "OPSLOGFD.cpy".
 
        WORKING-STORAGE SECTION.
        01 NUM1 PIC S9999.
        01 NUM2 PIC S9999.
 
+       01  WS-LDG-STATUS            PIC XX.
+           88  WS-LDG-OK            VALUE "00".
+       01  WS-LDG-REOPENED-SWITCH   PIC X VALUE "N".
+           88  WS-LDG-REOPENED      VALUE "Y".
+       01  WS-RPT-STATUS            PIC XX.
+           88  WS-RPT-OK            VALUE "00".
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-EOF               VALUE "Y".
+       01  WS-BALANCE               PIC S9(9)V99 VALUE 0.
+       01  WS-OVERDRAWN-SWITCH      PIC X VALUE "N".
+           88  WS-OVERDRAWN         VALUE "Y".
+       01  WS-LAST-ACCOUNT          PIC X(8).
+      *    Tipo del ultimo movimiento leido; si ya es "P", el
+      *    descubierto actual ya tiene su penalizacion posteada y
+      *    APLICA-PENALIZACION no debe volver a cargarla este dia.
+       01  WS-LAST-ENTRY-TYPE       PIC X VALUE SPACE.
+           88  WS-LAST-WAS-PENALTY  VALUE "P".
+
+       01  WS-SUSP-STATUS           PIC XX.
+           88  WS-SUSP-OK           VALUE "00".
+       01  WS-INVALID-COUNT         PIC 9(6) VALUE 0.
+       01  WS-SUSPENSE-DETAIL.
+           05  WS-SUS-ACCOUNT       PIC X(8).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-SUS-AMOUNT        PIC X(10).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-SUS-REASON        PIC X(30).
+
+       01  WS-YTD-STATUS            PIC XX.
+           88  WS-YTD-OK            VALUE "00".
+       01  WS-YTD-FOUND-SWITCH      PIC X VALUE "N".
+           88  WS-YTD-FOUND         VALUE "Y".
+       01  WS-YTD-TIMESTAMP         PIC X(21).
+       01  WS-YTD-TS-YEAR-R REDEFINES WS-YTD-TIMESTAMP.
+           05  WS-YTD-TS-YEAR       PIC 9(4).
+           05  FILLER               PIC X(17).
+       01  WS-YTD-TS-DATE-R REDEFINES WS-YTD-TIMESTAMP.
+           05  WS-YTD-TS-DATE       PIC 9(8).
+           05  FILLER               PIC X(13).
+
+       01  WS-PPARM-STATUS          PIC XX.
+           88  WS-PPARM-OK          VALUE "00".
+       01  WS-PENALTY-RATE          PIC 9V999 VALUE 0.015.
+       01  WS-PENALTY-AMOUNT        PIC S9(7)V99.
+
+       01  WS-PENALTY-LINE.
+           05  FILLER               PIC X(30)
+                   VALUE "*** PENALIZACION DESCUBIERTO: ".
+           05  WS-PEN-ACCOUNT       PIC X(8).
+           05  FILLER               PIC X(11) VALUE " CARGO: ".
+           05  WS-PEN-AMOUNT        PIC -(7)9.99.
+           05  FILLER               PIC X(11) VALUE " SALDO: ".
+           05  WS-PEN-BALANCE       PIC -(7)9.99.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-ACCOUNT       PIC X(8).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-DET-AMOUNT        PIC -(7)9.99.
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-DET-BALANCE       PIC -(7)9.99.
+
+       01  WS-OVERDRAFT-LINE.
+           05  FILLER               PIC X(28)
+                   VALUE "*** PRIMER DESCUBIERTO EN: ".
+           05  WS-OD-ACCOUNT        PIC X(8).
+           05  FILLER               PIC X(11) VALUE " SALDO: ".
+           05  WS-OD-BALANCE        PIC -(7)9.99.
+
+       01  WS-ALERT-STATUS          PIC XX.
+           88  WS-ALERT-OK          VALUE "00".
+       01  WS-ALERT-TIMESTAMP       PIC X(21).
+       01  WS-ALERT-TIMESTAMP-R REDEFINES WS-ALERT-TIMESTAMP.
+           05  WS-ALERT-TS-DATE     PIC 9(8).
+           05  FILLER               PIC X(13).
+       01  WS-ALERT-RECORD.
+           05  FILLER               PIC X(16) VALUE "OVERDRAFT ALERT".
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-ALERT-DATE        PIC 9(8).
+           05  FILLER               PIC X VALUE SPACE.
+           05  FILLER               PIC X(9) VALUE "ACCOUNT: ".
+           05  WS-ALERT-ACCOUNT     PIC X(8).
+           05  FILLER               PIC X(9) VALUE " BALANCE:".
+           05  WS-ALERT-BALANCE     PIC -(7)9.99.
+
+       01  WS-ABEND-STATUS          PIC XX.
+       01  WS-ABEND-PARAGRAPH       PIC X(30).
+       COPY "OPSLOGWS.cpy".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            MOVE "NUMERO_NEGATIVO" TO WS-OPSLOG-PROGRAM.
+            MOVE "STARTED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+
            MOVE 1015 TO NUM1.
             DISPLAY NUM1.
            MOVE -1015 TO NUM2.
             DISPLAY NUM2.
+
+            OPEN INPUT LEDGER-ENTRIES.
+            IF NOT WS-LDG-OK
+                MOVE WS-LDG-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN LEDGERTX"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            OPEN OUTPUT LEDGER-REPORT.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN LEDGERRPT"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            OPEN OUTPUT LEDGER-SUSPENSE.
+            IF NOT WS-SUSP-OK
+                MOVE WS-SUSP-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN LEDGSUSP"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            PERFORM LEE-PARAMETROS-PENALIZACION.
+
+            PERFORM LEE-MOVIMIENTO.
+            PERFORM UNTIL WS-EOF
+                PERFORM VALIDA-MOVIMIENTO
+                PERFORM LEE-MOVIMIENTO
+            END-PERFORM.
+
+            PERFORM APLICA-PENALIZACION.
+            PERFORM ACTUALIZA-YTD.
+
+            IF WS-INVALID-COUNT > 0
+                DISPLAY "MOVIMIENTOS CON SIGNO INVALIDO: "
+                    WS-INVALID-COUNT
+            END-IF.
+
+      *    Si APLICA-PENALIZACION ya cerro y reabrio LEDGERTX.DAT para
+      *    postear el cargo, no volver a cerrarlo aqui (ya esta cerrado).
+            IF WS-LDG-REOPENED
+                CLOSE LEDGER-REPORT LEDGER-SUSPENSE
+            ELSE
+                CLOSE LEDGER-ENTRIES LEDGER-REPORT LEDGER-SUSPENSE
+            END-IF.
+
+            MOVE "COMPLETED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+            STOP RUN.
+
+       VALIDA-MOVIMIENTO.
+      *    Un signo corrupto o invalido deja LE-AMOUNT como no numerico;
+      *    ese movimiento se aparca en LEDGSUSP.TXT en vez de postearse
+      *    ciegamente, ya que descuadraria el saldo del dia sin avisar.
+            IF LE-AMOUNT IS NOT NUMERIC
+                MOVE LE-ACCOUNT-ID TO WS-SUS-ACCOUNT
+                MOVE LE-AMOUNT TO WS-SUS-AMOUNT
+                MOVE "SIGNO INVALIDO" TO WS-SUS-REASON
+                WRITE SUSPENSE-LINE FROM WS-SUSPENSE-DETAIL
+                IF NOT WS-SUSP-OK
+                    MOVE WS-SUSP-STATUS TO WS-ABEND-STATUS
+                    MOVE "VALIDA-MOVIMIENTO WRITE"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+                ADD 1 TO WS-INVALID-COUNT
+            ELSE
+                PERFORM PROCESA-MOVIMIENTO
+            END-IF.
+
+       PROCESA-MOVIMIENTO.
+            ADD LE-AMOUNT TO WS-BALANCE.
+            MOVE LE-ACCOUNT-ID TO WS-LAST-ACCOUNT.
+            MOVE LE-ENTRY-TYPE TO WS-LAST-ENTRY-TYPE.
+
+            MOVE LE-ACCOUNT-ID TO WS-DET-ACCOUNT.
+            MOVE LE-AMOUNT TO WS-DET-AMOUNT.
+            MOVE WS-BALANCE TO WS-DET-BALANCE.
+            WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "PROCESA-MOVIMIENTO WRITE DET"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            IF WS-BALANCE < 0 AND NOT WS-OVERDRAWN
+                SET WS-OVERDRAWN TO TRUE
+                MOVE LE-ACCOUNT-ID TO WS-OD-ACCOUNT
+                MOVE WS-BALANCE TO WS-OD-BALANCE
+                WRITE REPORT-LINE FROM WS-OVERDRAFT-LINE
+                IF NOT WS-RPT-OK
+                    MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                    MOVE "PROCESA-MOVIMIENTO WRITE OD"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+                PERFORM GENERA-ALERTA-DESCUBIERTO
+            END-IF.
+
+       APLICA-PENALIZACION.
+      *    Cierre del dia: si la cuenta sigue en descubierto, se calcula
+      *    el cargo de penalizacion y se postea como un nuevo movimiento
+      *    en LEDGERTX.DAT para que la ejecucion de manana lo procese
+      *    como cualquier otro.
+      *    WS-LAST-WAS-PENALTY evita postear un segundo cargo sobre el
+      *    mismo descubierto sin resolver: si el ultimo movimiento leido
+      *    ya es la penalizacion de un cierre anterior y no ha entrado
+      *    ningun movimiento nuevo desde entonces, cargar otra vez
+      *    compondria el descubierto indefinidamente en cada corrida,
+      *    igual que GENERA-ALERTA-DESCUBIERTO evita repetir la alerta
+      *    via WS-OVERDRAWN.
+            IF WS-BALANCE < 0 AND NOT WS-LAST-WAS-PENALTY
+                COMPUTE WS-PENALTY-AMOUNT ROUNDED =
+                    WS-BALANCE * WS-PENALTY-RATE
+
+                MOVE WS-LAST-ACCOUNT TO LE-ACCOUNT-ID
+                MOVE WS-PENALTY-AMOUNT TO LE-AMOUNT
+                MOVE "P" TO LE-ENTRY-TYPE
+
+      *          LEDGER-ENTRIES sigue abierto INPUT desde MAIN-PROCEDURE;
+      *          hay que cerrarlo antes de reabrirlo EXTEND o el OPEN
+      *          (y el WRITE que sigue) fallan en silencio.
+                CLOSE LEDGER-ENTRIES
+                OPEN EXTEND LEDGER-ENTRIES
+                IF NOT WS-LDG-OK
+                    OPEN OUTPUT LEDGER-ENTRIES
+                END-IF
+                IF NOT WS-LDG-OK
+                    MOVE WS-LDG-STATUS TO WS-ABEND-STATUS
+                    MOVE "APLICA-PENALIZACION OPEN LEDGERTX"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+                WRITE LEDGER-ENTRY-RECORD
+                IF NOT WS-LDG-OK
+                    MOVE WS-LDG-STATUS TO WS-ABEND-STATUS
+                    MOVE "APLICA-PENALIZACION WRITE"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+                CLOSE LEDGER-ENTRIES
+                SET WS-LDG-REOPENED TO TRUE
+
+                ADD WS-PENALTY-AMOUNT TO WS-BALANCE
+                MOVE WS-LAST-ACCOUNT TO WS-PEN-ACCOUNT
+                MOVE WS-PENALTY-AMOUNT TO WS-PEN-AMOUNT
+                MOVE WS-BALANCE TO WS-PEN-BALANCE
+                WRITE REPORT-LINE FROM WS-PENALTY-LINE
+                IF NOT WS-RPT-OK
+                    MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                    MOVE "APLICA-PENALIZACION WRITE"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            ELSE
+                IF WS-BALANCE < 0
+                    DISPLAY "DESCUBIERTO YA PENALIZADO - SIN NUEVO "
+                        "CARGO: " WS-LAST-ACCOUNT " SALDO: " WS-BALANCE
+                END-IF
+            END-IF.
+
+       ACTUALIZA-YTD.
+      *    OPEN I-O reanuda el archivo existente; si aun no existe se
+      *    crea con OPEN OUTPUT, igual que el patron de OPSLOG.
+            OPEN I-O YTD-BALANCE.
+            MOVE "N" TO WS-YTD-FOUND-SWITCH.
+            IF NOT WS-YTD-OK
+                OPEN OUTPUT YTD-BALANCE
+                IF NOT WS-YTD-OK
+                    MOVE WS-YTD-STATUS TO WS-ABEND-STATUS
+                    MOVE "ACTUALIZA-YTD OPEN" TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            END-IF.
+
+            MOVE FUNCTION CURRENT-DATE TO WS-YTD-TIMESTAMP.
+            MOVE WS-YTD-TS-YEAR TO YTD-YEAR.
+
+            READ YTD-BALANCE
+                INVALID KEY CONTINUE
+                NOT INVALID KEY SET WS-YTD-FOUND TO TRUE
+            END-READ.
+            IF NOT WS-YTD-OK AND WS-YTD-STATUS NOT = "23"
+                MOVE WS-YTD-STATUS TO WS-ABEND-STATUS
+                MOVE "ACTUALIZA-YTD READ" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            IF NOT WS-YTD-FOUND
+                MOVE 0 TO YTD-RUN-COUNT
+                MOVE 0 TO YTD-TOTAL-BALANCE
+            END-IF.
+
+      *    WS-BALANCE ya es el saldo acumulado de todo LEDGERTX.DAT
+      *    desde su origen (se relee completo en cada corrida, ver
+      *    LEE-MOVIMIENTO), no un movimiento neto del dia; por eso se
+      *    MOVE en vez de ADD -- sumarlo compondria el mismo saldo una
+      *    y otra vez en cada corrida.
+            ADD 1 TO YTD-RUN-COUNT.
+            MOVE WS-BALANCE TO YTD-TOTAL-BALANCE.
+            MOVE WS-YTD-TS-DATE TO YTD-LAST-UPDATE.
+
+            IF WS-YTD-FOUND
+                REWRITE YTD-BALANCE-RECORD
+                IF NOT WS-YTD-OK
+                    MOVE WS-YTD-STATUS TO WS-ABEND-STATUS
+                    MOVE "ACTUALIZA-YTD REWRITE" TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            ELSE
+                WRITE YTD-BALANCE-RECORD
+                IF NOT WS-YTD-OK
+                    MOVE WS-YTD-STATUS TO WS-ABEND-STATUS
+                    MOVE "ACTUALIZA-YTD WRITE" TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            END-IF.
+
+            CLOSE YTD-BALANCE.
+
+            DISPLAY "YTD " YTD-YEAR ": SALDO ACUMULADO "
+                YTD-TOTAL-BALANCE " EN " YTD-RUN-COUNT
+                " EJECUCIONES".
+
+       LEE-PARAMETROS-PENALIZACION.
+            OPEN INPUT PENALTY-PARM-FILE.
+            IF WS-PPARM-OK
+                READ PENALTY-PARM-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE PARM-PENALTY-RATE TO WS-PENALTY-RATE
+                END-READ
+                CLOSE PENALTY-PARM-FILE
+            END-IF.
+
+       GENERA-ALERTA-DESCUBIERTO.
+            MOVE FUNCTION CURRENT-DATE TO WS-ALERT-TIMESTAMP.
+            MOVE WS-ALERT-TS-DATE TO WS-ALERT-DATE.
+            MOVE LE-ACCOUNT-ID TO WS-ALERT-ACCOUNT.
+            MOVE WS-BALANCE TO WS-ALERT-BALANCE.
+            OPEN EXTEND OVERDRAFT-ALERT.
+            IF NOT WS-ALERT-OK
+                OPEN OUTPUT OVERDRAFT-ALERT
+                IF NOT WS-ALERT-OK
+                    MOVE WS-ALERT-STATUS TO WS-ABEND-STATUS
+                    MOVE "GENERA-ALERTA-DESCUBIERTO OPEN"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            END-IF.
+            WRITE ALERT-LINE FROM WS-ALERT-RECORD.
+            IF NOT WS-ALERT-OK
+                MOVE WS-ALERT-STATUS TO WS-ABEND-STATUS
+                MOVE "GENERA-ALERTA-DESCUBIERTO WRITE"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            CLOSE OVERDRAFT-ALERT.
+            IF NOT WS-ALERT-OK
+                MOVE WS-ALERT-STATUS TO WS-ABEND-STATUS
+                MOVE "GENERA-ALERTA-DESCUBIERTO CLOSE"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+       LEE-MOVIMIENTO.
+            READ LEDGER-ENTRIES
+                AT END SET WS-EOF TO TRUE
+                NOT AT END
+                    IF NOT WS-LDG-OK
+                        MOVE WS-LDG-STATUS TO WS-ABEND-STATUS
+                        MOVE "LEE-MOVIMIENTO READ"
+                            TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+            END-READ.
+
+       9999-ABEND-FILE-ERROR.
+            DISPLAY "FILE ERROR - STATUS: " WS-ABEND-STATUS
+                " IN PARAGRAPH: " WS-ABEND-PARAGRAPH.
+            MOVE 16 TO RETURN-CODE.
             STOP RUN.
+
+       COPY "OPSLOGWR.cpy".
+
        END PROGRAM NUMERO_NEGATIVO.
