@@ -1,24 +1,211 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Repurposes the counting loop into a check/voucher
+      *          number issuer. The last number issued is persisted to
+      *          NUMBER-CONTROL after every voucher, so a job that
+      *          abends partway through resumes issuing from where it
+      *          left off instead of restarting at 1. The starting
+      *          value and batch size normally come from a run
+      *          parameter file so the unattended nightly chain can
+      *          size a run without a recompile; setting
+      *          PARM-INTERACTIVE-MODE to "Y" on that same parameter
+      *          file instead prompts the operator for both values at
+      *          a console, for an ad hoc run outside the nightly
+      *          chain.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORM-VRYING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER-CONTROL ASSIGN TO "NUMCTRL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT VOUCHER-LOG ASSIGN TO "VOUCHLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT PARM-FILE ASSIGN TO "PARM20.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           COPY "OPSLOGSL.cpy".
+
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMBER-CONTROL.
+       01  CONTROL-RECORD.
+           05  CTL-LAST-NUMBER      PIC 9(6).
+
+       FD  VOUCHER-LOG.
+       01  VOUCHER-LINE             PIC X(20).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+      *    PARM-START-NUMBER = 0 significa "reanudar desde el ultimo
+      *    numero emitido"; PARM-BATCH-SIZE = 0 significa "hasta 100".
+      *    PARM-INTERACTIVE-MODE = "Y" significa que los limites del
+      *    lote se piden al operador por consola en vez de tomarse de
+      *    este fichero; para la cadena nocturna desatendida se deja
+      *    en "N" o en blanco.
+           05  PARM-START-NUMBER    PIC 9(6).
+           05  PARM-BATCH-SIZE      PIC 9(6).
+           05  PARM-INTERACTIVE-MODE PIC X.
+
+       COPY "OPSLOGFD.cpy".
 
        WORKING-STORAGE SECTION.
-       01 NUMERO PIC 999.
+       01  WS-CTL-STATUS            PIC XX.
+           88  WS-CTL-OK            VALUE "00".
+       01  WS-LOG-STATUS            PIC XX.
+           88  WS-LOG-OK            VALUE "00".
+       01  WS-PARM-STATUS           PIC XX.
+           88  WS-PARM-OK           VALUE "00".
+       01  WS-LAST-NUMBER           PIC 9(6) VALUE 0.
+       01  WS-START-NUMBER          PIC 9(6).
+       01  WS-END-NUMBER            PIC 9(6).
+       01  WS-BATCH-SIZE            PIC 9(6) VALUE 0.
+       01  WS-DEFAULT-BATCH-SIZE    PIC 9(6) VALUE 100.
+       01  WS-INTERACTIVE-SWITCH    PIC X VALUE "N".
+           88  WS-INTERACTIVE-MODE  VALUE "Y".
+       01  WS-OPERATOR-START        PIC 9(6) VALUE 0.
+       01  WS-OPERATOR-BATCH        PIC 9(6) VALUE 0.
+       01 NUMERO PIC 9(6).
+       01  WS-ABEND-STATUS          PIC XX.
+       01  WS-ABEND-PARAGRAPH       PIC X(30).
+       COPY "OPSLOGWS.cpy".
 
        PROCEDURE DIVISION.
 
        CONDICION.
-            PERFORM INICIO VARYING NUMERO FROM 1 BY 1 UNTIL NUMERO>100.
+            MOVE "PERFORM-VRYING" TO WS-OPSLOG-PROGRAM.
+            MOVE "STARTED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+
+            PERFORM LEE-CONTROL.
+            PERFORM LEE-PARAMETROS.
+            IF WS-INTERACTIVE-MODE
+                PERFORM PIDE-PARAMETROS-OPERADOR
+            END-IF.
+
+            OPEN OUTPUT VOUCHER-LOG.
+            IF NOT WS-LOG-OK
+                MOVE WS-LOG-STATUS TO WS-ABEND-STATUS
+                MOVE "CONDICION OPEN VOUCHLOG" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            PERFORM INICIO
+                VARYING NUMERO FROM WS-START-NUMBER BY 1
+                UNTIL NUMERO > WS-END-NUMBER.
+
+            CLOSE VOUCHER-LOG.
+            IF NOT WS-LOG-OK
+                MOVE WS-LOG-STATUS TO WS-ABEND-STATUS
+                MOVE "CONDICION CLOSE VOUCHLOG" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            MOVE "COMPLETED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
             STOP RUN.
 
        INICIO.
            DISPLAY NUMERO.
+           WRITE VOUCHER-LINE FROM NUMERO.
+           IF NOT WS-LOG-OK
+               MOVE WS-LOG-STATUS TO WS-ABEND-STATUS
+               MOVE "INICIO WRITE VOUCHLOG" TO WS-ABEND-PARAGRAPH
+               PERFORM 9999-ABEND-FILE-ERROR
+           END-IF.
+           PERFORM ACTUALIZA-CONTROL.
+
+       LEE-CONTROL.
+           OPEN INPUT NUMBER-CONTROL.
+           IF WS-CTL-OK
+               READ NUMBER-CONTROL
+                   AT END CONTINUE
+                   NOT AT END MOVE CTL-LAST-NUMBER TO WS-LAST-NUMBER
+               END-READ
+               CLOSE NUMBER-CONTROL
+           END-IF.
+           COMPUTE WS-START-NUMBER = WS-LAST-NUMBER + 1.
+
+       LEE-PARAMETROS.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-OK
+               READ PARM-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF PARM-START-NUMBER > 0
+                           MOVE PARM-START-NUMBER TO WS-START-NUMBER
+                       END-IF
+                       MOVE PARM-BATCH-SIZE TO WS-BATCH-SIZE
+                       IF PARM-INTERACTIVE-MODE = "Y"
+                           SET WS-INTERACTIVE-MODE TO TRUE
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+      *    PARM-BATCH-SIZE = 0 (o PARM20.DAT ausente) significa "hasta
+      *    100 vouchers"; WS-END-NUMBER siempre se recalcula relativo
+      *    a WS-START-NUMBER (el checkpoint de reanudacion), nunca se
+      *    deja en un literal absoluto, o un reinicio pasado el 100
+      *    dejaria el PERFORM VARYING en cero iteraciones.
+           IF WS-BATCH-SIZE = 0
+               MOVE WS-DEFAULT-BATCH-SIZE TO WS-BATCH-SIZE
+           END-IF.
+           COMPUTE WS-END-NUMBER = WS-START-NUMBER + WS-BATCH-SIZE - 1.
+
+       PIDE-PARAMETROS-OPERADOR.
+      *    Modo interactivo: se ofrece el arranque calculado (reanudar
+      *    tras el ultimo numero emitido, o el del parm-file) como
+      *    valor por omision; el operador puede aceptarlo con 0 o
+      *    teclear un numero distinto.
+           DISPLAY "NUMERO INICIAL (0 = USAR " WS-START-NUMBER "): ".
+           ACCEPT WS-OPERATOR-START.
+           IF WS-OPERATOR-START > 0
+               MOVE WS-OPERATOR-START TO WS-START-NUMBER
+           END-IF.
+           DISPLAY "CANTIDAD DE VOUCHERS A EMITIR (0 = USAR "
+               WS-END-NUMBER "): ".
+           ACCEPT WS-OPERATOR-BATCH.
+           IF WS-OPERATOR-BATCH > 0
+               COMPUTE WS-END-NUMBER =
+                   WS-START-NUMBER + WS-OPERATOR-BATCH - 1
+           END-IF.
+
+       ACTUALIZA-CONTROL.
+      *    Se reescribe el fichero de control tras cada numero emitido
+      *    para poder reanudar la emision si el job aborta a mitad.
+           MOVE NUMERO TO WS-LAST-NUMBER.
+           OPEN OUTPUT NUMBER-CONTROL.
+           IF NOT WS-CTL-OK
+               MOVE WS-CTL-STATUS TO WS-ABEND-STATUS
+               MOVE "ACTUALIZA-CONTROL OPEN" TO WS-ABEND-PARAGRAPH
+               PERFORM 9999-ABEND-FILE-ERROR
+           END-IF.
+           MOVE WS-LAST-NUMBER TO CTL-LAST-NUMBER.
+           WRITE CONTROL-RECORD.
+           IF NOT WS-CTL-OK
+               MOVE WS-CTL-STATUS TO WS-ABEND-STATUS
+               MOVE "ACTUALIZA-CONTROL WRITE" TO WS-ABEND-PARAGRAPH
+               PERFORM 9999-ABEND-FILE-ERROR
+           END-IF.
+           CLOSE NUMBER-CONTROL.
+           IF NOT WS-CTL-OK
+               MOVE WS-CTL-STATUS TO WS-ABEND-STATUS
+               MOVE "ACTUALIZA-CONTROL CLOSE" TO WS-ABEND-PARAGRAPH
+               PERFORM 9999-ABEND-FILE-ERROR
+           END-IF.
+
+       9999-ABEND-FILE-ERROR.
+           DISPLAY "FILE ERROR - STATUS: " WS-ABEND-STATUS
+               " IN PARAGRAPH: " WS-ABEND-PARAGRAPH.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       COPY "OPSLOGWR.cpy".
 
        END PROGRAM PERFORM-VRYING.
