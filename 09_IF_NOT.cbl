@@ -1,23 +1,226 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Runs the age check across the full HR-MASTER roster and
+      *          produces a daily minors-exception report broken out by
+      *          department, for compliance review to sign off on.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Condicional_IF_NOT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIM-PARM-FILE ASSIGN TO "SIM09.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIM-PARM-STATUS.
+           SELECT HR-MASTER-FILE ASSIGN TO WS-HR-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HR-EMPLOYEE-ID
+               ALTERNATE RECORD KEY IS HR-DEPT-CODE
+                   WITH DUPLICATES
+               FILE STATUS IS WS-HR-STATUS.
+           SELECT MINORS-REPORT ASSIGN TO WS-RPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           COPY "OPSLOGSL.cpy".
+
        DATA DIVISION.
        FILE SECTION.
+      *    Control opcional de modo simulacion; si no existe, el job
+      *    corre en modo normal sin necesidad de configurar nada.
+       FD  SIM-PARM-FILE.
+       01  SIM-PARM-RECORD.
+           05  SIM-PARM-MODE        PIC X.
+
+       FD  HR-MASTER-FILE.
+       COPY "HRMASTER.cpy".
+
+       FD  MINORS-REPORT.
+       01  REPORT-LINE               PIC X(80).
+
+       COPY "OPSLOGFD.cpy".
 
        WORKING-STORAGE SECTION.
-       01 EDAD  PIC 9(3) VALUE 16.
+       01  WS-SIM-PARM-STATUS         PIC XX.
+           88  WS-SIM-PARM-OK         VALUE "00".
+       01  WS-SIM-MODE-SWITCH         PIC X VALUE "N".
+           88  WS-SIM-MODE            VALUE "Y".
+       01  WS-HR-FILENAME             PIC X(20) VALUE "HRMAST".
+       01  WS-RPT-FILENAME            PIC X(20) VALUE "MINORRPT.TXT".
+       01  WS-HR-STATUS               PIC XX.
+           88  WS-HR-OK               VALUE "00".
+           88  WS-HR-EOF              VALUE "10".
+       01  WS-RPT-STATUS              PIC XX.
+           88  WS-RPT-OK              VALUE "00".
+       01  WS-EOF-SWITCH              PIC X VALUE "N".
+           88  WS-EOF                 VALUE "Y".
+       01  WS-DETAIL-LINE.
+           05  WS-DET-ID              PIC ZZZZZ9.
+           05  FILLER                 PIC X VALUE SPACE.
+           05  WS-DET-DEPT            PIC X(4).
+           05  FILLER                 PIC X VALUE SPACE.
+           05  WS-DET-APELLIDOS       PIC X(20).
+           05  FILLER                 PIC X VALUE SPACE.
+           05  WS-DET-EDAD            PIC Z9.
+
+      *    Tabla de acumulados de menores por departamento.
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-DEPT-IDX.
+               10  WS-DEPT-CODE       PIC X(4).
+               10  WS-DEPT-COUNT      PIC 9(5).
+       01  WS-DEPT-COUNT-USED         PIC 9(4) VALUE 0.
+       01  WS-DEPT-FOUND-SWITCH       PIC X.
+           88  WS-DEPT-FOUND          VALUE "Y".
+       01  WS-SUMMARY-LINE.
+           05  FILLER                 PIC X(20) VALUE "DEPARTAMENTO: ".
+           05  WS-SUM-DEPT            PIC X(4).
+           05  FILLER                 PIC X(11) VALUE " MENORES: ".
+           05  WS-SUM-COUNT           PIC ZZZZ9.
+       01  WS-ABEND-STATUS            PIC XX.
+       01  WS-ABEND-PARAGRAPH         PIC X(30).
+       COPY "OPSLOGWS.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            IF NOT EDAD >= 18
-               DISPLAY "ES MENOR DE EDAD"
-            ELSE
-               DISPLAY "ES MAYOR DE EDAD"
-            END-IF
+            PERFORM INICIALIZA-CONTADORES.
+
+            MOVE "CONDICIONAL_IF_NOT" TO WS-OPSLOG-PROGRAM.
+            MOVE "STARTED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+
+            PERFORM LEE-PARAMETROS-SIMULACION.
+
+      *    Modo simulacion: las reglas corren igual, pero contra un
+      *    extracto de muestra y sin tocar el reporte real.
+            IF WS-SIM-MODE
+                MOVE "HRMAST.SIM" TO WS-HR-FILENAME
+                MOVE "MINORRPT.SIM" TO WS-RPT-FILENAME
+                DISPLAY "SIMULATION MODE: READING " WS-HR-FILENAME
+                    " WRITING " WS-RPT-FILENAME
+            END-IF.
+
+            OPEN INPUT HR-MASTER-FILE.
+            IF NOT WS-HR-OK
+                MOVE WS-HR-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN HRMAST"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            OPEN OUTPUT MINORS-REPORT.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN MINORRPT"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            PERFORM LEE-EMPLEADO.
+            PERFORM UNTIL WS-EOF
+                IF NOT HR-EDAD >= 18
+                    PERFORM ESCRIBE-DETALLE
+                    PERFORM ACUMULA-DEPARTAMENTO
+                END-IF
+                PERFORM LEE-EMPLEADO
+            END-PERFORM.
+
+            PERFORM ESCRIBE-RESUMEN
+                VARYING WS-DEPT-IDX FROM 1 BY 1
+                UNTIL WS-DEPT-IDX > WS-DEPT-COUNT-USED.
+
+            CLOSE HR-MASTER-FILE MINORS-REPORT.
+
+            MOVE "COMPLETED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+            GOBACK.
+
+       ESCRIBE-DETALLE.
+            MOVE HR-EMPLOYEE-ID TO WS-DET-ID.
+            MOVE HR-DEPT-CODE TO WS-DET-DEPT.
+            MOVE HR-APELLIDOS TO WS-DET-APELLIDOS.
+            MOVE HR-EDAD TO WS-DET-EDAD.
+            WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-DETALLE WRITE" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+       ACUMULA-DEPARTAMENTO.
+            SET WS-DEPT-FOUND-SWITCH TO "N".
+            SET WS-DEPT-IDX TO 1.
+            PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                    UNTIL WS-DEPT-IDX > WS-DEPT-COUNT-USED
+                IF WS-DEPT-CODE(WS-DEPT-IDX) = HR-DEPT-CODE
+                    ADD 1 TO WS-DEPT-COUNT(WS-DEPT-IDX)
+                    SET WS-DEPT-FOUND-SWITCH TO "Y"
+                END-IF
+            END-PERFORM.
+            IF NOT WS-DEPT-FOUND
+                ADD 1 TO WS-DEPT-COUNT-USED
+                SET WS-DEPT-IDX TO WS-DEPT-COUNT-USED
+                MOVE HR-DEPT-CODE TO WS-DEPT-CODE(WS-DEPT-IDX)
+                MOVE 1 TO WS-DEPT-COUNT(WS-DEPT-IDX)
+            END-IF.
+
+       ESCRIBE-RESUMEN.
+            MOVE WS-DEPT-CODE(WS-DEPT-IDX) TO WS-SUM-DEPT.
+            MOVE WS-DEPT-COUNT(WS-DEPT-IDX) TO WS-SUM-COUNT.
+            WRITE REPORT-LINE FROM WS-SUMMARY-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-RESUMEN WRITE" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+       LEE-EMPLEADO.
+            READ HR-MASTER-FILE NEXT RECORD
+                AT END SET WS-EOF TO TRUE
+                NOT AT END
+                    IF NOT WS-HR-OK
+                        MOVE WS-HR-STATUS TO WS-ABEND-STATUS
+                        MOVE "LEE-EMPLEADO READ" TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+            END-READ.
+
+       9999-ABEND-FILE-ERROR.
+            DISPLAY "FILE ERROR - STATUS: " WS-ABEND-STATUS
+                " IN PARAGRAPH: " WS-ABEND-PARAGRAPH.
+            MOVE 16 TO RETURN-CODE.
             STOP RUN.
+
+       LEE-PARAMETROS-SIMULACION.
+            OPEN INPUT SIM-PARM-FILE.
+            IF WS-SIM-PARM-OK
+                READ SIM-PARM-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        IF SIM-PARM-MODE = "Y"
+                            SET WS-SIM-MODE TO TRUE
+                        END-IF
+                END-READ
+                CLOSE SIM-PARM-FILE
+            END-IF.
+
+       INICIALIZA-CONTADORES.
+      *    19_Menu_Driver.cbl puede CALLar este programa varias veces
+      *    en la misma corrida sin CANCEL de por medio (GnuCOBOL no lo
+      *    hace automaticamente), asi que todo lo que solo trae un
+      *    valor inicial por VALUE clause debe reponerse aqui para que
+      *    una segunda pasada no arrastre el EOF, el modo simulacion,
+      *    los nombres de fichero ni el desglose por departamento de
+      *    la previa.
+            MOVE "N" TO WS-EOF-SWITCH.
+            MOVE "N" TO WS-SIM-MODE-SWITCH.
+            MOVE "HRMAST" TO WS-HR-FILENAME.
+            MOVE "MINORRPT.TXT" TO WS-RPT-FILENAME.
+            MOVE 0 TO WS-DEPT-COUNT-USED.
+            INITIALIZE WS-DEPT-TABLE.
+
+       COPY "OPSLOGWR.cpy".
+
        END PROGRAM Condicional_IF_NOT.
