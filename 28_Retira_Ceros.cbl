@@ -1,22 +1,245 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Builds a full paginated Daily Totals Report from the
+      *          zero-suppressed RESULTADO field: column headers, a
+      *          detail line per transaction, a page break with
+      *          reprinted headers after 60 detail lines, and a grand
+      *          total trailer line. An optional control file supplies
+      *          the expected detail record count up front; if it is
+      *          present and the count actually read does not match,
+      *          the run aborts instead of printing a total for a
+      *          partial or duplicated file.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RETIRA-CEROS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TRANSACTIONS ASSIGN TO "DAILYTX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TX-STATUS.
+           SELECT DAILY-TOTALS-REPORT ASSIGN TO "DAILYRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "CTRL28.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+           COPY "OPSLOGSL.cpy".
+
        DATA DIVISION.
        FILE SECTION.
+       FD  DAILY-TRANSACTIONS.
+       01  DAILY-TX-RECORD.
+           05  DTX-NUM1             PIC 9(4).
+           05  DTX-NUM2             PIC 9(4).
+
+       FD  DAILY-TOTALS-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+      *    Conteo de control opcional: si no se suministra el fichero,
+      *    se omite la validacion en lugar de fallar el proceso, igual
+      *    que el patron de CTRL06.DAT en CONDICIONAL.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-EXPECTED-COUNT   PIC 9(6).
+
+       COPY "OPSLOGFD.cpy".
 
        WORKING-STORAGE SECTION.
        01 NUM1 PIC 9(4) VALUE 5000.
        01 NUM2 PIC 9(4) VALUE 1000.
        01 RESULTADO PIC ZZZZZ.
 
+       01  WS-TX-STATUS             PIC XX.
+           88  WS-TX-OK             VALUE "00".
+       01  WS-RPT-STATUS            PIC XX.
+           88  WS-RPT-OK            VALUE "00".
+       01  WS-CTRL-STATUS           PIC XX.
+           88  WS-CTRL-OK           VALUE "00".
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-EOF               VALUE "Y".
+       01  WS-HAVE-CTRL-SWITCH      PIC X VALUE "N".
+           88  WS-HAVE-CTRL-COUNT   VALUE "Y".
+       01  WS-EXPECTED-COUNT        PIC 9(6) VALUE 0.
+       01  WS-RECORD-COUNT          PIC 9(6) VALUE 0.
+
+       01  WS-LINES-ON-PAGE         PIC 9(4) VALUE 0.
+       01  WS-PAGE-NUMBER           PIC 9(4) VALUE 0.
+       01  WS-MAX-LINES-PER-PAGE    PIC 9(4) VALUE 60.
+      *    En COMP-3: se recalculan y acumulan en cada detalle, y el
+      *    volumen diario ya justifica el formato empaquetado; los
+      *    campos del FD siguen en DISPLAY porque DAILYTX.DAT es texto
+      *    plano LINE SEQUENTIAL, y RESULTADO es un campo editado
+      *    (PIC Z), que siempre debe ser DISPLAY.
+       01  WS-GRAND-TOTAL           PIC 9(9) USAGE COMP-3 VALUE 0.
+       01  WS-DET-TOTAL-NUM         PIC 9(5) USAGE COMP-3 VALUE 0.
+
+       01  WS-HEADER-LINE-1.
+           05  FILLER               PIC X(30)
+                   VALUE "DAILY TOTALS REPORT - PAGE ".
+           05  WS-HDR-PAGE          PIC ZZZ9.
+
+       01  WS-HEADER-LINE-2.
+           05  FILLER               PIC X(10) VALUE "NUM1".
+           05  FILLER               PIC X(10) VALUE "NUM2".
+           05  FILLER               PIC X(10) VALUE "RESULTADO".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-NUM1          PIC ZZZ9.
+           05  FILLER               PIC X(6) VALUE SPACE.
+           05  WS-DET-NUM2          PIC ZZZ9.
+           05  FILLER               PIC X(6) VALUE SPACE.
+           05  WS-DET-RESULTADO     PIC ZZZZZ.
+      *    Alias para LIMPIA-REGISTRO (copybooks/LIMPIAWR.cpy), el
+      *    paragrafo compartido de SPACE_EXAMPLE para limpiar un
+      *    registro de reporte entre pasadas.
+       66  WS-CLEAR-RECORD RENAMES WS-DETAIL-LINE.
+
+       01  WS-TRAILER-LINE.
+           05  FILLER               PIC X(14) VALUE "GRAND TOTAL: ".
+           05  WS-TRL-TOTAL         PIC Z(8)9.
+
+       01  WS-ABEND-STATUS          PIC XX.
+       01  WS-ABEND-PARAGRAPH       PIC X(30).
+       COPY "OPSLOGWS.cpy".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            MOVE "RETIRA-CEROS" TO WS-OPSLOG-PROGRAM.
+            MOVE "STARTED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+
             COMPUTE RESULTADO = NUM1 +NUM2.
             DISPLAY RESULTADO.
+
+            PERFORM LEE-CONTROL-CONTEO.
+
+            OPEN INPUT DAILY-TRANSACTIONS.
+            IF NOT WS-TX-OK
+                MOVE WS-TX-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN DAILYTX"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            OPEN OUTPUT DAILY-TOTALS-REPORT.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN DAILYRPT"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            PERFORM LEE-TRANSACCION.
+            PERFORM UNTIL WS-EOF
+                IF WS-LINES-ON-PAGE = 0
+                   OR WS-LINES-ON-PAGE >= WS-MAX-LINES-PER-PAGE
+                    PERFORM ESCRIBE-CABECERA
+                END-IF
+                PERFORM ESCRIBE-DETALLE
+                PERFORM LEE-TRANSACCION
+            END-PERFORM.
+
+            PERFORM VALIDA-CONTROL-CONTEO.
+
+            MOVE WS-GRAND-TOTAL TO WS-TRL-TOTAL.
+            WRITE REPORT-LINE FROM WS-TRAILER-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE WRITE TRAILER"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            CLOSE DAILY-TRANSACTIONS DAILY-TOTALS-REPORT.
+
+            MOVE "COMPLETED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+            STOP RUN.
+
+       ESCRIBE-CABECERA.
+            ADD 1 TO WS-PAGE-NUMBER.
+            MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE.
+            WRITE REPORT-LINE FROM WS-HEADER-LINE-1.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-CABECERA WRITE H1" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            WRITE REPORT-LINE FROM WS-HEADER-LINE-2.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-CABECERA WRITE H2" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            MOVE 0 TO WS-LINES-ON-PAGE.
+
+       ESCRIBE-DETALLE.
+      *    LIMPIA-REGISTRO (copybooks/LIMPIAWR.cpy) borra el detalle de
+      *    la transaccion anterior antes de repoblarlo con la actual.
+            PERFORM LIMPIA-REGISTRO.
+            COMPUTE WS-DET-TOTAL-NUM = DTX-NUM1 + DTX-NUM2.
+            MOVE DTX-NUM1 TO WS-DET-NUM1.
+            MOVE DTX-NUM2 TO WS-DET-NUM2.
+            MOVE WS-DET-TOTAL-NUM TO WS-DET-RESULTADO.
+            WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-DETALLE WRITE" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            ADD 1 TO WS-LINES-ON-PAGE.
+            ADD WS-DET-TOTAL-NUM TO WS-GRAND-TOTAL.
+
+       LEE-TRANSACCION.
+            READ DAILY-TRANSACTIONS
+                AT END SET WS-EOF TO TRUE
+                NOT AT END
+                    IF NOT WS-TX-OK
+                        MOVE WS-TX-STATUS TO WS-ABEND-STATUS
+                        MOVE "LEE-TRANSACCION READ"
+                            TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+                    ADD 1 TO WS-RECORD-COUNT
+            END-READ.
+
+       9999-ABEND-FILE-ERROR.
+            DISPLAY "FILE ERROR - STATUS: " WS-ABEND-STATUS
+                " IN PARAGRAPH: " WS-ABEND-PARAGRAPH.
+            MOVE 16 TO RETURN-CODE.
             STOP RUN.
+
+       LEE-CONTROL-CONTEO.
+            OPEN INPUT CONTROL-FILE.
+            IF WS-CTRL-OK
+                READ CONTROL-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                        SET WS-HAVE-CTRL-COUNT TO TRUE
+                END-READ
+                CLOSE CONTROL-FILE
+            END-IF.
+
+       VALIDA-CONTROL-CONTEO.
+      *    A diferencia del total de control de CONDICIONAL (que solo
+      *    marca RETURN-CODE y sigue), aqui un conteo distinto de lo
+      *    esperado aborta antes de imprimir el total: un total sobre
+      *    un fichero parcial o duplicado es peor que ningun total.
+            IF WS-HAVE-CTRL-COUNT
+                    AND WS-RECORD-COUNT NOT = WS-EXPECTED-COUNT
+                DISPLAY "RECORD COUNT OUT OF BALANCE - EXPECTED: "
+                    WS-EXPECTED-COUNT " READ: " WS-RECORD-COUNT
+                MOVE "VALIDA-CONTROL-CONTEO" TO WS-ABEND-PARAGRAPH
+                CLOSE DAILY-TRANSACTIONS DAILY-TOTALS-REPORT
+                MOVE 8 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+       COPY "OPSLOGWR.cpy".
+       COPY "LIMPIAWR.cpy".
+
        END PROGRAM RETIRA-CEROS.
