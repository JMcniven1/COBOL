@@ -1,37 +1,541 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Captures NOMBRE/APELLIDOS/EDAD interactively and
+      *          persists each record to the PERSONAL-MASTER file so
+      *          intake data survives past the end of the run. When a
+      *          pre-staged CANDIDATE.DAT batch file is present, a
+      *          batch pre-edit pass validates and loads it instead,
+      *          routing malformed records to a suspense file for
+      *          correction rather than blocking on interactive ACCEPTs
+      *          for a whole day's worth of intake. When a PARM16.DAT
+      *          control file requests purge mode, the program instead
+      *          archives every PERSONAL-MASTER record whose PM-ID (the
+      *          intake sequence number, and so a stand-in for age) is
+      *          at or below the configured cutoff to PERSARCH.TXT and
+      *          removes it from the master, so the master does not
+      *          grow without bound.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORM-THRU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    PM-NAMEKEY (PERSONAL.cpy) agrupa PM-APELLIDOS y PM-NOMBRE en
+      *    un solo campo compuesto, apellido primero, para que los
+      *    duplicados de un mismo apellido salgan ordenados tambien por
+      *    nombre en vez de en orden arbitrario.
+           SELECT PERSONAL-MASTER ASSIGN TO "PERSMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-ID
+               ALTERNATE RECORD KEY IS PM-NAMEKEY WITH DUPLICATES
+               FILE STATUS IS WS-PM-STATUS.
+           SELECT CANDIDATE-FILE ASSIGN TO "CANDIDATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAND-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO "CANDSUSP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSP-STATUS.
+           SELECT PARM-FILE ASSIGN TO "PARM16.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT ARCHIVE-FILE ASSIGN TO "PERSARCH.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCH-STATUS.
+           SELECT LISTING-REPORT ASSIGN TO "PERSLIST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PERSONAL-MASTER.
+           COPY "PERSONAL.cpy".
+
+      *    Fichero de intake pre-cargado; formato de texto crudo, sin
+      *    validar, ya que ese es precisamente el trabajo de este pase.
+       FD  CANDIDATE-FILE.
+       01  CANDIDATE-RECORD.
+           05  CAND-NOMBRE          PIC X(15).
+           05  CAND-APELLIDOS       PIC X(20).
+           05  CAND-EDAD            PIC X(2).
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-LINE            PIC X(80).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+      *    PARM-PURGE-MODE = "Y" convierte la ejecucion en un job de
+      *    purga/archivado en vez de captura de intake. PARM-LIST-MODE
+      *    = "Y" convierte la ejecucion en un listado alfabetico por
+      *    APELLIDOS/NOMBRE; si PARM-LOOKUP-APELLIDOS no esta en
+      *    blanco, el listado se limita a ese apellido.
+           05  PARM-PURGE-MODE      PIC X.
+           05  PARM-PURGE-CUTOFF-ID PIC 9(6).
+           05  PARM-LIST-MODE       PIC X.
+           05  PARM-LOOKUP-APELLIDOS PIC X(20).
+
+      *    Copia de cada registro purgado, con la fecha de archivado,
+      *    para conservar el historial fuera del master.
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-LINE             PIC X(80).
+
+       FD  LISTING-REPORT.
+       01  LISTING-LINE             PIC X(80).
 
        WORKING-STORAGE SECTION.
+       01  WS-PM-STATUS             PIC XX.
+           88  WS-PM-OK             VALUE "00".
+       01  WS-CAND-STATUS           PIC XX.
+           88  WS-CAND-OK           VALUE "00".
+       01  WS-SUSP-STATUS           PIC XX.
+           88  WS-SUSP-OK           VALUE "00".
+       01  WS-PARM-STATUS           PIC XX.
+           88  WS-PARM-OK           VALUE "00".
+       01  WS-ARCH-STATUS           PIC XX.
+           88  WS-ARCH-OK           VALUE "00".
+       01  WS-PURGE-MODE-SWITCH     PIC X VALUE "N".
+           88  WS-PURGE-MODE        VALUE "Y".
+       01  WS-PURGE-CUTOFF-ID       PIC 9(6) VALUE 0.
+       01  WS-PURGE-COUNT           PIC 9(6) VALUE 0.
+       01  WS-PM-EOF-SWITCH         PIC X VALUE "N".
+           88  WS-PM-EOF            VALUE "Y".
+       01  WS-ARCHIVE-TIMESTAMP     PIC X(21).
+       01  WS-ARCHIVE-TIMESTAMP-R REDEFINES WS-ARCHIVE-TIMESTAMP.
+           05  WS-ARCHIVE-DATE      PIC 9(8).
+           05  FILLER               PIC X(13).
+       01  WS-ARCHIVE-DETAIL.
+           05  WS-ARC-ID            PIC 9(6).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-ARC-NOMBRE        PIC X(15).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-ARC-APELLIDOS     PIC X(20).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-ARC-EDAD          PIC 99.
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-ARC-FECHA         PIC 9(8).
+       01  WS-LIST-STATUS           PIC XX.
+           88  WS-LIST-OK           VALUE "00".
+       01  WS-LIST-MODE-SWITCH      PIC X VALUE "N".
+           88  WS-LIST-MODE         VALUE "Y".
+       01  WS-LOOKUP-APELLIDOS      PIC X(20) VALUE SPACES.
+       01  WS-LIST-COUNT            PIC 9(6) VALUE 0.
+       01  WS-LISTING-DETAIL.
+           05  WS-LST-APELLIDOS     PIC X(20).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-LST-NOMBRE        PIC X(15).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-LST-ID            PIC 9(6).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-LST-EDAD          PIC 99.
+       01  WS-CAND-EOF-SWITCH       PIC X VALUE "N".
+           88  WS-CAND-EOF          VALUE "Y".
+       01  WS-NEXT-ID               PIC 9(6) VALUE 1.
+       01  WS-MAX-PM-ID             PIC 9(6) VALUE 0.
+       01  WS-VALID-SWITCH          PIC X.
+           88  WS-VALID              VALUE "Y".
+       01  WS-CAND-VALID-SWITCH     PIC X.
+           88  WS-CAND-VALID        VALUE "Y".
+       01  WS-CAND-REASON           PIC X(30).
+       01  WS-CAND-EDAD-NUM         PIC 99.
        01 NOMBRE PIC X(15).
        01 APELLIDOS PIC X(20).
        01 EDAD PIC 99.
+       01  WS-SUSPENSE-DETAIL.
+           05  WS-SUS-NOMBRE        PIC X(15).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-SUS-APELLIDOS     PIC X(20).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-SUS-EDAD          PIC X(2).
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-SUS-REASON        PIC X(30).
+       01  WS-ABEND-STATUS          PIC XX.
+       01  WS-ABEND-PARAGRAPH       PIC X(30).
 
        PROCEDURE DIVISION.
        SOLICITA-DATOS.
-        PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDOS.
-        PERFORM SOLICITA-EDAD.
-        DISPLAY
-        "NOMBRE: " NOMBRE " APPELLIDO: " APELLIDOS " EDAD:" EDAD.
+            PERFORM LEE-PARAMETROS-PURGA.
+            IF WS-PURGE-MODE
+                PERFORM EJECUTA-PURGA
+                STOP RUN
+            END-IF.
+            IF WS-LIST-MODE
+                PERFORM EJECUTA-LISTADO
+                STOP RUN
+            END-IF.
+
+      *    I-O con fallback a OUTPUT (igual que ACTUALIZA-YTD en
+      *    NUMEROS_NEGATIVOS): PERSMAST debe acumular altas entre
+      *    corridas, no truncarse en cada intake normal. OUTPUT solo
+      *    se usa la primera vez, cuando el master todavia no existe.
+            OPEN I-O PERSONAL-MASTER.
+            IF NOT WS-PM-OK
+                OPEN OUTPUT PERSONAL-MASTER
+            END-IF.
+            IF NOT WS-PM-OK
+                MOVE WS-PM-STATUS TO WS-ABEND-STATUS
+                MOVE "SOLICITA-DATOS OPEN" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            PERFORM DETERMINA-SIGUIENTE-ID.
+
+            OPEN INPUT CANDIDATE-FILE.
+            IF WS-CAND-OK
+                PERFORM PROCESA-LOTE-CANDIDATOS
+            ELSE
+                PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDOS
+                PERFORM SOLICITA-EDAD
+                DISPLAY "NOMBRE: " NOMBRE " APPELLIDO: " APELLIDOS
+                    " EDAD:" EDAD
+
+                MOVE WS-NEXT-ID TO PM-ID
+                MOVE NOMBRE TO PM-NOMBRE
+                MOVE APELLIDOS TO PM-APELLIDOS
+                MOVE EDAD TO PM-EDAD
+                WRITE PERSONAL-MASTER-RECORD
+                IF NOT WS-PM-OK
+                    MOVE WS-PM-STATUS TO WS-ABEND-STATUS
+                    MOVE "SOLICITA-DATOS WRITE" TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            END-IF.
+
+            CLOSE PERSONAL-MASTER.
+            IF NOT WS-PM-OK
+                MOVE WS-PM-STATUS TO WS-ABEND-STATUS
+                MOVE "SOLICITA-DATOS CLOSE" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
             STOP RUN.
 
+       PROCESA-LOTE-CANDIDATOS.
+      *    CANDIDATE.DAT presente: se procesa el lote completo en vez
+      *    de bloquear en ACCEPTs interactivos.
+            OPEN OUTPUT SUSPENSE-FILE.
+            IF NOT WS-SUSP-OK
+                MOVE WS-SUSP-STATUS TO WS-ABEND-STATUS
+                MOVE "PROCESA-LOTE OPEN CANDSUSP"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            PERFORM LEE-CANDIDATO.
+            PERFORM UNTIL WS-CAND-EOF
+                PERFORM VALIDA-CANDIDATO
+                PERFORM LEE-CANDIDATO
+            END-PERFORM.
+
+            CLOSE CANDIDATE-FILE SUSPENSE-FILE.
+            IF NOT WS-CAND-OK
+                MOVE WS-CAND-STATUS TO WS-ABEND-STATUS
+                MOVE "PROCESA-LOTE CLOSE CANDIDATE"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+       VALIDA-CANDIDATO.
+            SET WS-CAND-VALID TO TRUE
+            MOVE SPACES TO WS-CAND-REASON.
+
+            IF CAND-NOMBRE = SPACES
+                MOVE "N" TO WS-CAND-VALID-SWITCH
+                MOVE "NOMBRE EN BLANCO" TO WS-CAND-REASON
+            ELSE
+                IF CAND-APELLIDOS = SPACES
+                    MOVE "N" TO WS-CAND-VALID-SWITCH
+                    MOVE "APELLIDOS EN BLANCO" TO WS-CAND-REASON
+                ELSE
+                    IF CAND-EDAD IS NOT NUMERIC
+                        MOVE "N" TO WS-CAND-VALID-SWITCH
+                        MOVE "EDAD NO NUMERICA" TO WS-CAND-REASON
+                    ELSE
+                        MOVE CAND-EDAD TO WS-CAND-EDAD-NUM
+                        IF WS-CAND-EDAD-NUM = 0
+                            MOVE "N" TO WS-CAND-VALID-SWITCH
+                            MOVE "EDAD FUERA DE RANGO"
+                                TO WS-CAND-REASON
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
+            IF WS-CAND-VALID
+                MOVE WS-NEXT-ID TO PM-ID
+                MOVE CAND-NOMBRE TO PM-NOMBRE
+                MOVE CAND-APELLIDOS TO PM-APELLIDOS
+                MOVE CAND-EDAD TO PM-EDAD
+                WRITE PERSONAL-MASTER-RECORD
+                IF NOT WS-PM-OK
+                    MOVE WS-PM-STATUS TO WS-ABEND-STATUS
+                    MOVE "VALIDA-CANDIDATO WRITE PERSMAST"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+                ADD 1 TO WS-NEXT-ID
+            ELSE
+                MOVE CAND-NOMBRE TO WS-SUS-NOMBRE
+                MOVE CAND-APELLIDOS TO WS-SUS-APELLIDOS
+                MOVE CAND-EDAD TO WS-SUS-EDAD
+                MOVE WS-CAND-REASON TO WS-SUS-REASON
+                WRITE SUSPENSE-LINE FROM WS-SUSPENSE-DETAIL
+                IF NOT WS-SUSP-OK
+                    MOVE WS-SUSP-STATUS TO WS-ABEND-STATUS
+                    MOVE "VALIDA-CANDIDATO WRITE CANDSUSP"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            END-IF.
+
+       LEE-CANDIDATO.
+            READ CANDIDATE-FILE
+                AT END SET WS-CAND-EOF TO TRUE
+                NOT AT END
+                    IF NOT WS-CAND-OK
+                        MOVE WS-CAND-STATUS TO WS-ABEND-STATUS
+                        MOVE "LEE-CANDIDATO READ"
+                            TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+            END-READ.
+
        SOLICITA-NOMBRE.
-           DISPLAY "INTRODUCE NOMBRE".
-           ACCEPT NOMBRE.
+           MOVE "N" TO WS-VALID-SWITCH.
+           PERFORM UNTIL WS-VALID
+               DISPLAY "INTRODUCE NOMBRE"
+               ACCEPT NOMBRE
+               IF NOMBRE NOT = SPACES
+                   SET WS-VALID TO TRUE
+               ELSE
+                   DISPLAY "EL NOMBRE NO PUEDE ESTAR EN BLANCO"
+               END-IF
+           END-PERFORM.
 
        SOLICITA-APELLIDOS.
-           DISPLAY "INTRODUCE NOMBRE".
-           ACCEPT NOMBRE.
+           MOVE "N" TO WS-VALID-SWITCH.
+           PERFORM UNTIL WS-VALID
+               DISPLAY "INTRODUCE APELLIDOS"
+               ACCEPT APELLIDOS
+               IF APELLIDOS NOT = SPACES
+                   SET WS-VALID TO TRUE
+               ELSE
+                   DISPLAY "LOS APELLIDOS NO PUEDEN ESTAR EN BLANCO"
+               END-IF
+           END-PERFORM.
 
        SOLICITA-EDAD.
-           DISPLAY "INTRODUCE NOMBRE".
-           ACCEPT NOMBRE.
+           MOVE "N" TO WS-VALID-SWITCH.
+           PERFORM UNTIL WS-VALID
+               DISPLAY "INTRODUCE EDAD"
+               ACCEPT EDAD
+               IF EDAD IS NUMERIC AND EDAD > 0 AND EDAD < 100
+                   SET WS-VALID TO TRUE
+               ELSE
+                   DISPLAY "EDAD INVALIDA, DEBE ESTAR ENTRE 1 Y 99"
+               END-IF
+           END-PERFORM.
+
+       LEE-PARAMETROS-PURGA.
+            OPEN INPUT PARM-FILE.
+            IF WS-PARM-OK
+                READ PARM-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        IF PARM-PURGE-MODE = "Y"
+                            SET WS-PURGE-MODE TO TRUE
+                            MOVE PARM-PURGE-CUTOFF-ID
+                                TO WS-PURGE-CUTOFF-ID
+                        END-IF
+                        IF PARM-LIST-MODE = "Y"
+                            SET WS-LIST-MODE TO TRUE
+                            MOVE PARM-LOOKUP-APELLIDOS
+                                TO WS-LOOKUP-APELLIDOS
+                        END-IF
+                END-READ
+                CLOSE PARM-FILE
+            END-IF.
+
+       EJECUTA-PURGA.
+      *    Se abre I-O y se recorre en modo secuencial: cada registro
+      *    con PM-ID <= cutoff se copia al archivo y se borra del
+      *    master con DELETE sobre el ultimo registro leido. Igual que
+      *    SOLICITA-DATOS, el master puede no existir todavia (instancia
+      *    nueva, o purga antes de la primera captura) asi que se crea
+      *    vacio con OUTPUT y se reabre I-O para poder leerlo/borrarlo;
+      *    el PERFORM UNTIL WS-PM-EOF de abajo entonces archiva cero
+      *    registros en vez de abortar.
+            OPEN I-O PERSONAL-MASTER.
+            IF NOT WS-PM-OK
+                OPEN OUTPUT PERSONAL-MASTER
+                IF NOT WS-PM-OK
+                    MOVE WS-PM-STATUS TO WS-ABEND-STATUS
+                    MOVE "EJECUTA-PURGA OPEN PERSMAST"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+                CLOSE PERSONAL-MASTER
+                OPEN I-O PERSONAL-MASTER
+            END-IF.
+            IF NOT WS-PM-OK
+                MOVE WS-PM-STATUS TO WS-ABEND-STATUS
+                MOVE "EJECUTA-PURGA OPEN PERSMAST"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            OPEN EXTEND ARCHIVE-FILE.
+            IF NOT WS-ARCH-OK
+                OPEN OUTPUT ARCHIVE-FILE
+            END-IF.
+            IF NOT WS-ARCH-OK
+                MOVE WS-ARCH-STATUS TO WS-ABEND-STATUS
+                MOVE "EJECUTA-PURGA OPEN PERSARCH"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            MOVE FUNCTION CURRENT-DATE TO WS-ARCHIVE-TIMESTAMP.
+
+            PERFORM LEE-PERSONAL-MASTER.
+            PERFORM UNTIL WS-PM-EOF
+                IF PM-ID <= WS-PURGE-CUTOFF-ID
+                    MOVE PM-ID TO WS-ARC-ID
+                    MOVE PM-NOMBRE TO WS-ARC-NOMBRE
+                    MOVE PM-APELLIDOS TO WS-ARC-APELLIDOS
+                    MOVE PM-EDAD TO WS-ARC-EDAD
+                    MOVE WS-ARCHIVE-DATE TO WS-ARC-FECHA
+                    WRITE ARCHIVE-LINE FROM WS-ARCHIVE-DETAIL
+                    IF NOT WS-ARCH-OK
+                        MOVE WS-ARCH-STATUS TO WS-ABEND-STATUS
+                        MOVE "EJECUTA-PURGA WRITE PERSARCH"
+                            TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+                    DELETE PERSONAL-MASTER
+                    IF NOT WS-PM-OK
+                        MOVE WS-PM-STATUS TO WS-ABEND-STATUS
+                        MOVE "EJECUTA-PURGA DELETE PERSMAST"
+                            TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+                    ADD 1 TO WS-PURGE-COUNT
+                END-IF
+                PERFORM LEE-PERSONAL-MASTER
+            END-PERFORM.
+
+            CLOSE PERSONAL-MASTER ARCHIVE-FILE.
+
+            DISPLAY "PURGA COMPLETADA: " WS-PURGE-COUNT
+                " REGISTROS ARCHIVADOS (CUTOFF ID "
+                WS-PURGE-CUTOFF-ID ")".
+
+       LEE-PERSONAL-MASTER.
+            READ PERSONAL-MASTER NEXT RECORD
+                AT END SET WS-PM-EOF TO TRUE
+                NOT AT END
+                    IF NOT WS-PM-OK
+                        MOVE WS-PM-STATUS TO WS-ABEND-STATUS
+                        MOVE "LEE-PERSONAL-MASTER READ"
+                            TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+            END-READ.
+
+       DETERMINA-SIGUIENTE-ID.
+      *    PERSMAST ahora persiste entre corridas (ver SOLICITA-DATOS),
+      *    asi que WS-NEXT-ID ya no puede arrancar fijo en 1: se
+      *    recorre el master en modo secuencial (clave ascendente por
+      *    PM-ID) para hallar el ID mayor existente antes de dar de
+      *    alta candidatos nuevos.
+            MOVE 0 TO WS-MAX-PM-ID.
+            MOVE "N" TO WS-PM-EOF-SWITCH.
+            PERFORM LEE-PERSONAL-MASTER.
+            PERFORM UNTIL WS-PM-EOF
+                MOVE PM-ID TO WS-MAX-PM-ID
+                PERFORM LEE-PERSONAL-MASTER
+            END-PERFORM.
+            COMPUTE WS-NEXT-ID = WS-MAX-PM-ID + 1.
+            MOVE "N" TO WS-PM-EOF-SWITCH.
+
+       EJECUTA-LISTADO.
+      *    START posiciona el fichero por la clave alterna compuesta
+      *    PM-NAMEKEY (apellido, y dentro del apellido, nombre); si
+      *    viene un apellido concreto en el parm se filtra el listado a
+      *    ese apellido, si no se listan todos.
+            OPEN INPUT PERSONAL-MASTER.
+            IF NOT WS-PM-OK
+                MOVE WS-PM-STATUS TO WS-ABEND-STATUS
+                MOVE "EJECUTA-LISTADO OPEN PERSMAST"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            OPEN OUTPUT LISTING-REPORT.
+            IF NOT WS-LIST-OK
+                MOVE WS-LIST-STATUS TO WS-ABEND-STATUS
+                MOVE "EJECUTA-LISTADO OPEN PERSLIST"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            IF WS-LOOKUP-APELLIDOS NOT = SPACES
+      *    Se fija el apellido buscado y se deja PM-NOMBRE al minimo
+      *    para posicionar en el primer nombre de ese apellido.
+                MOVE WS-LOOKUP-APELLIDOS TO PM-APELLIDOS
+                MOVE LOW-VALUES TO PM-NOMBRE
+                START PERSONAL-MASTER KEY IS NOT LESS THAN PM-NAMEKEY
+                    INVALID KEY
+                        DISPLAY "NO SE ENCONTRARON REGISTROS PARA "
+                            WS-LOOKUP-APELLIDOS
+                        SET WS-PM-EOF TO TRUE
+                    NOT INVALID KEY
+                        MOVE "N" TO WS-PM-EOF-SWITCH
+                        PERFORM LEE-PERSONAL-MASTER
+                END-START
+            ELSE
+                MOVE LOW-VALUES TO PM-NAMEKEY
+                START PERSONAL-MASTER KEY IS NOT LESS THAN PM-NAMEKEY
+                    INVALID KEY
+                        DISPLAY "PERSONAL-MASTER: SIN REGISTROS"
+                        SET WS-PM-EOF TO TRUE
+                    NOT INVALID KEY
+                        MOVE "N" TO WS-PM-EOF-SWITCH
+                        PERFORM LEE-PERSONAL-MASTER
+                END-START
+            END-IF.
+
+            PERFORM UNTIL WS-PM-EOF
+                IF WS-LOOKUP-APELLIDOS NOT = SPACES
+                        AND PM-APELLIDOS NOT = WS-LOOKUP-APELLIDOS
+                    SET WS-PM-EOF TO TRUE
+                ELSE
+                    MOVE PM-APELLIDOS TO WS-LST-APELLIDOS
+                    MOVE PM-NOMBRE TO WS-LST-NOMBRE
+                    MOVE PM-ID TO WS-LST-ID
+                    MOVE PM-EDAD TO WS-LST-EDAD
+                    WRITE LISTING-LINE FROM WS-LISTING-DETAIL
+                    IF NOT WS-LIST-OK
+                        MOVE WS-LIST-STATUS TO WS-ABEND-STATUS
+                        MOVE "EJECUTA-LISTADO WRITE PERSLIST"
+                            TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+                    ADD 1 TO WS-LIST-COUNT
+                    PERFORM LEE-PERSONAL-MASTER
+                END-IF
+            END-PERFORM.
+
+            CLOSE PERSONAL-MASTER LISTING-REPORT.
+
+            DISPLAY "LISTADO COMPLETADO: " WS-LIST-COUNT
+                " REGISTROS".
+
+       9999-ABEND-FILE-ERROR.
+            DISPLAY "FILE ERROR - STATUS: " WS-ABEND-STATUS
+                " IN PARAGRAPH: " WS-ABEND-PARAGRAPH.
+            MOVE 16 TO RETURN-CODE.
+            STOP RUN.
 
        END PROGRAM PERFORM-THRU.
