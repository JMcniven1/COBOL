@@ -0,0 +1,62 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Interactive menu that CALLs the batch eligibility and
+      *          grading programs as subprograms (CONDICIONAL,
+      *          Condicional_IF_AND, Condicional_IF_OR,
+      *          Condicional_IF_NOT, IF-ANIDADO, EVALUACION-MULTIPPLE),
+      *          so an operator can launch any of the day's jobs from
+      *          one entry point instead of invoking the executables
+      *          separately.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-DRIVER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPCION                PIC 9 VALUE 0.
+       01  WS-SALIR-SWITCH          PIC X VALUE "N".
+           88  WS-SALIR             VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM UNTIL WS-SALIR
+                PERFORM MUESTRA-MENU
+                PERFORM PROCESA-OPCION
+            END-PERFORM.
+            STOP RUN.
+
+       MUESTRA-MENU.
+            DISPLAY " ".
+            DISPLAY "1. EJECUTAR BARRIDO DE TRANSACCIONES (CONDICIONAL)".
+            DISPLAY "2. EJECUTAR ELEGIBILIDAD DE BENEFICIOS (IF_AND)".
+            DISPLAY "3. EJECUTAR CONTROL DE ACCESO (IF_OR)".
+            DISPLAY "4. EJECUTAR REPORTE DE MENORES (IF_NOT)".
+            DISPLAY "5. EJECUTAR REPORTE DE COMPENSACION (IF_ANIDADO)".
+            DISPLAY "6. EJECUTAR REPORTE DE CALIFICACIONES".
+            DISPLAY "7. SALIR".
+            DISPLAY "SELECCIONE UNA OPCION: " WITH NO ADVANCING.
+            ACCEPT WS-OPCION.
+
+       PROCESA-OPCION.
+            EVALUATE WS-OPCION
+                WHEN 1
+                    CALL "CONDICIONAL"
+                WHEN 2
+                    CALL "Condicional_IF_AND"
+                WHEN 3
+                    CALL "Condicional_IF_OR"
+                WHEN 4
+                    CALL "Condicional_IF_NOT"
+                WHEN 5
+                    CALL "IF-ANIDADO"
+                WHEN 6
+                    CALL "EVALUACION-MULTIPPLE"
+                WHEN 7
+                    SET WS-SALIR TO TRUE
+                WHEN OTHER
+                    DISPLAY "OPCION INVALIDA"
+            END-EVALUATE.
+
+       END PROGRAM MENU-DRIVER.
