@@ -1,7 +1,10 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Builds the real HR-MASTER indexed file from the
+      *          Environment Division skeleton. RECORD KEY is the
+      *          employee id; WS-HR-FILE-STATUS is checked after every
+      *          I-O verb and any non-zero status abends the run.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -15,19 +18,90 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT [OPTIONAL] Nombre-del-archivo.
-       ASSIGN TO Tipo-de-dispositivo.
-       ORGANISATION IS Tipo DE organizacion.
-       ACCESS MODE IS Modo DE Accceso al archivo.
-       RECORD KEY IS Claves alternativas del registro
-       WITH DUPLICATES
-       STATUS IS. VARIABLE de estado del archivo.
+           SELECT HR-MASTER-FILE ASSIGN TO "HRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HR-EMPLOYEE-ID
+               ALTERNATE RECORD KEY IS HR-DEPT-CODE
+                   WITH DUPLICATES
+               FILE STATUS IS WS-HR-FILE-STATUS.
+           COPY "OPSLOGSL.cpy".
 
        DATA DIVISION.
        FILE SECTION.
+       FD  HR-MASTER-FILE.
+       COPY "HRMASTER.cpy".
+       COPY "OPSLOGFD.cpy".
+
        WORKING-STORAGE SECTION.
+       01  WS-HR-FILE-STATUS       PIC XX.
+           88  WS-HR-FILE-OK       VALUE "00".
+       01  WS-HR-NEW-FILE-SWITCH   PIC X VALUE "N".
+           88  WS-HR-NEW-FILE      VALUE "Y".
+       01  WS-ABEND-STATUS         PIC XX.
+       01  WS-ABEND-PARAGRAPH      PIC X(30).
+       COPY "OPSLOGWS.cpy".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
+            MOVE "ENVIRONMENTDIVISION" TO WS-OPSLOG-PROGRAM.
+            MOVE "STARTED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+
+      *    I-O con fallback a OUTPUT (igual que ACTUALIZA-YTD en
+      *    NUMEROS_NEGATIVOS): HR-MASTER es el master de nomina de todo
+      *    el chain nocturno y debe acumular altas entre corridas, no
+      *    truncarse en cada ejecucion de STEP010.
+            OPEN I-O HR-MASTER-FILE.
+            IF NOT WS-HR-FILE-OK
+                OPEN OUTPUT HR-MASTER-FILE
+                IF WS-HR-FILE-OK
+                    SET WS-HR-NEW-FILE TO TRUE
+                END-IF
+            END-IF.
+            IF NOT WS-HR-FILE-OK
+                MOVE WS-HR-FILE-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+      *    El registro de ejemplo solo se siembra la primera vez que se
+      *    crea el master (fichero nuevo); en corridas posteriores ya
+      *    existe y no debe reescribirse.
+            IF WS-HR-NEW-FILE
+                MOVE 100001 TO HR-EMPLOYEE-ID
+                MOVE "PERS" TO HR-DEPT-CODE
+                MOVE "APELLIDO EJEMPLO" TO HR-APELLIDOS
+                MOVE "NOMBRE EJEMPLO" TO HR-NOMBRE
+                MOVE 30 TO HR-EDAD
+                MOVE 150000 TO HR-SALARIO
+                MOVE 20260101 TO HR-FECHA-ALTA
+
+                WRITE HR-MASTER-RECORD
+                IF NOT WS-HR-FILE-OK
+                    MOVE WS-HR-FILE-STATUS TO WS-ABEND-STATUS
+                    MOVE "MAIN-PROCEDURE WRITE" TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+            END-IF.
+
+            CLOSE HR-MASTER-FILE.
+            IF NOT WS-HR-FILE-OK
+                MOVE WS-HR-FILE-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE CLOSE" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            MOVE "COMPLETED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+            STOP RUN.
+
+       9999-ABEND-FILE-ERROR.
+            DISPLAY "FILE ERROR - STATUS: " WS-ABEND-STATUS
+                " IN PARAGRAPH: " WS-ABEND-PARAGRAPH.
+            MOVE 16 TO RETURN-CODE.
             STOP RUN.
+
+       COPY "OPSLOGWR.cpy".
+
        END PROGRAM EnvironmentDivision.
