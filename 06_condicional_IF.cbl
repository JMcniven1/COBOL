@@ -1,30 +1,208 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Sweeps a transactions file of NUM1/NUM2 pairs and
+      *          writes every RESULTADO > 50 to an exceptions report.
+      *          Reconciles the sum of every RESULTADO against an
+      *          externally-supplied control total.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDICIONAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTIONS-FILE ASSIGN TO "TRANSNUM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT EXCEPTIONS-REPORT ASSIGN TO "EXCEPRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT PARM-FILE ASSIGN TO "PARM06.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "CTRL06.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+           COPY "OPSLOGSL.cpy".
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANSACTIONS-FILE.
+       01  TRANS-RECORD.
+           05  TRANS-NUM1          PIC 9(4).
+           05  TRANS-NUM2          PIC 9(4).
+
+       FD  EXCEPTIONS-REPORT.
+       01  EXCEP-LINE              PIC X(80).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-RESULTADO-LIMIT PIC 9(5).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-EXPECTED-TOTAL   PIC 9(9).
+
+       COPY "OPSLOGFD.cpy".
 
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(4).
-       01 RESULTADO PICTURE IS 9(5).
+       01  WS-TRANS-STATUS         PIC XX.
+           88  WS-TRANS-OK         VALUE "00".
+       01  WS-RPT-STATUS           PIC XX.
+           88  WS-RPT-OK           VALUE "00".
+       01  WS-PARM-STATUS          PIC XX.
+           88  WS-PARM-OK          VALUE "00".
+       01  WS-CTRL-STATUS          PIC XX.
+           88  WS-CTRL-OK          VALUE "00".
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-EOF              VALUE "Y".
+       01  WS-HAVE-CTRL-SWITCH     PIC X VALUE "N".
+           88  WS-HAVE-CTRL-TOTAL  VALUE "Y".
+       01  RESULTADO               PICTURE IS 9(5).
+       01  WS-RESULTADO-LIMIT      PIC 9(5) VALUE 50.
+       01  WS-EXPECTED-TOTAL       PIC 9(9) VALUE 0.
+       01  WS-COMPUTED-TOTAL       PIC 9(9) VALUE 0.
+       01  WS-EXCEP-LINE.
+           05  WS-EXCEP-NUM1       PIC ZZZ9.
+           05  FILLER              PIC X VALUE SPACE.
+           05  WS-EXCEP-NUM2       PIC ZZZ9.
+           05  FILLER              PIC X VALUE SPACE.
+           05  FILLER              PIC X(11) VALUE "RESULTADO: ".
+           05  WS-EXCEP-RESULT     PIC ZZZZ9.
+       01  WS-ABEND-STATUS         PIC XX.
+       01  WS-ABEND-PARAGRAPH      PIC X(30).
+       COPY "OPSLOGWS.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Introduce el primer numero"
-            ACCEPT NUM1.
-            DISPLAY "Introduce el segundo numero"
-            ACCEPT NUM2.
-            ADD NUM1 TO NUM2 GIVING RESULTADO.
-            IF RESULTADO >50
-                DISPLAY "El numero es mayor a 50"
-            ELSE
-                DISPLAY "El numero es menor a 50"
+            PERFORM INICIALIZA-CONTADORES.
+
+            MOVE "CONDICIONAL" TO WS-OPSLOG-PROGRAM.
+            MOVE "STARTED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+
+            PERFORM LEE-PARAMETROS.
+            PERFORM LEE-CONTROL-TOTAL.
+
+            OPEN INPUT TRANSACTIONS-FILE.
+            IF NOT WS-TRANS-OK
+                MOVE WS-TRANS-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN TRANSNUM"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            OPEN OUTPUT EXCEPTIONS-REPORT.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN EXCEPRPT"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
             END-IF.
+
+            PERFORM LEE-TRANSACCION.
+            PERFORM UNTIL WS-EOF
+                ADD TRANS-NUM1 TO TRANS-NUM2 GIVING RESULTADO
+                ADD RESULTADO TO WS-COMPUTED-TOTAL
+                IF RESULTADO > WS-RESULTADO-LIMIT
+                    MOVE TRANS-NUM1 TO WS-EXCEP-NUM1
+                    MOVE TRANS-NUM2 TO WS-EXCEP-NUM2
+                    MOVE RESULTADO TO WS-EXCEP-RESULT
+                    WRITE EXCEP-LINE FROM WS-EXCEP-LINE
+                    IF NOT WS-RPT-OK
+                        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                        MOVE "MAIN-PROCEDURE WRITE EXCEPRPT"
+                            TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+                END-IF
+                PERFORM LEE-TRANSACCION
+            END-PERFORM.
+
+            PERFORM VALIDA-CONTROL-TOTAL.
+
+            CLOSE TRANSACTIONS-FILE EXCEPTIONS-REPORT.
+
+            MOVE "COMPLETED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+            GOBACK.
+
+       LEE-TRANSACCION.
+            READ TRANSACTIONS-FILE
+                AT END SET WS-EOF TO TRUE
+                NOT AT END
+                    IF NOT WS-TRANS-OK
+                        MOVE WS-TRANS-STATUS TO WS-ABEND-STATUS
+                        MOVE "LEE-TRANSACCION READ"
+                            TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+            END-READ.
+
+       9999-ABEND-FILE-ERROR.
+            DISPLAY "FILE ERROR - STATUS: " WS-ABEND-STATUS
+                " IN PARAGRAPH: " WS-ABEND-PARAGRAPH.
+            MOVE 16 TO RETURN-CODE.
             STOP RUN.
+
+       INICIALIZA-CONTADORES.
+      *    19_Menu_Driver.cbl puede CALLar este programa varias veces
+      *    en la misma corrida sin CANCEL de por medio (GnuCOBOL no lo
+      *    hace automaticamente), asi que todo lo que solo trae un
+      *    valor inicial por VALUE clause debe reponerse aqui para que
+      *    una segunda pasada no arrastre el EOF ni los totales de la
+      *    previa.
+            MOVE "N" TO WS-EOF-SWITCH.
+            MOVE "N" TO WS-HAVE-CTRL-SWITCH.
+            MOVE 50 TO WS-RESULTADO-LIMIT.
+            MOVE 0 TO WS-EXPECTED-TOTAL.
+            MOVE 0 TO WS-COMPUTED-TOTAL.
+
+       LEE-PARAMETROS.
+      *    Umbral de excepcion tomado de un fichero de control, para
+      *    que operaciones pueda ajustarlo sin recompilar el programa.
+            OPEN INPUT PARM-FILE.
+            IF WS-PARM-OK
+                READ PARM-FILE
+                    AT END CONTINUE
+                    NOT AT END MOVE PARM-RESULTADO-LIMIT
+                                 TO WS-RESULTADO-LIMIT
+                END-READ
+                CLOSE PARM-FILE
+            END-IF.
+
+       LEE-CONTROL-TOTAL.
+      *    Total de control opcional: si no se suministra el fichero,
+      *    se omite la reconciliacion en lugar de fallar el proceso.
+            OPEN INPUT CONTROL-FILE.
+            IF WS-CTRL-OK
+                READ CONTROL-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE CTL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+                        SET WS-HAVE-CTRL-TOTAL TO TRUE
+                END-READ
+                CLOSE CONTROL-FILE
+            END-IF.
+
+       VALIDA-CONTROL-TOTAL.
+      *    Igual que VALIDA-CONTROL-CONTEO en RETIRA-CEROS: un total
+      *    fuera de balance detiene la corrida en vez de dejarla
+      *    terminar y registrar COMPLETED en OPSLOG como si nada.
+            IF WS-HAVE-CTRL-TOTAL
+                IF WS-COMPUTED-TOTAL = WS-EXPECTED-TOTAL
+                    DISPLAY "CONTROL TOTAL BALANCED: " WS-COMPUTED-TOTAL
+                ELSE
+                    DISPLAY "CONTROL TOTAL OUT OF BALANCE - EXPECTED: "
+                        WS-EXPECTED-TOTAL " COMPUTED: "
+                        WS-COMPUTED-TOTAL
+                    CLOSE TRANSACTIONS-FILE EXCEPTIONS-REPORT
+                    MOVE 8 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+            END-IF.
+
+       COPY "OPSLOGWR.cpy".
+
        END PROGRAM CONDICIONAL.
