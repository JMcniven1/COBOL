@@ -1,28 +1,406 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Extends the nested EDAD/SALARIO decision with
+      *          additional salary and tenure bands, producing a full
+      *          compensation-tier report over the HR-MASTER roster for
+      *          the annual comp review. Also matches each employee
+      *          against an underwriting application file (credit score,
+      *          years employed) to assign a risk tier from the combined
+      *          attributes, since a binary age/salary check is no
+      *          longer enough detail for how applications are actually
+      *          evaluated.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IF-ANIDADO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIM-PARM-FILE ASSIGN TO "SIM10.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIM-PARM-STATUS.
+           SELECT HR-MASTER-FILE ASSIGN TO WS-HR-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HR-EMPLOYEE-ID
+               ALTERNATE RECORD KEY IS HR-DEPT-CODE
+                   WITH DUPLICATES
+               FILE STATUS IS WS-HR-STATUS.
+           SELECT COMP-TIER-REPORT ASSIGN TO WS-RPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT APPLICATION-FILE ASSIGN TO "APPFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APP-STATUS.
+           COPY "OPSLOGSL.cpy".
+
        DATA DIVISION.
        FILE SECTION.
+      *    Control opcional de modo simulacion; si no existe, el job
+      *    corre en modo normal sin necesidad de configurar nada.
+       FD  SIM-PARM-FILE.
+       01  SIM-PARM-RECORD.
+           05  SIM-PARM-MODE        PIC X.
+
+       FD  HR-MASTER-FILE.
+       COPY "HRMASTER.cpy".
+
+       FD  COMP-TIER-REPORT.
+       01  REPORT-LINE                PIC X(80).
+
+      *    Ficheros de solicitud de credito, ordenados por
+      *    HR-EMPLOYEE-ID; no todos los empleados tienen solicitud.
+       FD  APPLICATION-FILE.
+       01  APPLICATION-RECORD.
+           05  APP-EMPLOYEE-ID         PIC 9(6).
+           05  APP-CREDIT-SCORE        PIC 9(3).
+           05  APP-YEARS-EMPLOYED      PIC 99.
+
+       COPY "OPSLOGFD.cpy".
 
        WORKING-STORAGE SECTION.
-       01 EDAD        PIC 9(3) VALUE 20.
-       01 SALARIO     PIC 9(5) VALUE 1200.
+       01  WS-SIM-PARM-STATUS          PIC XX.
+           88  WS-SIM-PARM-OK          VALUE "00".
+       01  WS-SIM-MODE-SWITCH          PIC X VALUE "N".
+           88  WS-SIM-MODE             VALUE "Y".
+       01  WS-HR-FILENAME              PIC X(20) VALUE "HRMAST".
+       01  WS-RPT-FILENAME             PIC X(20) VALUE "COMPTIER.TXT".
+       01  WS-HR-STATUS                PIC XX.
+           88  WS-HR-OK                VALUE "00".
+       01  WS-RPT-STATUS               PIC XX.
+           88  WS-RPT-OK               VALUE "00".
+       01  WS-APP-STATUS               PIC XX.
+           88  WS-APP-OK               VALUE "00".
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+       01  WS-APP-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-APP-EOF              VALUE "Y".
+       01  WS-APP-FILE-PRESENT-SWITCH  PIC X VALUE "N".
+           88  WS-APP-FILE-PRESENT     VALUE "Y".
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR         PIC 9(4).
+           05  FILLER                  PIC X(4).
+       01  WS-TENURE-YEARS             PIC S9(4).
+       01  WS-TIER                     PIC X(20).
+       01  WS-HAVE-APP-SWITCH          PIC X VALUE "N".
+           88  WS-HAVE-APP-DATA        VALUE "Y".
+       01  WS-CREDIT-SCORE             PIC 9(3).
+       01  WS-YEARS-EMPLOYED           PIC 99.
+       01  WS-RISK-TIER                PIC X(20).
+       01  WS-DETAIL-LINE.
+           05  WS-DET-ID               PIC ZZZZZ9.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-DET-APELLIDOS        PIC X(20).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-DET-TIER             PIC X(20).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-DET-RISK             PIC X(20).
+       01  WS-COUNTERS.
+           05  WS-COUNT-PLATINO        PIC 9(5) VALUE 0.
+           05  WS-COUNT-ORO            PIC 9(5) VALUE 0.
+           05  WS-COUNT-PLATA-SENIOR   PIC 9(5) VALUE 0.
+           05  WS-COUNT-PLATA-JUNIOR   PIC 9(5) VALUE 0.
+           05  WS-COUNT-BRONCE         PIC 9(5) VALUE 0.
+           05  WS-COUNT-NO-ELEGIBLE    PIC 9(5) VALUE 0.
+           05  WS-COUNT-FECHA-INVALIDA PIC 9(5) VALUE 0.
+       01  WS-RISK-COUNTERS.
+           05  WS-COUNT-RIESGO-BAJO    PIC 9(5) VALUE 0.
+           05  WS-COUNT-RIESGO-MEDIO   PIC 9(5) VALUE 0.
+           05  WS-COUNT-RIESGO-ALTO    PIC 9(5) VALUE 0.
+           05  WS-COUNT-SIN-DATOS      PIC 9(5) VALUE 0.
+       01  WS-SUMMARY-LINE.
+           05  WS-SUM-LABEL            PIC X(24).
+           05  WS-SUM-COUNT            PIC ZZZZ9.
+       01  WS-ABEND-STATUS             PIC XX.
+       01  WS-ABEND-PARAGRAPH          PIC X(30).
+       COPY "OPSLOGWS.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            IF EDAD >= 18
-              IF SALARIO >= 1000
-                 DISPLAY "ADULTO CON SALARIO SUFICIENTE"
+            PERFORM INICIALIZA-CONTADORES.
+
+            MOVE "IF-ANIDADO" TO WS-OPSLOG-PROGRAM.
+            MOVE "STARTED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+
+            PERFORM LEE-PARAMETROS-SIMULACION.
+
+      *    Modo simulacion: las reglas corren igual, pero contra un
+      *    extracto de muestra y sin tocar el reporte real.
+            IF WS-SIM-MODE
+                MOVE "HRMAST.SIM" TO WS-HR-FILENAME
+                MOVE "COMPTIER.SIM" TO WS-RPT-FILENAME
+                DISPLAY "SIMULATION MODE: READING " WS-HR-FILENAME
+                    " WRITING " WS-RPT-FILENAME
+            END-IF.
+
+            OPEN INPUT HR-MASTER-FILE.
+            IF NOT WS-HR-OK
+                MOVE WS-HR-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN HRMAST"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            OPEN OUTPUT COMP-TIER-REPORT.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN COMPTIER"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+      *    APPFILE.DAT es opcional; si no existe, todos los empleados
+      *    quedan como SIN DATOS APLICACION en lugar de abortar el job.
+            OPEN INPUT APPLICATION-FILE.
+            IF WS-APP-OK
+                SET WS-APP-FILE-PRESENT TO TRUE
+                PERFORM LEE-APLICACION
+            END-IF.
+
+            PERFORM LEE-EMPLEADO.
+            PERFORM UNTIL WS-EOF
+                PERFORM CLASIFICA-EMPLEADO
+                PERFORM LEE-EMPLEADO
+            END-PERFORM.
+
+            PERFORM ESCRIBE-RESUMEN.
+
+            IF WS-APP-FILE-PRESENT
+                CLOSE APPLICATION-FILE
+            END-IF.
+
+            CLOSE HR-MASTER-FILE COMP-TIER-REPORT.
+
+            MOVE "COMPLETED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+            GOBACK.
+
+       CLASIFICA-EMPLEADO.
+            COMPUTE WS-TENURE-YEARS =
+                WS-CURRENT-YEAR - (HR-FECHA-ALTA / 10000).
+
+      *    HR-FECHA-ALTA mal capturada o con fecha futura produce una
+      *    antiguedad negativa; WS-TENURE-YEARS ahora es con signo para
+      *    que eso se pueda detectar en vez de almacenarse como el
+      *    valor absoluto (lo que disfrazaria el dato malo como una
+      *    antiguedad positiva plausible y clasificaria mal el tier).
+      *    Se cuenta aparte y se trata como antiguedad cero (JUNIOR)
+      *    hasta que se corrija la fecha de alta.
+            IF WS-TENURE-YEARS < 0
+                ADD 1 TO WS-COUNT-FECHA-INVALIDA
+                MOVE 0 TO WS-TENURE-YEARS
+            END-IF.
+
+            IF HR-EDAD >= 18
+              IF HR-SALARIO >= 5000
+                 MOVE "TIER PLATINO" TO WS-TIER
+                 ADD 1 TO WS-COUNT-PLATINO
               ELSE
-                 DISPLAY "ADULTO PERO SALARIO BAJO"
+                IF HR-SALARIO >= 3000
+                   MOVE "TIER ORO" TO WS-TIER
+                   ADD 1 TO WS-COUNT-ORO
+                ELSE
+                  IF HR-SALARIO >= 1000
+                    IF WS-TENURE-YEARS >= 5
+                       MOVE "TIER PLATA SENIOR" TO WS-TIER
+                       ADD 1 TO WS-COUNT-PLATA-SENIOR
+                    ELSE
+                       MOVE "TIER PLATA JUNIOR" TO WS-TIER
+                       ADD 1 TO WS-COUNT-PLATA-JUNIOR
+                    END-IF
+                  ELSE
+                     MOVE "TIER BRONCE" TO WS-TIER
+                     ADD 1 TO WS-COUNT-BRONCE
+                  END-IF
+                END-IF
               END-IF
             ELSE
-              DISPLAY "MENOR DE EDAD"
-            END-IF
+              MOVE "MENOR DE EDAD" TO WS-TIER
+              ADD 1 TO WS-COUNT-NO-ELEGIBLE
+            END-IF.
+
+            PERFORM CALCULA-RIESGO.
+
+            MOVE HR-EMPLOYEE-ID TO WS-DET-ID.
+            MOVE HR-APELLIDOS TO WS-DET-APELLIDOS.
+            MOVE WS-TIER TO WS-DET-TIER.
+            MOVE WS-RISK-TIER TO WS-DET-RISK.
+            WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "CLASIFICA-EMPLEADO WRITE" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+       CALCULA-RIESGO.
+      *    Empareja al empleado actual con su solicitud (fichero
+      *    ordenado por HR-EMPLOYEE-ID) antes de puntuar el riesgo.
+            MOVE "N" TO WS-HAVE-APP-SWITCH
+            IF WS-APP-FILE-PRESENT
+                PERFORM BUSCA-APLICACION
+            END-IF.
+
+            IF NOT WS-HAVE-APP-DATA
+                MOVE "SIN DATOS APLICACION" TO WS-RISK-TIER
+                ADD 1 TO WS-COUNT-SIN-DATOS
+            ELSE
+              IF WS-CREDIT-SCORE >= 700
+                IF HR-SALARIO >= 3000
+                   MOVE "RIESGO BAJO" TO WS-RISK-TIER
+                   ADD 1 TO WS-COUNT-RIESGO-BAJO
+                ELSE
+                  IF WS-YEARS-EMPLOYED >= 5
+                     MOVE "RIESGO BAJO" TO WS-RISK-TIER
+                     ADD 1 TO WS-COUNT-RIESGO-BAJO
+                  ELSE
+                     MOVE "RIESGO MEDIO" TO WS-RISK-TIER
+                     ADD 1 TO WS-COUNT-RIESGO-MEDIO
+                  END-IF
+                END-IF
+              ELSE
+                IF WS-CREDIT-SCORE >= 600
+                  IF WS-YEARS-EMPLOYED >= 3
+                     MOVE "RIESGO MEDIO" TO WS-RISK-TIER
+                     ADD 1 TO WS-COUNT-RIESGO-MEDIO
+                  ELSE
+                     MOVE "RIESGO ALTO" TO WS-RISK-TIER
+                     ADD 1 TO WS-COUNT-RIESGO-ALTO
+                  END-IF
+                ELSE
+                   MOVE "RIESGO ALTO" TO WS-RISK-TIER
+                   ADD 1 TO WS-COUNT-RIESGO-ALTO
+                END-IF
+              END-IF
+            END-IF.
+
+       BUSCA-APLICACION.
+            PERFORM UNTIL WS-APP-EOF
+                    OR APP-EMPLOYEE-ID >= HR-EMPLOYEE-ID
+                PERFORM LEE-APLICACION
+            END-PERFORM.
+            IF NOT WS-APP-EOF AND APP-EMPLOYEE-ID = HR-EMPLOYEE-ID
+                MOVE APP-CREDIT-SCORE TO WS-CREDIT-SCORE
+                MOVE APP-YEARS-EMPLOYED TO WS-YEARS-EMPLOYED
+                SET WS-HAVE-APP-DATA TO TRUE
+            END-IF.
+
+       LEE-APLICACION.
+            READ APPLICATION-FILE
+                AT END SET WS-APP-EOF TO TRUE
+                NOT AT END
+                    IF NOT WS-APP-OK
+                        MOVE WS-APP-STATUS TO WS-ABEND-STATUS
+                        MOVE "LEE-APLICACION READ"
+                            TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+            END-READ.
+
+       ESCRIBE-RESUMEN.
+            MOVE "TOTAL TIER PLATINO: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-PLATINO TO WS-SUM-COUNT.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+            MOVE "TOTAL TIER ORO: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-ORO TO WS-SUM-COUNT.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+            MOVE "TOTAL TIER PLATA SENIOR: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-PLATA-SENIOR TO WS-SUM-COUNT.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+            MOVE "TOTAL TIER PLATA JUNIOR: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-PLATA-JUNIOR TO WS-SUM-COUNT.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+            MOVE "TOTAL TIER BRONCE: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-BRONCE TO WS-SUM-COUNT.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+            MOVE "TOTAL NO ELEGIBLES: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-NO-ELEGIBLE TO WS-SUM-COUNT.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+            MOVE "TOTAL FECHA ALTA INVALIDA: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-FECHA-INVALIDA TO WS-SUM-COUNT.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+            MOVE "TOTAL RIESGO BAJO: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-RIESGO-BAJO TO WS-SUM-COUNT.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+            MOVE "TOTAL RIESGO MEDIO: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-RIESGO-MEDIO TO WS-SUM-COUNT.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+            MOVE "TOTAL RIESGO ALTO: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-RIESGO-ALTO TO WS-SUM-COUNT.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+            MOVE "TOTAL SIN DATOS APLICACION: " TO WS-SUM-LABEL.
+            MOVE WS-COUNT-SIN-DATOS TO WS-SUM-COUNT.
+            PERFORM ESCRIBE-LINEA-RESUMEN.
+
+       ESCRIBE-LINEA-RESUMEN.
+            WRITE REPORT-LINE FROM WS-SUMMARY-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-LINEA-RESUMEN WRITE"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+       LEE-EMPLEADO.
+            READ HR-MASTER-FILE NEXT RECORD
+                AT END SET WS-EOF TO TRUE
+                NOT AT END
+                    IF NOT WS-HR-OK
+                        MOVE WS-HR-STATUS TO WS-ABEND-STATUS
+                        MOVE "LEE-EMPLEADO READ" TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+            END-READ.
+
+       9999-ABEND-FILE-ERROR.
+            DISPLAY "FILE ERROR - STATUS: " WS-ABEND-STATUS
+                " IN PARAGRAPH: " WS-ABEND-PARAGRAPH.
+            MOVE 16 TO RETURN-CODE.
             STOP RUN.
+
+       LEE-PARAMETROS-SIMULACION.
+            OPEN INPUT SIM-PARM-FILE.
+            IF WS-SIM-PARM-OK
+                READ SIM-PARM-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        IF SIM-PARM-MODE = "Y"
+                            SET WS-SIM-MODE TO TRUE
+                        END-IF
+                END-READ
+                CLOSE SIM-PARM-FILE
+            END-IF.
+
+       INICIALIZA-CONTADORES.
+      *    19_Menu_Driver.cbl puede CALLar este programa varias veces
+      *    en la misma corrida sin CANCEL de por medio (GnuCOBOL no lo
+      *    hace automaticamente), asi que todo lo que solo trae un
+      *    valor inicial por VALUE clause debe reponerse aqui para que
+      *    una segunda pasada no arrastre el EOF, el modo simulacion,
+      *    los nombres de fichero ni los contadores de tier/riesgo de
+      *    la previa.
+            MOVE "N" TO WS-EOF-SWITCH.
+            MOVE "N" TO WS-APP-EOF-SWITCH.
+            MOVE "N" TO WS-APP-FILE-PRESENT-SWITCH.
+            MOVE "N" TO WS-SIM-MODE-SWITCH.
+            MOVE "HRMAST" TO WS-HR-FILENAME.
+            MOVE "COMPTIER.TXT" TO WS-RPT-FILENAME.
+            INITIALIZE WS-COUNTERS.
+            INITIALIZE WS-RISK-COUNTERS.
+
+       COPY "OPSLOGWR.cpy".
+
        END PROGRAM IF-ANIDADO.
