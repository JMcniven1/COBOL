@@ -1,20 +1,262 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Reads monetary transaction amounts from a file,
+      *          accumulates them with ROUNDED arithmetic, and produces
+      *          a totals report with a page total (every 20 lines) and
+      *          a run total. Amounts too large for the NUM1 PIC 99V99
+      *          field are routed to an error file for manual review
+      *          instead of being truncated and posted wrong. Each
+      *          transaction carries a currency code and conversion
+      *          rate to the base currency, since these are cross-
+      *          border transactions and totals only make sense once
+      *          every amount is converted to the same currency.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NUMERO_DECIMAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MONEY-TRANSACTIONS ASSIGN TO "MONEYTX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TX-STATUS.
+           SELECT TOTALS-REPORT ASSIGN TO "TOTALRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT AMOUNT-ERRORS ASSIGN TO "AMTERR.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+           COPY "OPSLOGSL.cpy".
+
        DATA DIVISION.
        FILE SECTION.
+       FD  MONEY-TRANSACTIONS.
+       01  MONEY-TX-RECORD.
+      *    Formato de entrada mas ancho que NUM1: el importe real
+      *    puede traer mas digitos de los que el campo de proceso
+      *    admite, y ese exceso hay que detectarlo, no truncarlo.
+           05  MTX-AMOUNT           PIC 9(7)V99.
+           05  MTX-CURRENCY-CODE    PIC X(3).
+      *    Tasa de conversion a la moneda base (USD), aplicada al
+      *    importe original antes de acumular los totales.
+           05  MTX-CONVERSION-RATE  PIC 9(3)V9999.
+
+       FD  TOTALS-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       FD  AMOUNT-ERRORS.
+       01  ERROR-LINE               PIC X(80).
+
+       COPY "OPSLOGFD.cpy".
 
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 99V99.
+      *    Campos de trabajo en COMP-3: se acumulan y computan muchas
+      *    veces por transaccion, y el volumen diario ya justifica el
+      *    formato empaquetado; los campos del FD siguen en DISPLAY
+      *    porque MONEYTX.DAT es texto plano LINE SEQUENTIAL.
+       01 NUM1 PIC 99V99 USAGE COMP-3.
+       01  WS-BASE-AMOUNT           PIC 9(9)V99 USAGE COMP-3.
+
+       01  WS-TX-STATUS             PIC XX.
+           88  WS-TX-OK             VALUE "00".
+       01  WS-RPT-STATUS            PIC XX.
+           88  WS-RPT-OK            VALUE "00".
+       01  WS-ERR-STATUS            PIC XX.
+           88  WS-ERR-OK            VALUE "00".
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-EOF               VALUE "Y".
+       01  WS-REJECTED-COUNT        PIC 9(6) VALUE 0.
+       01  WS-LINE-COUNT            PIC 9(4) VALUE 0.
+       01  WS-PAGE-LINES            PIC 9(4) VALUE 0.
+       01  WS-PAGE-NUMBER           PIC 9(4) VALUE 1.
+       01  WS-PAGE-TOTAL            PIC 9(9)V99 USAGE COMP-3 VALUE 0.
+       01  WS-RUN-TOTAL             PIC 9(9)V99 USAGE COMP-3 VALUE 0.
+       01  WS-RUN-COUNT             PIC 9(6) VALUE 0.
+       01  WS-AVERAGE               PIC 9(7)V99 USAGE COMP-3.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-AMOUNT        PIC Z9.99.
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-DET-CURRENCY      PIC X(3).
+           05  FILLER               PIC X VALUE SPACE.
+           05  FILLER               PIC X(6) VALUE "BASE: ".
+           05  WS-DET-BASE          PIC Z(6)9.99.
+
+       01  WS-ERROR-DETAIL-LINE.
+           05  FILLER               PIC X(26)
+                   VALUE "IMPORTE FUERA DE RANGO: ".
+           05  WS-ERR-AMOUNT        PIC Z(6)9.99.
+
+       01  WS-PAGE-TOTAL-LINE.
+           05  FILLER               PIC X(14) VALUE "TOTAL PAGINA ".
+           05  WS-PT-PAGE           PIC ZZZ9.
+           05  FILLER               PIC X VALUE ":".
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-PT-AMOUNT         PIC Z(6)9.99.
+           05  FILLER               PIC X(6) VALUE " (USD)".
+
+       01  WS-RUN-TOTAL-LINE.
+           05  FILLER               PIC X(12) VALUE "TOTAL RUN: ".
+           05  WS-RT-AMOUNT         PIC Z(6)9.99.
+           05  FILLER               PIC X(6) VALUE " (USD)".
+
+       01  WS-AVERAGE-LINE.
+           05  FILLER               PIC X(9) VALUE "PROMEDIO:".
+           05  FILLER               PIC X VALUE SPACE.
+           05  WS-AVG-AMOUNT        PIC Z(5)9.99.
+
+       01  WS-ABEND-STATUS          PIC XX.
+       01  WS-ABEND-PARAGRAPH       PIC X(30).
+       COPY "OPSLOGWS.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            MOVE "NUMERO_DECIMAL" TO WS-OPSLOG-PROGRAM.
+            MOVE "STARTED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+
            MOVE 10.15 TO NUM1.
             DISPLAY NUM1.
+
+            OPEN INPUT MONEY-TRANSACTIONS.
+            IF NOT WS-TX-OK
+                MOVE WS-TX-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN MONEYTX"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            OPEN OUTPUT TOTALS-REPORT.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN TOTALRPT"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            OPEN OUTPUT AMOUNT-ERRORS.
+            IF NOT WS-ERR-OK
+                MOVE WS-ERR-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN AMTERR"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            PERFORM LEE-TRANSACCION.
+            PERFORM UNTIL WS-EOF
+                PERFORM PROCESA-TRANSACCION
+                PERFORM LEE-TRANSACCION
+            END-PERFORM.
+
+            IF WS-PAGE-LINES > 0
+                PERFORM ESCRIBE-TOTAL-PAGINA
+            END-IF.
+
+            MOVE WS-RUN-TOTAL TO WS-RT-AMOUNT.
+            WRITE REPORT-LINE FROM WS-RUN-TOTAL-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE WRITE RUNTOTAL"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            IF WS-RUN-COUNT > 0
+                COMPUTE WS-AVERAGE ROUNDED =
+                    WS-RUN-TOTAL / WS-RUN-COUNT
+            ELSE
+                MOVE 0 TO WS-AVERAGE
+            END-IF.
+            MOVE WS-AVERAGE TO WS-AVG-AMOUNT.
+            WRITE REPORT-LINE FROM WS-AVERAGE-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE WRITE AVERAGE"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            IF WS-REJECTED-COUNT > 0
+                DISPLAY "IMPORTES RECHAZADOS POR FUERA DE RANGO: "
+                    WS-REJECTED-COUNT
+            END-IF.
+
+            CLOSE MONEY-TRANSACTIONS TOTALS-REPORT AMOUNT-ERRORS.
+
+            MOVE "COMPLETED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
             STOP RUN.
+
+       PROCESA-TRANSACCION.
+      *    NUM1 solo admite 99V99 (hasta 99.99); cualquier importe que
+      *    no quepa se rechaza en vez de truncarse silenciosamente.
+            IF MTX-AMOUNT > 99.99
+                MOVE MTX-AMOUNT TO WS-ERR-AMOUNT
+                WRITE ERROR-LINE FROM WS-ERROR-DETAIL-LINE
+                IF NOT WS-ERR-OK
+                    MOVE WS-ERR-STATUS TO WS-ABEND-STATUS
+                    MOVE "PROCESA-TRANSACCION WRITE ERR"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+                ADD 1 TO WS-REJECTED-COUNT
+            ELSE
+                MOVE MTX-AMOUNT TO NUM1
+                COMPUTE WS-BASE-AMOUNT ROUNDED =
+                    NUM1 * MTX-CONVERSION-RATE
+                MOVE NUM1 TO WS-DET-AMOUNT
+                MOVE MTX-CURRENCY-CODE TO WS-DET-CURRENCY
+                MOVE WS-BASE-AMOUNT TO WS-DET-BASE
+                WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                IF NOT WS-RPT-OK
+                    MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                    MOVE "PROCESA-TRANSACCION WRITE DET"
+                        TO WS-ABEND-PARAGRAPH
+                    PERFORM 9999-ABEND-FILE-ERROR
+                END-IF
+
+                ADD WS-BASE-AMOUNT TO WS-PAGE-TOTAL ROUNDED
+                ADD WS-BASE-AMOUNT TO WS-RUN-TOTAL ROUNDED
+                ADD 1 TO WS-RUN-COUNT
+                ADD 1 TO WS-PAGE-LINES
+
+                IF WS-PAGE-LINES >= 20
+                    PERFORM ESCRIBE-TOTAL-PAGINA
+                END-IF
+            END-IF.
+
+       ESCRIBE-TOTAL-PAGINA.
+            MOVE WS-PAGE-NUMBER TO WS-PT-PAGE.
+            MOVE WS-PAGE-TOTAL TO WS-PT-AMOUNT.
+            WRITE REPORT-LINE FROM WS-PAGE-TOTAL-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-TOTAL-PAGINA WRITE"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            ADD 1 TO WS-PAGE-NUMBER.
+            MOVE 0 TO WS-PAGE-TOTAL.
+            MOVE 0 TO WS-PAGE-LINES.
+
+       LEE-TRANSACCION.
+            READ MONEY-TRANSACTIONS
+                AT END SET WS-EOF TO TRUE
+                NOT AT END
+                    IF NOT WS-TX-OK
+                        MOVE WS-TX-STATUS TO WS-ABEND-STATUS
+                        MOVE "LEE-TRANSACCION READ"
+                            TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+            END-READ.
+
+       9999-ABEND-FILE-ERROR.
+            DISPLAY "FILE ERROR - STATUS: " WS-ABEND-STATUS
+                " IN PARAGRAPH: " WS-ABEND-PARAGRAPH.
+            MOVE 16 TO RETURN-CODE.
+            STOP RUN.
+
+       COPY "OPSLOGWR.cpy".
+
        END PROGRAM NUMERO_DECIMAL.
