@@ -1,24 +1,61 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Displays the demo greeting/number/text fields, now
+      *          loaded from a PARMS record at startup instead of
+      *          hardcoded VALUE clauses, so the displayed values can
+      *          be changed without recompiling.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Tipos_datos.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARM05.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-SALUDO          PIC X(4).
+           05  PARM-NUMERO          PIC 999.
+           05  PARM-TEXTO           PIC X(25).
+           05  PARM-SEGUNDO         PIC 9(5).
+
        WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS           PIC XX.
+           88  WS-PARM-OK           VALUE "00".
        01  SALUDO PIC XXXX VALUE "HOLA".
        01  NUMERO PIC 999 VALUE 145.
        01  TEXTO PIC X(25) VALUE "maximo 31 caracteres".
        01  SEGUNDO PIC 9(5) VALUE 12345.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM LEE-PARAMETROS.
             DISPLAY "Este texto se va a mostrar".
             DISPLAY SALUDO.
             DISPLAY NUMERO.
             DISPLAY TEXTO.
             DISPLAY SEGUNDO.
             STOP RUN.
+
+       LEE-PARAMETROS.
+            OPEN INPUT PARM-FILE.
+            IF WS-PARM-OK
+                READ PARM-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE PARM-SALUDO TO SALUDO
+                        MOVE PARM-NUMERO TO NUMERO
+                        MOVE PARM-TEXTO TO TEXTO
+                        MOVE PARM-SEGUNDO TO SEGUNDO
+                END-READ
+                CLOSE PARM-FILE
+            END-IF.
+
        END PROGRAM Tipos_datos.
