@@ -0,0 +1,503 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Consolidated end-of-day job-completion reconciliation
+      *          for the nightly batch chain (NIGHTLY.jcl /
+      *          nightly_run.sh). Reads the shared OPSLOG.TXT written
+      *          by every chain program's REGISTRA-OPSLOG paragraph,
+      *          tallies STARTED/COMPLETED entries per program for
+      *          today's date, and writes a reconciliation report that
+      *          flags any chain program that never started, started
+      *          without completing, or logged more than one START
+      *          without a matching completion.
+      *          It also reads the three batch output files themselves
+      *          (RETIRA-CEROS's DAILYRPT.TXT, NUMERO_NEGATIVO's
+      *          LEDGERRPT.TXT and EVALUACION-MULTIPPLE's CLASSRPT.TXT)
+      *          and checks their record counts and totals against an
+      *          expected-counts control file (RECON29.DAT), the same
+      *          optional-control-file idiom RETIRA-CEROS itself uses
+      *          for CTRL28.DAT: if RECON29.DAT is not present the
+      *          output-file checks are skipped rather than treated as
+      *          a failure. LEDGERRPT.TXT never carries a grand-total
+      *          trailer line of its own (it is a stream of per-
+      *          movement detail and overdraft/penalty alert lines),
+      *          so only its record count is checked; DAILYRPT.TXT and
+      *          CLASSRPT.TXT are checked on both count and total.
+      *          Meant to run as the last step of the chain, after
+      *          RETIRA-CEROS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA-NOCTURNO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-REPORT ASSIGN TO "RECONCIL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT DAILY-REPORT-FILE ASSIGN TO "DAILYRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAILY-STATUS.
+           SELECT LEDGER-REPORT-FILE ASSIGN TO "LEDGERRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT CLASS-REPORT-FILE ASSIGN TO "CLASSRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLASS-STATUS.
+           SELECT RECON-CONTROL-FILE ASSIGN TO "RECON29.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RCTL-STATUS.
+           COPY "OPSLOGSL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-REPORT.
+       01  REPORT-LINE                 PIC X(80).
+
+       FD  DAILY-REPORT-FILE.
+       01  DAILY-REPORT-LINE           PIC X(80).
+
+       FD  LEDGER-REPORT-FILE.
+       01  LEDGER-REPORT-LINE          PIC X(80).
+
+       FD  CLASS-REPORT-FILE.
+       01  CLASS-REPORT-LINE           PIC X(80).
+
+      *    Un renglon con los conteos/totales esperados de cada salida
+      *    de la cadena, mismo idioma que CTRL28.DAT en RETIRA-CEROS:
+      *    si RECON29.DAT no existe, la validacion de salidas se omite
+      *    en vez de tratarse como fallo. LEDGERRPT.TXT no tiene linea
+      *    de total (solo detalle de movimientos y alertas), asi que
+      *    no lleva un campo de total esperado.
+       FD  RECON-CONTROL-FILE.
+       01  RECON-CONTROL-RECORD.
+           05  CTL-DAILY-EXPECTED-COUNT   PIC 9(6).
+           05  CTL-DAILY-EXPECTED-TOTAL   PIC 9(9).
+           05  CTL-LEDGER-EXPECTED-COUNT  PIC 9(6).
+           05  CTL-CLASS-EXPECTED-COUNT   PIC 9(6).
+           05  CTL-CLASS-EXPECTED-TOTAL   PIC 9(3)V99.
+
+       COPY "OPSLOGFD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-RPT-STATUS                PIC XX.
+           88  WS-RPT-OK                VALUE "00".
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+       01  WS-TODAY-TIMESTAMP           PIC X(21).
+       01  WS-TODAY-TIMESTAMP-R REDEFINES WS-TODAY-TIMESTAMP.
+           05  WS-TODAY-DATE            PIC 9(8).
+           05  FILLER                   PIC X(13).
+
+      *    Un renglon por programa de la cadena nocturna, en el mismo
+      *    orden que NIGHTLY.jcl/nightly_run.sh, con el nombre exacto
+      *    que cada programa graba en WS-OPSLOG-PROGRAM.
+       01  WS-CHAIN-TABLE.
+           05  WS-CHAIN-ENTRY OCCURS 12 TIMES INDEXED BY WS-CHAIN-IDX.
+               10  WS-CHAIN-STEP        PIC X(6).
+               10  WS-CHAIN-NAME        PIC X(20).
+               10  WS-CHAIN-STARTED     PIC 9(3) VALUE 0.
+               10  WS-CHAIN-COMPLETED   PIC 9(3) VALUE 0.
+
+       01  WS-CHAIN-COUNT               PIC 9(3) VALUE 12.
+       01  WS-FLAGGED-COUNT             PIC 9(3) VALUE 0.
+
+       01  WS-DAILY-STATUS              PIC XX.
+           88  WS-DAILY-OK              VALUE "00".
+       01  WS-LEDGER-STATUS             PIC XX.
+           88  WS-LEDGER-OK             VALUE "00".
+       01  WS-CLASS-STATUS              PIC XX.
+           88  WS-CLASS-OK              VALUE "00".
+       01  WS-RCTL-STATUS               PIC XX.
+           88  WS-RCTL-OK               VALUE "00".
+
+       01  WS-DAILY-EOF-SWITCH          PIC X VALUE "N".
+           88  WS-DAILY-EOF             VALUE "Y".
+       01  WS-LEDGER-EOF-SWITCH         PIC X VALUE "N".
+           88  WS-LEDGER-EOF            VALUE "Y".
+       01  WS-CLASS-EOF-SWITCH          PIC X VALUE "N".
+           88  WS-CLASS-EOF             VALUE "Y".
+       01  WS-HAVE-RECON-CTRL-SWITCH    PIC X VALUE "N".
+           88  WS-HAVE-RECON-CTRL       VALUE "Y".
+
+       01  WS-DAILY-RECORD-COUNT        PIC 9(6) VALUE 0.
+       01  WS-DAILY-ACTUAL-TOTAL        PIC 9(9) VALUE 0.
+       01  WS-LEDGER-RECORD-COUNT       PIC 9(6) VALUE 0.
+       01  WS-CLASS-RECORD-COUNT        PIC 9(6) VALUE 0.
+       01  WS-CLASS-ACTUAL-TOTAL        PIC 9(3)V99 VALUE 0.
+
+      *    Renglon de detalle para los resultados de la validacion de
+      *    salidas, mismo formato de dos columnas (etiqueta + estado)
+      *    que ESCRIBE-DETALLE-CADENA usa para el chequeo de OPSLOG.
+       01  WS-OUTPUT-DETAIL-LINE.
+           05  WS-OUT-LABEL             PIC X(30).
+           05  FILLER                   PIC X    VALUE SPACE.
+           05  WS-OUT-STATUS            PIC X(24).
+
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                   PIC X(37)
+                   VALUE "NIGHTLY CHAIN RECONCILIATION - DATE ".
+           05  WS-HDR-DATE              PIC 9(8).
+
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                   PIC X(6)  VALUE "STEP".
+           05  FILLER                   PIC X(21) VALUE "PROGRAM".
+           05  FILLER                   PIC X(9)  VALUE "STARTED".
+           05  FILLER                   PIC X(11) VALUE "COMPLETED".
+           05  FILLER                   PIC X(10) VALUE "STATUS".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-STEP              PIC X(6).
+           05  FILLER                   PIC X    VALUE SPACE.
+           05  WS-DET-NAME              PIC X(20).
+           05  FILLER                   PIC X    VALUE SPACE.
+           05  WS-DET-STARTED           PIC ZZ9.
+           05  FILLER                   PIC X(6) VALUE SPACE.
+           05  WS-DET-COMPLETED         PIC ZZ9.
+           05  FILLER                   PIC X(4) VALUE SPACE.
+           05  WS-DET-STATUS            PIC X(20).
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                   PIC X(24)
+                   VALUE "PROGRAMS FLAGGED TODAY: ".
+           05  WS-TRL-FLAGGED           PIC ZZ9.
+
+       01  WS-ABEND-STATUS              PIC XX.
+       01  WS-ABEND-PARAGRAPH           PIC X(30).
+       COPY "OPSLOGWS.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MOVE "RECONCILIA-NOCTURNO" TO WS-OPSLOG-PROGRAM.
+            MOVE "STARTED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+
+            MOVE FUNCTION CURRENT-DATE TO WS-TODAY-TIMESTAMP.
+            PERFORM CARGA-TABLA-CADENA.
+
+            OPEN INPUT OPS-LOG.
+            IF NOT WS-OPSLOG-OK
+                MOVE WS-OPSLOG-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN OPSLOG"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            PERFORM LEE-OPSLOG.
+            PERFORM UNTIL WS-EOF
+                IF WS-OPSLOG-DATE = WS-TODAY-DATE
+                    PERFORM ACUMULA-EVENTO
+                END-IF
+                PERFORM LEE-OPSLOG
+            END-PERFORM.
+            CLOSE OPS-LOG.
+
+            PERFORM LEE-CONTROL-RECON.
+            IF WS-HAVE-RECON-CTRL
+                PERFORM CUENTA-DAILYRPT
+                PERFORM CUENTA-LEDGERRPT
+                PERFORM CUENTA-CLASSRPT
+            END-IF.
+
+            OPEN OUTPUT RECON-REPORT.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "MAIN-PROCEDURE OPEN RECONCIL"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            PERFORM ESCRIBE-REPORTE.
+            CLOSE RECON-REPORT.
+
+            MOVE "COMPLETED" TO WS-OPSLOG-EVENT.
+            PERFORM REGISTRA-OPSLOG.
+
+            IF WS-FLAGGED-COUNT > 0
+                MOVE 8 TO RETURN-CODE
+            END-IF.
+            STOP RUN.
+
+       CARGA-TABLA-CADENA.
+            MOVE "STEP010" TO WS-CHAIN-STEP(1).
+            MOVE "ENVIRONMENTDIVISION" TO WS-CHAIN-NAME(1).
+            MOVE "STEP020" TO WS-CHAIN-STEP(2).
+            MOVE "CONDICIONAL" TO WS-CHAIN-NAME(2).
+            MOVE "STEP030" TO WS-CHAIN-STEP(3).
+            MOVE "CONDICIONAL_IF_AND" TO WS-CHAIN-NAME(3).
+            MOVE "STEP040" TO WS-CHAIN-STEP(4).
+            MOVE "CONDICIONAL_IF_OR" TO WS-CHAIN-NAME(4).
+            MOVE "STEP050" TO WS-CHAIN-STEP(5).
+            MOVE "CONDICIONAL_IF_NOT" TO WS-CHAIN-NAME(5).
+            MOVE "STEP060" TO WS-CHAIN-STEP(6).
+            MOVE "IF-ANIDADO" TO WS-CHAIN-NAME(6).
+            MOVE "STEP070" TO WS-CHAIN-STEP(7).
+            MOVE "EVALUACION-MULTIPPLE" TO WS-CHAIN-NAME(7).
+            MOVE "STEP080" TO WS-CHAIN-STEP(8).
+            MOVE "PERFORM-VRYING" TO WS-CHAIN-NAME(8).
+            MOVE "STEP090" TO WS-CHAIN-STEP(9).
+            MOVE "PERFORM-VARYING" TO WS-CHAIN-NAME(9).
+            MOVE "STEP100" TO WS-CHAIN-STEP(10).
+            MOVE "NUMERO_DECIMAL" TO WS-CHAIN-NAME(10).
+            MOVE "STEP110" TO WS-CHAIN-STEP(11).
+            MOVE "NUMERO_NEGATIVO" TO WS-CHAIN-NAME(11).
+            MOVE "STEP120" TO WS-CHAIN-STEP(12).
+            MOVE "RETIRA-CEROS" TO WS-CHAIN-NAME(12).
+
+       ACUMULA-EVENTO.
+            SET WS-CHAIN-IDX TO 1.
+            SEARCH WS-CHAIN-ENTRY
+                AT END CONTINUE
+                WHEN WS-CHAIN-NAME(WS-CHAIN-IDX) = WS-OPSLOG-PROGRAM
+                    IF WS-OPSLOG-EVENT = "STARTED"
+                        ADD 1 TO WS-CHAIN-STARTED(WS-CHAIN-IDX)
+                    END-IF
+                    IF WS-OPSLOG-EVENT = "COMPLETED"
+                        ADD 1 TO WS-CHAIN-COMPLETED(WS-CHAIN-IDX)
+                    END-IF
+            END-SEARCH.
+
+       ESCRIBE-REPORTE.
+            MOVE WS-TODAY-DATE TO WS-HDR-DATE.
+            WRITE REPORT-LINE FROM WS-REPORT-HEADER-1.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-REPORTE WRITE H1" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+            WRITE REPORT-LINE FROM WS-REPORT-HEADER-2.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-REPORTE WRITE H2" TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+            PERFORM VARYING WS-CHAIN-IDX FROM 1 BY 1
+                    UNTIL WS-CHAIN-IDX > WS-CHAIN-COUNT
+                PERFORM ESCRIBE-DETALLE-CADENA
+            END-PERFORM.
+
+            PERFORM ESCRIBE-VALIDACION-SALIDAS.
+
+            MOVE WS-FLAGGED-COUNT TO WS-TRL-FLAGGED.
+            WRITE REPORT-LINE FROM WS-TRAILER-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-REPORTE WRITE TRAILER"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+       ESCRIBE-DETALLE-CADENA.
+            MOVE WS-CHAIN-STEP(WS-CHAIN-IDX) TO WS-DET-STEP.
+            MOVE WS-CHAIN-NAME(WS-CHAIN-IDX) TO WS-DET-NAME.
+            MOVE WS-CHAIN-STARTED(WS-CHAIN-IDX) TO WS-DET-STARTED.
+            MOVE WS-CHAIN-COMPLETED(WS-CHAIN-IDX) TO WS-DET-COMPLETED.
+
+            EVALUATE TRUE
+                WHEN WS-CHAIN-STARTED(WS-CHAIN-IDX) = 0
+                    MOVE "NUNCA SE EJECUTO" TO WS-DET-STATUS
+                    ADD 1 TO WS-FLAGGED-COUNT
+                WHEN WS-CHAIN-STARTED(WS-CHAIN-IDX)
+                        > WS-CHAIN-COMPLETED(WS-CHAIN-IDX)
+                    MOVE "INCOMPLETO" TO WS-DET-STATUS
+                    ADD 1 TO WS-FLAGGED-COUNT
+                WHEN OTHER
+                    MOVE "OK" TO WS-DET-STATUS
+            END-EVALUATE.
+
+            WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-DETALLE-CADENA WRITE"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+       LEE-CONTROL-RECON.
+      *    RECON29.DAT es opcional: si no existe, la validacion de
+      *    salidas se omite (mismo idioma que LEE-CONTROL-CONTEO en
+      *    RETIRA-CEROS para CTRL28.DAT).
+            OPEN INPUT RECON-CONTROL-FILE.
+            IF WS-RCTL-OK
+                READ RECON-CONTROL-FILE
+                    AT END CONTINUE
+                    NOT AT END SET WS-HAVE-RECON-CTRL TO TRUE
+                END-READ
+                CLOSE RECON-CONTROL-FILE
+            END-IF.
+
+       CUENTA-DAILYRPT.
+      *    Si RETIRA-CEROS nunca corrio, DAILYRPT.TXT tampoco existe;
+      *    se deja el conteo/total en cero y la comparacion contra
+      *    RECON29.DAT lo marca como fuera de balance.
+            MOVE 0 TO WS-DAILY-RECORD-COUNT.
+            MOVE 0 TO WS-DAILY-ACTUAL-TOTAL.
+            OPEN INPUT DAILY-REPORT-FILE.
+            IF WS-DAILY-OK
+                PERFORM UNTIL WS-DAILY-EOF
+                    READ DAILY-REPORT-FILE
+                        AT END SET WS-DAILY-EOF TO TRUE
+                        NOT AT END PERFORM CLASIFICA-LINEA-DAILY
+                    END-READ
+                END-PERFORM
+                CLOSE DAILY-REPORT-FILE
+            END-IF.
+
+       CLASIFICA-LINEA-DAILY.
+      *    DAILYRPT.TXT trae dos lineas de encabezado ("DAILY TOTALS
+      *    REPORT..." y "NUM1..."), N lineas de detalle, y un renglon
+      *    final "GRAND TOTAL: " (ver WS-TRAILER-LINE en
+      *    28_Retira_Ceros.cbl) del que se lee el total real.
+            EVALUATE TRUE
+                WHEN DAILY-REPORT-LINE(1:13) = "GRAND TOTAL: "
+                    COMPUTE WS-DAILY-ACTUAL-TOTAL =
+                        FUNCTION NUMVAL(DAILY-REPORT-LINE(15:9))
+                WHEN DAILY-REPORT-LINE(1:4) = "NUM1"
+                    CONTINUE
+                WHEN DAILY-REPORT-LINE(1:5) = "DAILY"
+                    CONTINUE
+                WHEN OTHER
+                    ADD 1 TO WS-DAILY-RECORD-COUNT
+            END-EVALUATE.
+
+       CUENTA-LEDGERRPT.
+      *    LEDGERRPT.TXT no tiene encabezado ni total: cada linea es
+      *    un movimiento de detalle o una alerta de descubierto/
+      *    penalizacion (prefijo "***"). El conteo de registros es el
+      *    numero de movimientos, no de alertas.
+            MOVE 0 TO WS-LEDGER-RECORD-COUNT.
+            OPEN INPUT LEDGER-REPORT-FILE.
+            IF WS-LEDGER-OK
+                PERFORM UNTIL WS-LEDGER-EOF
+                    READ LEDGER-REPORT-FILE
+                        AT END SET WS-LEDGER-EOF TO TRUE
+                        NOT AT END
+                            IF LEDGER-REPORT-LINE(1:3) NOT = "***"
+                                ADD 1 TO WS-LEDGER-RECORD-COUNT
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE LEDGER-REPORT-FILE
+            END-IF.
+
+       CUENTA-CLASSRPT.
+      *    CLASSRPT.TXT cierra cada alumno con una linea "PROMEDIO -"
+      *    (ver WS-STUDENT-SUMMARY-LINE en 11_EVALUATE.cbl); el numero
+      *    de esas lineas es el conteo de registros, y la linea final
+      *    "PROMEDIO DE CLASE:" trae el total real.
+            MOVE 0 TO WS-CLASS-RECORD-COUNT.
+            MOVE 0 TO WS-CLASS-ACTUAL-TOTAL.
+            OPEN INPUT CLASS-REPORT-FILE.
+            IF WS-CLASS-OK
+                PERFORM UNTIL WS-CLASS-EOF
+                    READ CLASS-REPORT-FILE
+                        AT END SET WS-CLASS-EOF TO TRUE
+                        NOT AT END PERFORM CLASIFICA-LINEA-CLASS
+                    END-READ
+                END-PERFORM
+                CLOSE CLASS-REPORT-FILE
+            END-IF.
+
+       CLASIFICA-LINEA-CLASS.
+            EVALUATE TRUE
+                WHEN CLASS-REPORT-LINE(1:10) = "PROMEDIO -"
+                    ADD 1 TO WS-CLASS-RECORD-COUNT
+                WHEN CLASS-REPORT-LINE(1:18) = "PROMEDIO DE CLASE:"
+                    COMPUTE WS-CLASS-ACTUAL-TOTAL =
+                        FUNCTION NUMVAL(CLASS-REPORT-LINE(20:6))
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE.
+
+       ESCRIBE-VALIDACION-SALIDAS.
+            IF WS-HAVE-RECON-CTRL
+                PERFORM VALIDA-DAILYRPT
+                PERFORM VALIDA-LEDGERRPT
+                PERFORM VALIDA-CLASSRPT
+            ELSE
+                MOVE "OUTPUT FILE VALIDATION" TO WS-OUT-LABEL
+                MOVE "SKIPPED - NO RECON29.DAT" TO WS-OUT-STATUS
+                PERFORM ESCRIBE-DETALLE-SALIDA
+            END-IF.
+
+       VALIDA-DAILYRPT.
+            MOVE "DAILYRPT.TXT RECORD COUNT" TO WS-OUT-LABEL.
+            IF WS-DAILY-RECORD-COUNT = CTL-DAILY-EXPECTED-COUNT
+                MOVE "OK" TO WS-OUT-STATUS
+            ELSE
+                MOVE "OUT OF BALANCE" TO WS-OUT-STATUS
+                ADD 1 TO WS-FLAGGED-COUNT
+            END-IF.
+            PERFORM ESCRIBE-DETALLE-SALIDA.
+
+            MOVE "DAILYRPT.TXT GRAND TOTAL" TO WS-OUT-LABEL.
+            IF WS-DAILY-ACTUAL-TOTAL = CTL-DAILY-EXPECTED-TOTAL
+                MOVE "OK" TO WS-OUT-STATUS
+            ELSE
+                MOVE "OUT OF BALANCE" TO WS-OUT-STATUS
+                ADD 1 TO WS-FLAGGED-COUNT
+            END-IF.
+            PERFORM ESCRIBE-DETALLE-SALIDA.
+
+       VALIDA-LEDGERRPT.
+      *    Sin linea de total en LEDGERRPT.TXT solo se valida el
+      *    conteo de movimientos (ver comentario de CUENTA-LEDGERRPT).
+            MOVE "LEDGERRPT.TXT RECORD COUNT" TO WS-OUT-LABEL.
+            IF WS-LEDGER-RECORD-COUNT = CTL-LEDGER-EXPECTED-COUNT
+                MOVE "OK" TO WS-OUT-STATUS
+            ELSE
+                MOVE "OUT OF BALANCE" TO WS-OUT-STATUS
+                ADD 1 TO WS-FLAGGED-COUNT
+            END-IF.
+            PERFORM ESCRIBE-DETALLE-SALIDA.
+
+       VALIDA-CLASSRPT.
+            MOVE "CLASSRPT.TXT RECORD COUNT" TO WS-OUT-LABEL.
+            IF WS-CLASS-RECORD-COUNT = CTL-CLASS-EXPECTED-COUNT
+                MOVE "OK" TO WS-OUT-STATUS
+            ELSE
+                MOVE "OUT OF BALANCE" TO WS-OUT-STATUS
+                ADD 1 TO WS-FLAGGED-COUNT
+            END-IF.
+            PERFORM ESCRIBE-DETALLE-SALIDA.
+
+            MOVE "CLASSRPT.TXT CLASS AVERAGE" TO WS-OUT-LABEL.
+            IF WS-CLASS-ACTUAL-TOTAL = CTL-CLASS-EXPECTED-TOTAL
+                MOVE "OK" TO WS-OUT-STATUS
+            ELSE
+                MOVE "OUT OF BALANCE" TO WS-OUT-STATUS
+                ADD 1 TO WS-FLAGGED-COUNT
+            END-IF.
+            PERFORM ESCRIBE-DETALLE-SALIDA.
+
+       ESCRIBE-DETALLE-SALIDA.
+            WRITE REPORT-LINE FROM WS-OUTPUT-DETAIL-LINE.
+            IF NOT WS-RPT-OK
+                MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+                MOVE "ESCRIBE-DETALLE-SALIDA WRITE"
+                    TO WS-ABEND-PARAGRAPH
+                PERFORM 9999-ABEND-FILE-ERROR
+            END-IF.
+
+       LEE-OPSLOG.
+            READ OPS-LOG
+                AT END SET WS-EOF TO TRUE
+                NOT AT END
+                    MOVE OPS-LOG-LINE TO WS-OPSLOG-RECORD
+                    IF NOT WS-OPSLOG-OK
+                        MOVE WS-OPSLOG-STATUS TO WS-ABEND-STATUS
+                        MOVE "LEE-OPSLOG READ" TO WS-ABEND-PARAGRAPH
+                        PERFORM 9999-ABEND-FILE-ERROR
+                    END-IF
+            END-READ.
+
+       9999-ABEND-FILE-ERROR.
+            DISPLAY "FILE ERROR - STATUS: " WS-ABEND-STATUS
+                " IN PARAGRAPH: " WS-ABEND-PARAGRAPH.
+            MOVE 16 TO RETURN-CODE.
+            STOP RUN.
+
+       COPY "OPSLOGWR.cpy".
+
+       END PROGRAM RECONCILIA-NOCTURNO.
